@@ -0,0 +1,199 @@
+      ********************************************
+      * Keyword search across the book catalog
+      *
+      * SEARCHBOOKS
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   SEARCHBOOKS.
+
+      *    LISTBOOKS only ever does an unfiltered (or exact-match
+      *    filtered) full-table scan, so D-BOOK-SYNOPSIS is never
+      *    actually searched. This program runs a ranked keyword
+      *    search across name/author/synopsis using PostgreSQL's
+      *    built-in full text search (TO_TSVECTOR/PLAINTO_TSQUERY/
+      *    TS_RANK) so results come back ordered by relevance instead
+      *    of id, with the same page-size/page-number pagination
+      *    LISTBOOKS already uses.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       01  D-BOOK-REC.
+           05  D-BOOK-ID           PIC X(36).
+           05  D-BOOK-NAME         PIC X(50).
+           05  D-BOOK-AUTHOR       PIC X(50).
+           05  D-BOOK-YEAR         PIC 9(4).
+           05  D-BOOK-ISBN10       PIC X(10).
+           05  D-BOOK-ISBN13       PIC X(13).
+           05  D-BOOK-SYNOPSIS     PIC X(1024).
+           05  D-BOOK-COPY-COUNT   PIC 9(4).
+           05  D-BOOK-COPIES-OUT   PIC 9(4).
+           05  D-BOOK-COVER-PATH   PIC X(255).
+           05  D-BOOK-RANK         PIC Z9.999999.
+
+       01  WS-PAGE-NUMBER           PIC 9(4) VALUE ZERO.
+       01  WS-PAGE-NUMBER-X         PIC X(4).
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  BOOK-REC-VARS.
+           05  BOOK-ID             PIC X(36).
+           05  BOOK-NAME           PIC X(50).
+           05  BOOK-AUTHOR         PIC X(50).
+           05  BOOK-YEAR           PIC 9(4).
+           05  BOOK-ISBN10         PIC X(10).
+           05  BOOK-ISBN13         PIC X(13).
+           05  BOOK-SYNOPSIS       PIC X(1024).
+           05  BOOK-COPY-COUNT     PIC 9(4).
+           05  BOOK-COPIES-OUT     PIC 9(4).
+           05  BOOK-COVER-PATH     PIC X(255).
+           05  BOOK-RANK           PIC S9(4)V9(6).
+
+       01  SEARCH-KEYWORD           PIC X(200).
+       01  FILTER-CATEGORY          PIC X(50).
+
+       01  PAGE-SIZE                PIC 9(4).
+       01  PAGE-OFFSET              PIC 9(8).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "SEARCHBOOKS STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           MOVE SPACES TO SEARCH-KEYWORD.
+           DISPLAY 'Search keyword (blank lists everything): '.
+           ACCEPT SEARCH-KEYWORD.
+
+           DISPLAY 'Filter by category (blank for all): '.
+           ACCEPT FILTER-CATEGORY.
+
+      *    PAGINATION -- SAME CONVENTION AS LISTBOOKS: A PAGE NUMBER
+      *    BELOW 1 DEFAULTS TO THE FIRST PAGE.
+           MOVE 20 TO PAGE-SIZE.
+           DISPLAY 'Page number (blank for 1): '.
+           ACCEPT WS-PAGE-NUMBER-X.
+           IF FUNCTION TRIM(WS-PAGE-NUMBER-X) = SPACES
+               MOVE 1 TO WS-PAGE-NUMBER
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-PAGE-NUMBER-X) TO WS-PAGE-NUMBER
+           END-IF.
+           IF WS-PAGE-NUMBER < 1
+               MOVE 1 TO WS-PAGE-NUMBER
+           END-IF.
+           COMPUTE PAGE-OFFSET = (WS-PAGE-NUMBER - 1) * PAGE-SIZE.
+
+      *    DECLARE CURSOR -- A BLANK KEYWORD MEANS "DON'T FILTER",
+      *    THE SAME OR-SKIP PATTERN LISTBOOKS USES FOR ITS OPTIONAL
+      *    FILTERS, FALLING BACK TO ID ORDER (RANK 0 FOR EVERY ROW)
+      *    RATHER THAN RANKING AN EMPTY QUERY.
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT id, name, author, year,
+                      isbn10, isbn13, synopsis,
+                      copy_count, copies_checked_out, cover_image_path,
+                      CAST(CASE WHEN TRIM(:SEARCH-KEYWORD) = ''
+                                THEN 0
+                                ELSE TS_RANK(
+                                    TO_TSVECTOR('english',
+                                        COALESCE(name, '') || ' ' ||
+                                        COALESCE(author, '') || ' ' ||
+                                        COALESCE(synopsis, '')),
+                                    PLAINTO_TSQUERY('english',
+                                        :SEARCH-KEYWORD))
+                           END AS NUMERIC(10,6)) AS RANK
+                      FROM BOOKS
+                      WHERE (TRIM(:SEARCH-KEYWORD) = ''
+                         OR TO_TSVECTOR('english',
+                                COALESCE(name, '') || ' ' ||
+                                COALESCE(author, '') || ' ' ||
+                                COALESCE(synopsis, ''))
+                            @@ PLAINTO_TSQUERY('english',
+                                   :SEARCH-KEYWORD))
+                      AND (TRIM(:FILTER-CATEGORY) = '' OR EXISTS (
+                           SELECT 1 FROM book_categories bc
+                           JOIN categories c
+                               ON c.id = bc.category_id
+                           WHERE bc.book_id = books.id
+                             AND c.name = TRIM(:FILTER-CATEGORY)))
+                      ORDER BY RANK DESC, id
+                      LIMIT :PAGE-SIZE OFFSET :PAGE-OFFSET
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+      *    FETCH FROM THE CURSOR
+           DISPLAY "------------".
+           EXEC SQL
+               FETCH C1 INTO :BOOK-ID, :BOOK-NAME, :BOOK-AUTHOR,
+                             :BOOK-YEAR, :BOOK-ISBN10, :BOOK-ISBN13,
+                             :BOOK-SYNOPSIS, :BOOK-COPY-COUNT,
+                             :BOOK-COPIES-OUT, :BOOK-COVER-PATH,
+                             :BOOK-RANK
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE BOOK-ID TO D-BOOK-ID
+               MOVE BOOK-NAME TO D-BOOK-NAME
+               MOVE BOOK-AUTHOR TO D-BOOK-AUTHOR
+               MOVE BOOK-YEAR TO D-BOOK-YEAR
+               MOVE BOOK-ISBN10 TO D-BOOK-ISBN10
+               MOVE BOOK-ISBN13 TO D-BOOK-ISBN13
+               MOVE BOOK-SYNOPSIS TO D-BOOK-SYNOPSIS
+               MOVE BOOK-COPY-COUNT TO D-BOOK-COPY-COUNT
+               MOVE BOOK-COPIES-OUT TO D-BOOK-COPIES-OUT
+               MOVE BOOK-COVER-PATH TO D-BOOK-COVER-PATH
+               MOVE BOOK-RANK TO D-BOOK-RANK
+               DISPLAY D-BOOK-REC
+               EXEC SQL
+                   FETCH C1 INTO :BOOK-ID, :BOOK-NAME, :BOOK-AUTHOR,
+                                 :BOOK-YEAR, :BOOK-ISBN10, :BOOK-ISBN13,
+                                 :BOOK-SYNOPSIS, :BOOK-COPY-COUNT,
+                                 :BOOK-COPIES-OUT, :BOOK-COVER-PATH,
+                                 :BOOK-RANK
+               END-EXEC
+           END-PERFORM.
+
+      *    CLOSE CURSOR
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "SEARCHBOOKS FINISHED".
+           STOP RUN.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
