@@ -0,0 +1,94 @@
+      ********************************************
+      * Request a password reset token
+      *
+      * REQUESTRESET
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   REQUESTRESET.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  USER-EMAIL              PIC X(50).
+       01  USER-ID                 PIC X(36).
+       01  RESET-TOKEN             PIC X(36).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "REQUESTRESET STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           DISPLAY 'Enter account email: '.
+           ACCEPT USER-EMAIL.
+
+           MOVE SPACES TO USER-ID.
+           EXEC SQL
+               SELECT id INTO :USER-ID
+                   FROM USERS WHERE email = :USER-EMAIL
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "No account found with that email"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
+      *    THE TOKEN ITSELF IS DB-GENERATED, THE SAME WAY USERS.ID AND
+      *    SESSIONS.ID ARE -- NO SEPARATE RANDOM-GENERATION LOGIC NEEDED.
+           EXEC SQL
+               INSERT INTO password_reset_tokens (
+                   user_id,
+                   expires_at
+               ) VALUES (
+                   :USER-ID,
+                   NOW() + INTERVAL '1 hour'
+               ) RETURNING token INTO :RESET-TOKEN
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    THIS SYSTEM HAS NO OUTBOUND EMAIL INTEGRATION, SO THE TOKEN
+      *    IS HANDED BACK HERE THE SAME WAY ADDUSER'S OPERATOR WOULD
+      *    RELAY A NEW PASSWORD OUT OF BAND.
+           DISPLAY "Reset token (valid 1 hour): " FUNCTION TRIM(RESET-TOKEN).
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "REQUESTRESET FINISHED".
+           STOP RUN.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
