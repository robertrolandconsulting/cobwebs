@@ -0,0 +1,133 @@
+      ********************************************
+      * Scan LOANS for overdue books and produce a printed report
+      * plus a mail-merge-ready CSV export
+      *
+      * OVERDUENOTICES
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   OVERDUENOTICES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERDUE-EXPORT-FILE ASSIGN TO WS-EXPORT-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  OVERDUE-EXPORT-FILE.
+       01  OVERDUE-EXPORT-LINE         PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       01  WS-EXPORT-FILE          PIC X(1024).
+       01  WS-EXPORT-FILE-STATUS   PIC X(2).
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  OVERDUE-REC-VARS.
+           05  LOAN-ID             PIC X(36).
+           05  LOAN-BOOK-NAME      PIC X(50).
+           05  LOAN-BORROWER       PIC X(50).
+           05  LOAN-DUE-DATE       PIC X(10).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "OVERDUENOTICES STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           ACCEPT WS-EXPORT-FILE FROM ENVIRONMENT 'OVERDUE_EXPORT_FILE'.
+           IF WS-EXPORT-FILE = SPACES
+               MOVE 'overdue-notices.csv' TO WS-EXPORT-FILE
+           END-IF.
+
+           OPEN OUTPUT OVERDUE-EXPORT-FILE.
+           MOVE 'loan_id,book,borrower,due_date' TO OVERDUE-EXPORT-LINE.
+           WRITE OVERDUE-EXPORT-LINE.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT loans.id, books.name, loans.borrower,
+                      TO_CHAR(loans.due_date, 'YYYY-MM-DD')
+                      FROM loans
+                      JOIN books ON books.id = loans.book_id
+                      WHERE loans.return_date IS NULL
+                      AND loans.due_date < NOW()
+                      ORDER BY loans.due_date
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           DISPLAY "------------".
+           EXEC SQL
+               FETCH C1 INTO :LOAN-ID, :LOAN-BOOK-NAME, :LOAN-BORROWER,
+                             :LOAN-DUE-DATE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY "OVERDUE: " FUNCTION TRIM(LOAN-BOOK-NAME)
+                   " borrowed by " FUNCTION TRIM(LOAN-BORROWER)
+                   " was due " LOAN-DUE-DATE
+
+               STRING FUNCTION TRIM(LOAN-ID) ','
+                      FUNCTION TRIM(LOAN-BOOK-NAME) ','
+                      FUNCTION TRIM(LOAN-BORROWER) ','
+                      LOAN-DUE-DATE
+                      DELIMITED BY SIZE
+                      INTO OVERDUE-EXPORT-LINE
+               END-STRING
+               WRITE OVERDUE-EXPORT-LINE
+
+               EXEC SQL
+                   FETCH C1 INTO :LOAN-ID, :LOAN-BOOK-NAME,
+                                 :LOAN-BORROWER, :LOAN-DUE-DATE
+               END-EXEC
+           END-PERFORM.
+
+      *    CLOSE CURSOR
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           CLOSE OVERDUE-EXPORT-FILE.
+           DISPLAY "Overdue export written to "
+               FUNCTION TRIM(WS-EXPORT-FILE).
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "OVERDUENOTICES FINISHED".
+           STOP RUN.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
