@@ -12,18 +12,18 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       01  DB-CONNECT-PARAMS.
-           05  DB-SERVER           PIC X(50).
-           05  DB-PORT             PIC X(5).
-           05  DB-DATABASE         PIC X(50).
-           05  DB-UID              PIC X(50).
-           05  DB-PWD              PIC X(50).
+       COPY 'db-connect-params.cpy'.
 
        01  D-USER-REC.
            05  D-USER-ID           PIC X(36).
            05  D-USER-NAME         PIC X(50).
            05  D-USER-EMAIL        PIC X(50).
-           05  D-USER-PW_HASH      PIC X(76).
+           05  D-USER-PW_HASH      PIC X(128).
+           05  D-USER-ROLE         PIC X(20).
+
+       01  WS-ADMIN-SESSION-ID     PIC X(36).
+       01  WS-AUTHORIZED           PIC X(1) VALUE 'n'.
+       01  WS-ADMIN-USER-ID        PIC X(36).
 
        EXEC SQL
            BEGIN DECLARE SECTION
@@ -35,9 +35,19 @@
            05  USER-ID             PIC X(36).
            05  USER-NAME           PIC X(50).
            05  USER-EMAIL          PIC X(50).
-           05  USER-PW_HASH        PIC X(76).
+           05  USER-PW_HASH        PIC X(128).
+           05  USER-PW-SALT        PIC X(32).
+           05  USER-PW-ALGO        PIC X(20).
+           05  USER-PW-ITERATIONS  PIC 9(6).
+           05  USER-ROLE           PIC X(20).
+
+       01  USER-EMAIL-CNT                     PIC 9(8).
 
-       01  WS-SHA3-512-OUTPUT                 PIC X(64).
+       01  AUDIT-REC-VARS.
+           05  AUDIT-TABLE-NAME    PIC X(30).
+           05  AUDIT-RECORD-ID     PIC X(36).
+           05  AUDIT-OPERATION     PIC X(10).
+           05  AUDIT-ACTOR         PIC X(36).
 
        EXEC SQL
            END DECLARE SECTION
@@ -48,32 +58,35 @@
        END-EXEC.
 
        01  WS-INPUT                           PIC X(200).
-       01  WS-INPUT-BYTE-LEN                  BINARY-DOUBLE UNSIGNED.
+
+       01  WS-PASSWORD-OK                     PIC X(1) VALUE 'n'.
+       01  WS-PASSWORD-LEN                    PIC S9(04) COMP.
+       01  WS-HAS-LETTER                      PIC X(1) VALUE 'n'.
+       01  WS-HAS-DIGIT                       PIC X(1) VALUE 'n'.
+       01  WS-PW-CHAR-IDX                     PIC S9(04) COMP.
+
 
        PROCEDURE DIVISION.
 
        MAIN-RTN.
            DISPLAY "ADDUSER STARTED".
 
-      *    CONNECT TO THE DATABASE
-           ACCEPT DB-SERVER FROM ENVIRONMENT 'DB_SERVER'.
-           ACCEPT DB-PORT FROM ENVIRONMENT 'DB_PORT'.
-           ACCEPT DB-DATABASE FROM ENVIRONMENT 'DB_DATABASE'.
-           ACCEPT DB-UID FROM ENVIRONMENT 'DB_UID'.
-           ACCEPT DB-PWD FROM ENVIRONMENT 'DB_PWD'.
-
-           STRING 'DRIVER={PostgreSQL};'
-                  'SERVER=' FUNCTION TRIM(DB-SERVER) ';'
-                  'PORT=' FUNCTION TRIM(DB-PORT) ';'
-                  'DATABASE=' FUNCTION TRIM(DB-DATABASE) ';'
-                  'UID=' FUNCTION TRIM(DB-UID) ';'
-                  'PWD=' FUNCTION TRIM(DB-PWD) ';'
-           INTO BUFFER.
+           COPY 'db-connect.cpy'.
 
-           EXEC SQL
-               CONNECT TO :BUFFER
-           END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+      *    ADDUSER IS A SENSITIVE OPERATION -- REQUIRE A VALID ADMIN
+      *    SESSION RATHER THAN JUST SHELL ACCESS TO THE BOX.
+           ACCEPT WS-ADMIN-SESSION-ID FROM ENVIRONMENT 'ADMIN_SESSION_ID'.
+           CALL "AUTHORIZE-USER" USING WS-ADMIN-SESSION-ID WS-AUTHORIZED
+                                        WS-ADMIN-USER-ID
+           END-CALL.
+
+           IF WS-AUTHORIZED NOT = 'y'
+               DISPLAY "*** Not authorized: an admin session is required ***"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
 
            DISPLAY 'Enter user name: '.
            ACCEPT USER-NAME.
@@ -81,30 +94,57 @@
            DISPLAY 'Enter email: '.
            ACCEPT USER-EMAIL.
 
-           DISPLAY 'Enter password: '.
-           ACCEPT WS-INPUT.
-           MOVE FUNCTION stored-char-length(WS-INPUT) 
-               TO WS-INPUT-BYTE-LEN.
+           PERFORM CHECK-DUPLICATE-EMAIL.
 
-           CALL "SHA3-512" USING WS-INPUT
-                                 WS-INPUT-BYTE-LEN
-                                 WS-SHA3-512-OUTPUT
+           MOVE 'n' TO WS-PASSWORD-OK.
+           PERFORM UNTIL WS-PASSWORD-OK = 'y'
+               DISPLAY 'Enter password: '
+               ACCEPT WS-INPUT
+               PERFORM VALIDATE-PASSWORD
+           END-PERFORM.
+
+      *    SALTED, ITERATED PASSWORD HASHING -- SEE GENERATE-SALT AND
+      *    HASH-PASSWORD (REQ 046). REPLACES THE OLD SINGLE UNSALTED
+      *    CALL "SHA3-512" THAT FED STRAIGHT INTO USER-PW_HASH.
+           CALL "GENERATE-SALT" USING USER-EMAIL USER-PW-SALT
            END-CALL.
 
-           MOVE FUNCTION HEX-TO-CHAR(WS-SHA3-512-OUTPUT) 
-               TO USER-PW_HASH.
+           MOVE 100000 TO USER-PW-ITERATIONS.
+
+           CALL "HASH-PASSWORD" USING WS-INPUT USER-PW-SALT
+                                       USER-PW-ITERATIONS USER-PW_HASH
+           END-CALL.
+
+           MOVE 'sha3-512-iter' TO USER-PW-ALGO.
+
+           MOVE 'user' TO USER-ROLE.
 
            EXEC SQL
                INSERT INTO users (
                    name,
                    email,
-                   password_hash
+                   password_hash,
+                   password_salt,
+                   password_algo,
+                   password_iterations,
+                   role
                ) VALUES (
                    :USER-NAME,
                    :USER-EMAIL,
-                   :USER-PW_HASH
-               )
+                   :USER-PW_HASH,
+                   :USER-PW-SALT,
+                   :USER-PW-ALGO,
+                   :USER-PW-ITERATIONS,
+                   :USER-ROLE
+               ) RETURNING id INTO :USER-ID
            END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE 'users' TO AUDIT-TABLE-NAME.
+           MOVE USER-ID TO AUDIT-RECORD-ID.
+           MOVE 'INSERT' TO AUDIT-OPERATION.
+           MOVE WS-ADMIN-USER-ID TO AUDIT-ACTOR.
+           PERFORM WRITE-AUDIT-LOG.
 
       *    COMMIT
            EXEC SQL
@@ -120,28 +160,69 @@
            DISPLAY "ADDUSER FINISHED".
            STOP RUN.
 
+       VALIDATE-PASSWORD.
+           MOVE FUNCTION TRIM(WS-INPUT, TRAILING) TO WS-INPUT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT, TRAILING))
+               TO WS-PASSWORD-LEN.
+           MOVE 'n' TO WS-HAS-LETTER.
+           MOVE 'n' TO WS-HAS-DIGIT.
+
+           PERFORM VARYING WS-PW-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-PW-CHAR-IDX > WS-PASSWORD-LEN
+               IF WS-INPUT(WS-PW-CHAR-IDX:1) >= '0'
+                       AND WS-INPUT(WS-PW-CHAR-IDX:1) <= '9'
+                   MOVE 'y' TO WS-HAS-DIGIT
+               ELSE
+                   IF (WS-INPUT(WS-PW-CHAR-IDX:1) >= 'A'
+                           AND WS-INPUT(WS-PW-CHAR-IDX:1) <= 'Z')
+                       OR (WS-INPUT(WS-PW-CHAR-IDX:1) >= 'a'
+                           AND WS-INPUT(WS-PW-CHAR-IDX:1) <= 'z')
+                       MOVE 'y' TO WS-HAS-LETTER
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-PASSWORD-LEN < 8
+               DISPLAY "Password must be at least 8 characters"
+               MOVE 'n' TO WS-PASSWORD-OK
+           ELSE IF WS-HAS-LETTER NOT = 'y' OR WS-HAS-DIGIT NOT = 'y'
+               DISPLAY "Password must contain both letters and digits"
+               MOVE 'n' TO WS-PASSWORD-OK
+           ELSE
+               MOVE 'y' TO WS-PASSWORD-OK
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           EXEC SQL
+               INSERT INTO audit_log (
+                   table_name,
+                   record_id,
+                   operation,
+                   actor
+               ) VALUES (
+                   :AUDIT-TABLE-NAME,
+                   :AUDIT-RECORD-ID,
+                   :AUDIT-OPERATION,
+                   :AUDIT-ACTOR
+               )
+           END-EXEC.
+
+       CHECK-DUPLICATE-EMAIL.
+           EXEC SQL
+               SELECT COUNT(*) INTO :USER-EMAIL-CNT
+                   FROM USERS WHERE email = :USER-EMAIL
+           END-EXEC.
+
+           IF USER-EMAIL-CNT NOT = 0
+               DISPLAY "*** Email already registered ***"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
        ERROR-RTN.
-           DISPLAY "*** SQL ERROR ***".
-           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
-           EVALUATE SQLCODE
-               WHEN +10
-                   DISPLAY "Record not found"
-               WHEN -01
-                   DISPLAY "Connection failed"
-               WHEN -20
-                   DISPLAY "Internal error"
-               WHEN -30
-                   DISPLAY "PostgreSQL error"
-                   DISPLAY "ERRCODE: " SQLSTATE
-                   DISPLAY SQLERRMC
-                  *> TO RESTART TRANSACTION, DO ROLLBACK.
-                   EXEC SQL
-                       ROLLBACK
-                   END-EXEC
-               WHEN OTHER
-                   DISPLAY "Undefined error"
-                   DISPLAY "ERRCODE: " SQLSTATE
-                   DISPLAY SQLERRMC
-           END-EVALUATE.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
 
        END-PROGRAM.
