@@ -0,0 +1,173 @@
+      ********************************************
+      * Reset a password using a token issued by REQUESTRESET
+      *
+      * RESETPASSWORD
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RESETPASSWORD.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  RESET-TOKEN              PIC X(36).
+       01  TOKEN-USER-ID            PIC X(36).
+       01  TOKEN-USER-EMAIL         PIC X(50).
+       01  USER-PW_HASH             PIC X(128).
+       01  USER-PW-SALT             PIC X(32).
+       01  USER-PW-ALGO             PIC X(20).
+       01  USER-PW-ITERATIONS       PIC 9(6).
+
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-INPUT                           PIC X(200).
+
+       01  WS-PASSWORD-OK                     PIC X(1) VALUE 'n'.
+       01  WS-PASSWORD-LEN                    PIC S9(04) COMP.
+       01  WS-HAS-LETTER                      PIC X(1) VALUE 'n'.
+       01  WS-HAS-DIGIT                       PIC X(1) VALUE 'n'.
+       01  WS-PW-CHAR-IDX                     PIC S9(04) COMP.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "RESETPASSWORD STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           DISPLAY 'Enter reset token: '.
+           ACCEPT RESET-TOKEN.
+
+           MOVE SPACES TO TOKEN-USER-ID.
+           EXEC SQL
+               SELECT user_id INTO :TOKEN-USER-ID
+                   FROM password_reset_tokens
+                   WHERE token = :RESET-TOKEN
+                   AND used = FALSE
+                   AND expires_at > NOW()
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "Invalid or expired reset token"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               SELECT email INTO :TOKEN-USER-EMAIL
+                   FROM USERS
+                   WHERE id = :TOKEN-USER-ID
+           END-EXEC.
+
+           MOVE 'n' TO WS-PASSWORD-OK.
+           PERFORM UNTIL WS-PASSWORD-OK = 'y'
+               DISPLAY 'Enter new password: '
+               ACCEPT WS-INPUT
+               PERFORM VALIDATE-PASSWORD
+           END-PERFORM.
+
+      *    A RESET ALWAYS PRODUCES A FRESH SALTED, ITERATED HASH --
+      *    SEE GENERATE-SALT AND HASH-PASSWORD (REQ 046) -- SO A
+      *    RESET IS ALSO HOW A LEGACY ACCOUNT GETS OFF THE OLD
+      *    TRUNCATED, UNSALTED SINGLE-ROUND SHA3-512 SCHEME.
+           CALL "GENERATE-SALT" USING TOKEN-USER-EMAIL USER-PW-SALT
+           END-CALL.
+
+           MOVE 100000 TO USER-PW-ITERATIONS.
+
+           CALL "HASH-PASSWORD" USING WS-INPUT USER-PW-SALT
+                                       USER-PW-ITERATIONS USER-PW_HASH
+           END-CALL.
+
+           MOVE 'sha3-512-iter' TO USER-PW-ALGO.
+
+      *    A PASSWORD RESET ALSO CLEARS ANY LOCKOUT FROM REQ 017, THE
+      *    SAME WAY A SUCCESSFUL LOGIN DOES.
+           EXEC SQL
+               UPDATE USERS
+                   SET password_hash = :USER-PW_HASH,
+                       password_salt = :USER-PW-SALT,
+                       password_algo = :USER-PW-ALGO,
+                       password_iterations = :USER-PW-ITERATIONS,
+                       failed_login_count = 0,
+                       locked_until = NULL
+                   WHERE id = :TOKEN-USER-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               UPDATE password_reset_tokens
+                   SET used = TRUE
+                   WHERE token = :RESET-TOKEN
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "RESETPASSWORD FINISHED".
+           STOP RUN.
+
+       VALIDATE-PASSWORD.
+           MOVE FUNCTION TRIM(WS-INPUT, TRAILING) TO WS-INPUT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT, TRAILING))
+               TO WS-PASSWORD-LEN.
+           MOVE 'n' TO WS-HAS-LETTER.
+           MOVE 'n' TO WS-HAS-DIGIT.
+
+           PERFORM VARYING WS-PW-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-PW-CHAR-IDX > WS-PASSWORD-LEN
+               IF WS-INPUT(WS-PW-CHAR-IDX:1) >= '0'
+                       AND WS-INPUT(WS-PW-CHAR-IDX:1) <= '9'
+                   MOVE 'y' TO WS-HAS-DIGIT
+               ELSE
+                   IF (WS-INPUT(WS-PW-CHAR-IDX:1) >= 'A'
+                           AND WS-INPUT(WS-PW-CHAR-IDX:1) <= 'Z')
+                       OR (WS-INPUT(WS-PW-CHAR-IDX:1) >= 'a'
+                           AND WS-INPUT(WS-PW-CHAR-IDX:1) <= 'z')
+                       MOVE 'y' TO WS-HAS-LETTER
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-PASSWORD-LEN < 8
+               DISPLAY "Password must be at least 8 characters"
+               MOVE 'n' TO WS-PASSWORD-OK
+           ELSE IF WS-HAS-LETTER NOT = 'y' OR WS-HAS-DIGIT NOT = 'y'
+               DISPLAY "Password must contain both letters and digits"
+               MOVE 'n' TO WS-PASSWORD-OK
+           ELSE
+               MOVE 'y' TO WS-PASSWORD-OK
+           END-IF.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
