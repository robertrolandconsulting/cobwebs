@@ -0,0 +1,241 @@
+      ********************************************
+      * Bulk-load BOOKS from a CSV file, one row at a time, logging
+      * a per-row success or failure instead of aborting the whole
+      * load on one bad row
+      *
+      * IMPORTBOOKS
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   IMPORTBOOKS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-IMPORT-FILE ASSIGN TO WS-IMPORT-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-IMPORT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  BOOK-IMPORT-FILE.
+       01  BOOK-IMPORT-LINE            PIC X(1536).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE             PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       01  WS-IMPORT-FILE              PIC X(1024).
+       01  WS-IMPORT-FILE-STATUS       PIC X(2).
+       01  WS-ROW-NUM                  PIC 9(8) VALUE ZERO.
+       01  WS-ROW-NUM-X                PIC X(8).
+       01  WS-SUCCESS-CNT               PIC 9(8) VALUE ZERO.
+       01  WS-FAILURE-CNT               PIC 9(8) VALUE ZERO.
+       01  WS-YEAR-X                    PIC X(4).
+
+      *    CHECKPOINT/RESUME SUPPORT -- THE LAST SUCCESSFULLY
+      *    COMMITTED ROW NUMBER IS PERSISTED EVERY WS-COMMIT-INTERVAL
+      *    ROWS SO AN INTERRUPTED IMPORT CAN RESUME INSTEAD OF
+      *    REPROCESSING ROWS ALREADY COMMITTED.
+       01  WS-CHECKPOINT-FILE          PIC X(1024).
+       01  WS-CHECKPOINT-FILE-STATUS   PIC X(2).
+       01  WS-RESUME-ROW               PIC 9(8) VALUE ZERO.
+       01  WS-COMMIT-INTERVAL          PIC 9(4) VALUE 100.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  BOOK-REC-VARS.
+           05  BOOK-ID             PIC X(36).
+           05  BOOK-NAME           PIC X(50).
+           05  BOOK-AUTHOR         PIC X(50).
+           05  BOOK-YEAR           PIC 9(4).
+           05  BOOK-ISBN10         PIC X(10).
+           05  BOOK-ISBN13         PIC X(13).
+           05  BOOK-SYNOPSIS       PIC X(1024).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "IMPORTBOOKS STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           ACCEPT WS-IMPORT-FILE FROM ENVIRONMENT 'BOOK_IMPORT_FILE'.
+           IF WS-IMPORT-FILE = SPACES
+               MOVE 'books-import.csv' TO WS-IMPORT-FILE
+           END-IF.
+
+           ACCEPT WS-CHECKPOINT-FILE
+               FROM ENVIRONMENT 'BOOK_IMPORT_CHECKPOINT_FILE'.
+           IF WS-CHECKPOINT-FILE = SPACES
+               MOVE 'books-import.checkpoint' TO WS-CHECKPOINT-FILE
+           END-IF.
+
+           PERFORM READ-CHECKPOINT.
+
+           OPEN INPUT BOOK-IMPORT-FILE.
+
+      *    THE FIRST LINE IS A HEADER, NOT A DATA ROW.
+           READ BOOK-IMPORT-FILE
+               AT END MOVE HIGH-VALUES TO BOOK-IMPORT-LINE
+           END-READ.
+
+           READ BOOK-IMPORT-FILE
+               AT END MOVE HIGH-VALUES TO BOOK-IMPORT-LINE
+           END-READ.
+           PERFORM UNTIL BOOK-IMPORT-LINE = HIGH-VALUES
+               ADD 1 TO WS-ROW-NUM
+               IF WS-ROW-NUM > WS-RESUME-ROW
+                   PERFORM IMPORT-ONE-ROW
+               ELSE
+                   DISPLAY "ROW " WS-ROW-NUM
+                       ": skipped - already committed"
+               END-IF
+               IF FUNCTION MOD(WS-ROW-NUM, WS-COMMIT-INTERVAL) = 0
+                   PERFORM CHECKPOINT-COMMIT
+               END-IF
+               READ BOOK-IMPORT-FILE
+                   AT END MOVE HIGH-VALUES TO BOOK-IMPORT-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE BOOK-IMPORT-FILE.
+
+           DISPLAY "Rows imported: " WS-SUCCESS-CNT.
+           DISPLAY "Rows failed:   " WS-FAILURE-CNT.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    THE WHOLE FILE COMMITTED SUCCESSFULLY -- CLEAR THE
+      *    CHECKPOINT SO THE NEXT IMPORT STARTS FROM ROW ONE.
+           MOVE ZERO TO WS-RESUME-ROW.
+           PERFORM WRITE-CHECKPOINT.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "IMPORTBOOKS FINISHED".
+           STOP RUN.
+
+       IMPORT-ONE-ROW.
+           MOVE SPACES TO BOOK-NAME BOOK-AUTHOR BOOK-ISBN10
+               BOOK-ISBN13 BOOK-SYNOPSIS.
+           MOVE ZERO TO BOOK-YEAR.
+
+           UNSTRING BOOK-IMPORT-LINE DELIMITED BY ','
+               INTO BOOK-NAME, BOOK-AUTHOR, WS-YEAR-X,
+                    BOOK-ISBN10, BOOK-ISBN13, BOOK-SYNOPSIS
+           END-UNSTRING.
+
+           IF FUNCTION TRIM(WS-YEAR-X) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-YEAR-X) TO BOOK-YEAR
+           END-IF.
+
+           IF FUNCTION TRIM(BOOK-NAME) = SPACES
+               DISPLAY "ROW " WS-ROW-NUM ": FAILED - missing name"
+               ADD 1 TO WS-FAILURE-CNT
+           ELSE
+               EXEC SQL
+                   SAVEPOINT ROW_SP
+               END-EXEC
+               EXEC SQL
+                   INSERT INTO books (
+                       name,
+                       author,
+                       year,
+                       isbn10,
+                       isbn13,
+                       synopsis,
+                       copy_count,
+                       copies_checked_out
+                   ) VALUES (
+                       :BOOK-NAME,
+                       :BOOK-AUTHOR,
+                       :BOOK-YEAR,
+                       :BOOK-ISBN10,
+                       :BOOK-ISBN13,
+                       :BOOK-SYNOPSIS,
+                       1,
+                       0
+                   ) RETURNING id INTO :BOOK-ID
+               END-EXEC
+               IF SQLCODE = ZERO
+                   EXEC SQL
+                       RELEASE SAVEPOINT ROW_SP
+                   END-EXEC
+                   DISPLAY "ROW " WS-ROW-NUM ": imported as id "
+                       FUNCTION TRIM(BOOK-ID)
+                   ADD 1 TO WS-SUCCESS-CNT
+               ELSE
+                   EXEC SQL
+                       ROLLBACK TO SAVEPOINT ROW_SP
+                   END-EXEC
+                   DISPLAY "ROW " WS-ROW-NUM ": FAILED - SQLCODE "
+                       SQLCODE
+                   ADD 1 TO WS-FAILURE-CNT
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-ROW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CHECKPOINT-FILE-STATUS = '00'
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(CHECKPOINT-LINE))
+                       TO WS-RESUME-ROW
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESUME-ROW > 0
+               DISPLAY "Resuming import after row " WS-RESUME-ROW
+           END-IF.
+
+       CHECKPOINT-COMMIT.
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+           MOVE WS-ROW-NUM TO WS-RESUME-ROW.
+           PERFORM WRITE-CHECKPOINT.
+           DISPLAY "Checkpoint committed through row " WS-ROW-NUM.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RESUME-ROW TO WS-ROW-NUM-X.
+           MOVE WS-ROW-NUM-X TO CHECKPOINT-LINE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
