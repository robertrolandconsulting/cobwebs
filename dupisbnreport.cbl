@@ -0,0 +1,128 @@
+      ********************************************
+      * Scan the catalog for BOOKS rows that share an ISBN-10 and
+      * list them as a cataloging-mistake exception report
+      *
+      * DUPISBNREPORT
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DUPISBNREPORT.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       01  WS-DUP-CNT              PIC 9(8) VALUE ZERO.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  DUP-ISBN10               PIC X(10).
+       01  DUP-ROW-CNT               PIC 9(8).
+
+       01  BOOK-ID                  PIC X(36).
+       01  BOOK-NAME                PIC X(50).
+       01  BOOK-AUTHOR               PIC X(50).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "DUPISBNREPORT STARTED".
+
+           COPY 'db-connect.cpy'.
+
+      *    OUTER CURSOR -- EACH ISBN-10 SHARED BY MORE THAN ONE ROW
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT isbn10, COUNT(*)
+                   FROM BOOKS
+                   WHERE TRIM(isbn10) NOT = ''
+                   GROUP BY isbn10
+                   HAVING COUNT(*) > 1
+                   ORDER BY isbn10
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           DISPLAY "------------".
+           EXEC SQL
+               FETCH C1 INTO :DUP-ISBN10, :DUP-ROW-CNT
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               ADD 1 TO WS-DUP-CNT
+               DISPLAY "DUPLICATE ISBN-10: " FUNCTION TRIM(DUP-ISBN10)
+                   " (" DUP-ROW-CNT " copies in catalog)"
+               PERFORM LIST-DUP-ROWS
+               EXEC SQL
+                   FETCH C1 INTO :DUP-ISBN10, :DUP-ROW-CNT
+               END-EXEC
+           END-PERFORM.
+
+      *    CLOSE CURSOR
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           IF WS-DUP-CNT = 0
+               DISPLAY "No duplicate ISBN-10 values found"
+           ELSE
+               DISPLAY "Total duplicate ISBN-10 groups: " WS-DUP-CNT
+           END-IF.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "DUPISBNREPORT FINISHED".
+           STOP RUN.
+
+       LIST-DUP-ROWS.
+      *    INNER CURSOR -- THE ACTUAL CATALOG ROWS SHARING THIS ISBN
+           EXEC SQL
+               DECLARE C2 CURSOR FOR
+               SELECT id, name, author
+                   FROM BOOKS
+                   WHERE isbn10 = :DUP-ISBN10
+                   ORDER BY id
+           END-EXEC.
+           EXEC SQL
+               OPEN C2
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C2 INTO :BOOK-ID, :BOOK-NAME, :BOOK-AUTHOR
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               DISPLAY "    " FUNCTION TRIM(BOOK-ID) ": "
+                   FUNCTION TRIM(BOOK-NAME) " by "
+                   FUNCTION TRIM(BOOK-AUTHOR)
+               EXEC SQL
+                   FETCH C2 INTO :BOOK-ID, :BOOK-NAME, :BOOK-AUTHOR
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE C2
+           END-EXEC.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
