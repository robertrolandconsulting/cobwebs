@@ -0,0 +1,106 @@
+      ********************************************
+      * Delete a book
+      *
+      * DELETEBOOK
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DELETEBOOK.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  BOOK-ID                 PIC X(36).
+       01  BOOK-EXISTS-CNT         PIC 9(8).
+
+       01  AUDIT-REC-VARS.
+           05  AUDIT-TABLE-NAME    PIC X(30).
+           05  AUDIT-RECORD-ID     PIC X(36).
+           05  AUDIT-OPERATION     PIC X(10).
+           05  AUDIT-ACTOR         PIC X(36).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "DELETEBOOK STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           DISPLAY 'Enter book id to delete: '.
+           ACCEPT BOOK-ID.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :BOOK-EXISTS-CNT
+                   FROM BOOKS WHERE id = :BOOK-ID
+           END-EXEC.
+
+           IF BOOK-EXISTS-CNT = 0
+               DISPLAY "No book found with that id"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               DELETE FROM BOOKS WHERE id = :BOOK-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE 'books' TO AUDIT-TABLE-NAME.
+           MOVE BOOK-ID TO AUDIT-RECORD-ID.
+           MOVE 'DELETE' TO AUDIT-OPERATION.
+           MOVE 'cli' TO AUDIT-ACTOR.
+           PERFORM WRITE-AUDIT-LOG.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "DELETEBOOK FINISHED".
+           STOP RUN.
+
+       WRITE-AUDIT-LOG.
+           EXEC SQL
+               INSERT INTO audit_log (
+                   table_name,
+                   record_id,
+                   operation,
+                   actor
+               ) VALUES (
+                   :AUDIT-TABLE-NAME,
+                   :AUDIT-RECORD-ID,
+                   :AUDIT-OPERATION,
+                   :AUDIT-ACTOR
+               )
+           END-EXEC.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
