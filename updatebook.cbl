@@ -0,0 +1,443 @@
+      ********************************************
+      * Update an existing book's details
+      *
+      * UPDATEBOOK
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   UPDATEBOOK.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  BOOK-REC-VARS.
+           05  BOOK-ID             PIC X(36).
+           05  BOOK-NAME           PIC X(50).
+           05  BOOK-AUTHOR         PIC X(50).
+           05  BOOK-YEAR           PIC 9(4).
+           05  BOOK-ISBN10         PIC X(10).
+           05  BOOK-ISBN13         PIC X(13).
+           05  BOOK-SYNOPSIS       PIC X(1024).
+           05  BOOK-COPY-COUNT     PIC 9(4).
+           05  BOOK-COVER-PATH     PIC X(255).
+
+       01  BOOK-EXISTS-CNT         PIC 9(8).
+       01  BOOK-CURRENT-COPY-COUNT PIC 9(4).
+
+      *    GENRE/CATEGORY TAXONOMY (REQ 048) -- CATEGORY-NAME IS
+      *    UPSERTED INTO CATEGORIES AND LINKED THROUGH THE
+      *    BOOK_CATEGORIES JOIN TABLE SO A TITLE CAN CARRY MORE THAN
+      *    ONE CATEGORY.
+       01  WS-CATEGORY-NAME        PIC X(50).
+       01  CATEGORY-ID             PIC X(36).
+
+       01  AUDIT-REC-VARS.
+           05  AUDIT-TABLE-NAME    PIC X(30).
+           05  AUDIT-RECORD-ID     PIC X(36).
+           05  AUDIT-OPERATION     PIC X(10).
+           05  AUDIT-ACTOR         PIC X(36).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-ISBN13-OK                       PIC X(1) VALUE 'n'.
+       01  WS-ISBN13-LEN                      PIC S9(04) COMP.
+       01  WS-ISBN13-SUM                      PIC S9(06) COMP.
+       01  WS-ISBN13-DIGIT                    PIC S9(04) COMP.
+       01  WS-ISBN13-IDX                      PIC S9(04) COMP.
+
+       01  WS-YEAR-OK                         PIC X(1) VALUE 'n'.
+       01  WS-CURRENT-DATE-X                  PIC X(8).
+       01  WS-CURRENT-YEAR                    PIC 9(4).
+       01  WS-EARLIEST-YEAR                   PIC 9(4) VALUE 1450.
+
+      *    COVER-IMAGE ATTACH/REPLACE (REQ 047) -- COPIES A FILE FROM
+      *    LOCAL DISK INTO COVER_IMAGE_DOCUMENT_ROOT/COVERS SO IT CAN
+      *    BE PICKED UP BY SERVE-STATIC-FILE'S STATIC ROUTE TYPE. USES
+      *    THE SAME CBL_OPEN_FILE/CBL_READ_FILE/CBL_CLOSE_FILE CALLS
+      *    SRC/STATIC-FILES.CBL USES TO STREAM A FILE BACK, PLUS
+      *    CBL_CREATE_FILE/CBL_WRITE_FILE FOR THE DESTINATION SIDE OF
+      *    THE COPY.
+       01  WS-COVER-SOURCE-PATH                PIC X(2048) VALUE SPACES.
+       01  WS-COVER-PROVIDED                   PIC X(1) VALUE 'n'.
+       01  WS-COVER-DOCUMENT-ROOT               PIC X(1024).
+       01  WS-COVER-DEST-PATH                   PIC X(2048).
+       01  WS-COVER-REL-PATH                    PIC X(255).
+       01  WS-COVER-EXT                         PIC X(10) VALUE SPACES.
+       01  WS-COVER-DOT-IDX                     USAGE BINARY-LONG
+                                                 VALUE 0.
+       01  WS-COVER-IDX                         USAGE BINARY-LONG.
+       01  WS-COVER-LEN                         USAGE BINARY-LONG.
+
+       01  WS-SRC-FILE-HANDLE      PIC X(4).
+       01  WS-DST-FILE-HANDLE      PIC X(4).
+       01  WS-COVER-ACCESS-MODE    PIC 9(2) COMP-X VALUE 0.
+       01  WS-COVER-FILE-ATTR      PIC 9(2) COMP-X VALUE 0.
+       01  WS-COVER-DENY-MODE      PIC 9(2) COMP-X VALUE 0.
+       01  WS-COVER-DEVICE         PIC 9(2) COMP-X VALUE 0.
+       01  WS-COVER-OPEN-STATUS    PIC 9(4) COMP-X.
+       01  WS-COVER-CREATE-STATUS  PIC 9(4) COMP-X.
+       01  WS-COVER-OFFSET         PIC 9(8) COMP-X VALUE 0.
+       01  WS-COVER-READ-LEN       PIC 9(8) COMP-X.
+       01  WS-COVER-READ-FLAGS     PIC 9(8) COMP-X VALUE 0.
+       01  WS-COVER-READ-STATUS    PIC 9(4) COMP-X.
+       01  WS-COVER-CHUNK-SIZE     USAGE BINARY-LONG VALUE 4096.
+       01  WS-COVER-BUFFER         PIC X(4096).
+       01  WS-COVER-DONE           PIC X(1) VALUE 'n'.
+
+      *    CATEGORY-LIST PARSING (REQ 048) -- SPLITS THE COMMA
+      *    SEPARATED INPUT LINE INTO INDIVIDUAL CATEGORY NAMES.
+       01  WS-CATEGORY-INPUT       PIC X(500) VALUE SPACES.
+       01  WS-CATEGORY-LEN         USAGE BINARY-LONG.
+       01  WS-CATEGORY-PTR         USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "UPDATEBOOK STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           DISPLAY 'Enter book id to update: '.
+           ACCEPT BOOK-ID.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :BOOK-EXISTS-CNT
+                   FROM BOOKS WHERE id = :BOOK-ID
+           END-EXEC.
+
+           IF BOOK-EXISTS-CNT = 0
+               DISPLAY "No book found with that id"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               SELECT copy_count INTO :BOOK-CURRENT-COPY-COUNT
+                   FROM BOOKS WHERE id = :BOOK-ID
+           END-EXEC.
+
+           ACCEPT WS-CURRENT-DATE-X FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE-X(1:4) TO WS-CURRENT-YEAR.
+
+           DISPLAY 'Enter new name: '.
+           ACCEPT BOOK-NAME.
+
+           DISPLAY 'Enter new author: '.
+           ACCEPT BOOK-AUTHOR.
+
+           MOVE 'n' TO WS-YEAR-OK.
+           PERFORM UNTIL WS-YEAR-OK = 'y'
+               DISPLAY 'Enter new year: '
+               ACCEPT BOOK-YEAR
+               PERFORM VALIDATE-YEAR
+           END-PERFORM.
+
+           DISPLAY 'Enter new ISBN-10: '.
+           ACCEPT BOOK-ISBN10.
+
+           MOVE 'n' TO WS-ISBN13-OK.
+           PERFORM UNTIL WS-ISBN13-OK = 'y'
+               DISPLAY 'Enter new ISBN-13 (blank if none): '
+               ACCEPT BOOK-ISBN13
+               PERFORM VALIDATE-ISBN13
+           END-PERFORM.
+
+           DISPLAY 'Enter new synopsis: '.
+           ACCEPT BOOK-SYNOPSIS.
+
+           MOVE ZERO TO BOOK-COPY-COUNT.
+           DISPLAY 'Enter new number of copies (blank to leave as '
+               FUNCTION TRIM(BOOK-CURRENT-COPY-COUNT) '): '.
+           ACCEPT BOOK-COPY-COUNT.
+           IF BOOK-COPY-COUNT = 0
+               MOVE BOOK-CURRENT-COPY-COUNT TO BOOK-COPY-COUNT
+           END-IF.
+
+           DISPLAY
+               'Enter path to new cover image (blank to skip): '.
+           ACCEPT WS-COVER-SOURCE-PATH.
+           IF FUNCTION TRIM(WS-COVER-SOURCE-PATH) NOT = SPACES
+               PERFORM ATTACH-COVER-IMAGE
+           END-IF.
+
+           DISPLAY
+               'Enter categories, comma-separated (blank to skip): '.
+           ACCEPT WS-CATEGORY-INPUT.
+           IF FUNCTION TRIM(WS-CATEGORY-INPUT) NOT = SPACES
+               PERFORM SET-CATEGORIES
+           END-IF.
+
+           EXEC SQL
+               UPDATE BOOKS
+                   SET name = :BOOK-NAME,
+                       author = :BOOK-AUTHOR,
+                       year = :BOOK-YEAR,
+                       isbn10 = :BOOK-ISBN10,
+                       isbn13 = :BOOK-ISBN13,
+                       synopsis = :BOOK-SYNOPSIS,
+                       copy_count = :BOOK-COPY-COUNT
+                   WHERE id = :BOOK-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           IF WS-COVER-PROVIDED = 'y'
+               EXEC SQL
+                   UPDATE BOOKS
+                       SET cover_image_path = :BOOK-COVER-PATH
+                       WHERE id = :BOOK-ID
+               END-EXEC
+               IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN
+           END-IF.
+
+           MOVE 'books' TO AUDIT-TABLE-NAME.
+           MOVE BOOK-ID TO AUDIT-RECORD-ID.
+           MOVE 'UPDATE' TO AUDIT-OPERATION.
+           MOVE 'cli' TO AUDIT-ACTOR.
+           PERFORM WRITE-AUDIT-LOG.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "UPDATEBOOK FINISHED".
+           STOP RUN.
+
+       VALIDATE-ISBN13.
+           MOVE FUNCTION TRIM(BOOK-ISBN13, TRAILING) TO BOOK-ISBN13.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(BOOK-ISBN13, TRAILING))
+               TO WS-ISBN13-LEN.
+
+      *    ISBN-13 IS OPTIONAL -- A BLANK ENTRY LEAVES THE CATALOG
+      *    ENTRY ON ISBN-10 ONLY.
+           IF WS-ISBN13-LEN = 0
+               MOVE 'y' TO WS-ISBN13-OK
+           ELSE IF WS-ISBN13-LEN NOT = 13
+               DISPLAY "ISBN-13 must be exactly 13 digits"
+               MOVE 'n' TO WS-ISBN13-OK
+           ELSE
+               MOVE ZERO TO WS-ISBN13-SUM
+               MOVE 'y' TO WS-ISBN13-OK
+               PERFORM VARYING WS-ISBN13-IDX FROM 1 BY 1
+                       UNTIL WS-ISBN13-IDX > 13
+                   IF BOOK-ISBN13(WS-ISBN13-IDX:1) < '0'
+                           OR BOOK-ISBN13(WS-ISBN13-IDX:1) > '9'
+                       MOVE 'n' TO WS-ISBN13-OK
+                   ELSE
+                       MOVE FUNCTION NUMVAL(BOOK-ISBN13(WS-ISBN13-IDX:1))
+                           TO WS-ISBN13-DIGIT
+                       IF FUNCTION MOD(WS-ISBN13-IDX, 2) = 1
+                           ADD WS-ISBN13-DIGIT TO WS-ISBN13-SUM
+                       ELSE
+                           ADD WS-ISBN13-DIGIT * 3 TO WS-ISBN13-SUM
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF WS-ISBN13-OK NOT = 'y'
+                   DISPLAY "ISBN-13 must contain only digits"
+               ELSE
+                   IF FUNCTION MOD(WS-ISBN13-SUM, 10) NOT = 0
+                       DISPLAY "ISBN-13 checksum is invalid"
+                       MOVE 'n' TO WS-ISBN13-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-YEAR.
+           IF BOOK-YEAR < WS-EARLIEST-YEAR
+               DISPLAY "Year is too far in the past"
+               MOVE 'n' TO WS-YEAR-OK
+           ELSE IF BOOK-YEAR > WS-CURRENT-YEAR
+               DISPLAY "Year cannot be in the future"
+               MOVE 'n' TO WS-YEAR-OK
+           ELSE
+               MOVE 'y' TO WS-YEAR-OK
+           END-IF.
+
+       ATTACH-COVER-IMAGE.
+           ACCEPT WS-COVER-DOCUMENT-ROOT
+               FROM ENVIRONMENT 'COVER_IMAGE_DOCUMENT_ROOT'.
+           IF FUNCTION TRIM(WS-COVER-DOCUMENT-ROOT) = SPACES
+               MOVE './public' TO WS-COVER-DOCUMENT-ROOT
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-COVER-SOURCE-PATH, TRAILING)
+               TO WS-COVER-SOURCE-PATH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-COVER-SOURCE-PATH))
+               TO WS-COVER-LEN.
+
+      *    PULL THE EXTENSION OFF THE SOURCE PATH SO THE STORED COVER
+      *    KEEPS A RECOGNIZABLE SUFFIX FOR GUESS-CONTENT-TYPE.
+           MOVE 0 TO WS-COVER-DOT-IDX.
+           PERFORM VARYING WS-COVER-IDX FROM WS-COVER-LEN BY -1
+                   UNTIL WS-COVER-IDX < 1
+               IF WS-COVER-SOURCE-PATH(WS-COVER-IDX:1) = '.'
+                   MOVE WS-COVER-IDX TO WS-COVER-DOT-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO WS-COVER-EXT.
+           IF WS-COVER-DOT-IDX > 0
+               MOVE WS-COVER-SOURCE-PATH(WS-COVER-DOT-IDX:)
+                   TO WS-COVER-EXT
+           END-IF.
+
+           STRING 'covers/' DELIMITED BY SIZE
+                  FUNCTION TRIM(BOOK-ID) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COVER-EXT) DELIMITED BY SIZE
+                  INTO WS-COVER-REL-PATH
+           END-STRING.
+
+           STRING FUNCTION TRIM(WS-COVER-DOCUMENT-ROOT, TRAILING)
+                      DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-COVER-REL-PATH) DELIMITED BY SIZE
+                  INTO WS-COVER-DEST-PATH
+           END-STRING.
+
+           CALL "CBL_OPEN_FILE" USING WS-COVER-SOURCE-PATH
+                WS-COVER-ACCESS-MODE WS-COVER-DENY-MODE WS-COVER-DEVICE
+                WS-SRC-FILE-HANDLE
+                RETURNING WS-COVER-OPEN-STATUS
+           END-CALL.
+
+           IF WS-COVER-OPEN-STATUS NOT = 0
+               DISPLAY
+                   "*** Could not open cover source file, skipping ***"
+           ELSE
+               CALL "CBL_CREATE_FILE" USING WS-COVER-DEST-PATH
+                    WS-COVER-FILE-ATTR WS-COVER-DENY-MODE
+                    WS-COVER-DEVICE WS-DST-FILE-HANDLE
+                    RETURNING WS-COVER-CREATE-STATUS
+               END-CALL
+
+               IF WS-COVER-CREATE-STATUS NOT = 0
+                   DISPLAY
+                       "*** Could not create cover dest, skipping ***"
+                   CALL "CBL_CLOSE_FILE" USING WS-SRC-FILE-HANDLE
+                   END-CALL
+               ELSE
+                   MOVE 0 TO WS-COVER-OFFSET
+                   MOVE 'n' TO WS-COVER-DONE
+                   PERFORM UNTIL WS-COVER-DONE = 'y'
+                       MOVE WS-COVER-CHUNK-SIZE TO WS-COVER-READ-LEN
+                       MOVE SPACES TO WS-COVER-BUFFER
+
+                       CALL "CBL_READ_FILE" USING WS-SRC-FILE-HANDLE
+                            WS-COVER-OFFSET WS-COVER-READ-LEN
+                            WS-COVER-READ-FLAGS WS-COVER-BUFFER
+                            RETURNING WS-COVER-READ-STATUS
+                       END-CALL
+
+                       IF WS-COVER-READ-STATUS NOT = 0
+                               OR WS-COVER-READ-LEN = 0
+                           MOVE 'y' TO WS-COVER-DONE
+                       ELSE
+                           CALL "CBL_WRITE_FILE"
+                                USING WS-DST-FILE-HANDLE
+                                WS-COVER-OFFSET WS-COVER-READ-LEN
+                                WS-COVER-READ-FLAGS WS-COVER-BUFFER
+                                RETURNING WS-COVER-READ-STATUS
+                           END-CALL
+                           ADD WS-COVER-READ-LEN TO WS-COVER-OFFSET
+                       END-IF
+                   END-PERFORM
+
+                   CALL "CBL_CLOSE_FILE" USING WS-SRC-FILE-HANDLE
+                   END-CALL
+                   CALL "CBL_CLOSE_FILE" USING WS-DST-FILE-HANDLE
+                   END-CALL
+
+                   MOVE WS-COVER-REL-PATH TO BOOK-COVER-PATH
+                   MOVE 'y' TO WS-COVER-PROVIDED
+                   DISPLAY "Cover image attached: "
+                       FUNCTION TRIM(WS-COVER-REL-PATH)
+               END-IF
+           END-IF.
+
+       SET-CATEGORIES.
+      *    REPLACE-SEMANTICS: DROP THE BOOK'S EXISTING CATEGORY LINKS
+      *    AND RE-LINK TO WHATEVER NAMES WERE JUST ENTERED, UPSERTING
+      *    ANY NAME THAT DOESN'T ALREADY EXIST IN CATEGORIES.
+           EXEC SQL
+               DELETE FROM book_categories WHERE book_id = :BOOK-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE FUNCTION TRIM(WS-CATEGORY-INPUT, TRAILING)
+               TO WS-CATEGORY-INPUT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CATEGORY-INPUT))
+               TO WS-CATEGORY-LEN.
+           MOVE 1 TO WS-CATEGORY-PTR.
+
+           PERFORM UNTIL WS-CATEGORY-PTR > WS-CATEGORY-LEN
+               UNSTRING WS-CATEGORY-INPUT DELIMITED BY ','
+                   INTO WS-CATEGORY-NAME
+                   WITH POINTER WS-CATEGORY-PTR
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-CATEGORY-NAME) TO WS-CATEGORY-NAME
+
+               IF WS-CATEGORY-NAME NOT = SPACES
+                   EXEC SQL
+                       INSERT INTO categories (name)
+                           VALUES (:WS-CATEGORY-NAME)
+                           ON CONFLICT (name) DO UPDATE
+                               SET name = EXCLUDED.name
+                           RETURNING id INTO :CATEGORY-ID
+                   END-EXEC
+                   IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN
+
+                   EXEC SQL
+                       INSERT INTO book_categories
+                           (book_id, category_id)
+                           VALUES (:BOOK-ID, :CATEGORY-ID)
+                           ON CONFLICT DO NOTHING
+                   END-EXEC
+                   IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN
+               END-IF
+           END-PERFORM.
+
+       WRITE-AUDIT-LOG.
+           EXEC SQL
+               INSERT INTO audit_log (
+                   table_name,
+                   record_id,
+                   operation,
+                   actor
+               ) VALUES (
+                   :AUDIT-TABLE-NAME,
+                   :AUDIT-RECORD-ID,
+                   :AUDIT-OPERATION,
+                   :AUDIT-ACTOR
+               )
+           END-EXEC.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
