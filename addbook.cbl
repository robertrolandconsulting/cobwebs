@@ -0,0 +1,472 @@
+      ********************************************
+      * Add a book
+      *
+      * ADDBOOK
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   ADDBOOK.
+
+      *    OPTIONAL ISBN METADATA LOOKUP (REQ 049) -- ONCE AN ISBN IS
+      *    ENTERED, THE OPERATOR CAN HAVE NAME/AUTHOR/YEAR/SYNOPSIS
+      *    PRE-FILLED FROM AN EXTERNAL BOOK-METADATA SERVICE INSTEAD
+      *    OF TYPING EVERY FIELD BY HAND. SEE LOOKUP-ISBN-METADATA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOKUP-RESPONSE-FILE ASSIGN TO WS-LOOKUP-TMP-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOKUP-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  LOOKUP-RESPONSE-FILE.
+       01  LOOKUP-RESPONSE-LINE            PIC X(8000).
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       01  D-BOOK-REC.
+           05  D-BOOK-ID           PIC X(36).
+           05  D-BOOK-NAME         PIC X(50).
+           05  D-BOOK-AUTHOR       PIC X(50).
+           05  D-BOOK-YEAR         PIC 9(4).
+           05  D-BOOK-ISBN10       PIC X(10).
+           05  D-BOOK-ISBN13       PIC X(13).
+           05  D-BOOK-SYNOPSIS     PIC X(1024).
+           05  D-BOOK-COPY-COUNT   PIC 9(4).
+
+       01  WS-ISBN13-OK                       PIC X(1) VALUE 'n'.
+       01  WS-ISBN13-LEN                      PIC S9(04) COMP.
+       01  WS-ISBN13-SUM                      PIC S9(06) COMP.
+       01  WS-ISBN13-DIGIT                    PIC S9(04) COMP.
+       01  WS-ISBN13-IDX                      PIC S9(04) COMP.
+
+       01  WS-ISBN10-OK                       PIC X(1) VALUE 'n'.
+       01  WS-ISBN10-LEN                      PIC S9(04) COMP.
+       01  WS-ISBN10-IDX                      PIC S9(04) COMP.
+
+       01  WS-YEAR-OK                         PIC X(1) VALUE 'n'.
+       01  WS-CURRENT-DATE-X                  PIC X(8).
+       01  WS-CURRENT-YEAR                    PIC 9(4).
+       01  WS-EARLIEST-YEAR                   PIC 9(4) VALUE 1450.
+
+      *    EXTERNAL ISBN METADATA LOOKUP (REQ 049) -- SHELLS OUT TO
+      *    CURL THE WAY A SHOP WITHOUT A NATIVE HTTP CLIENT WOULD
+      *    REACH AN EXTERNAL REST API, THEN HAND-SCANS THE JSON
+      *    RESPONSE FOR THE FEW FIELDS NEEDED SINCE THIS SYSTEM HAS NO
+      *    JSON PARSER (ONLY JSON-ESCAPE, FOR BUILDING OUTBOUND JSON
+      *    IN SRC/). A DECLINED OR FAILED LOOKUP LEAVES THE DETECTED
+      *    FIELDS BLANK AND THE OPERATOR TYPES EVERYTHING BY HAND, THE
+      *    SAME AS BEFORE THIS FEATURE EXISTED.
+       01  WS-LOOKUP-CHOICE                    PIC X(1) VALUE 'n'.
+       01  WS-LOOKUP-ISBN                      PIC X(13) VALUE SPACES.
+       01  WS-LOOKUP-URL-BASE                  PIC X(200).
+       01  WS-LOOKUP-TMP-FILE                  PIC X(255).
+       01  WS-LOOKUP-CMD                       PIC X(500).
+       01  WS-LOOKUP-RESPONSE                  PIC X(8000) VALUE SPACES.
+       01  WS-LOOKUP-FILE-STATUS               PIC X(2).
+       01  WS-LOOKUP-REMAINDER                 PIC X(8000) VALUE SPACES.
+       01  WS-LOOKUP-JUNK                      PIC X(8000) VALUE SPACES.
+       01  WS-LOOKUP-NAME                      PIC X(50) VALUE SPACES.
+       01  WS-LOOKUP-AUTHOR                    PIC X(50) VALUE SPACES.
+       01  WS-LOOKUP-SYNOPSIS                  PIC X(1024) VALUE SPACES.
+       01  WS-LOOKUP-DATE-TEXT                 PIC X(50) VALUE SPACES.
+       01  WS-LOOKUP-YEAR                      PIC 9(4) VALUE ZERO.
+       01  WS-LOOKUP-DATE-IDX                  USAGE BINARY-LONG.
+       01  WS-LOOKUP-DATE-LEN                  USAGE BINARY-LONG.
+       01  WS-LOOKUP-SCAN-START                USAGE BINARY-LONG.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  BOOK-REC-VARS.
+           05  BOOK-ID             PIC X(36).
+           05  BOOK-NAME           PIC X(50).
+           05  BOOK-AUTHOR         PIC X(50).
+           05  BOOK-YEAR           PIC 9(4).
+           05  BOOK-ISBN10         PIC X(10).
+           05  BOOK-ISBN13         PIC X(13).
+           05  BOOK-SYNOPSIS       PIC X(1024).
+           05  BOOK-COPY-COUNT     PIC 9(4).
+
+       01  AUDIT-REC-VARS.
+           05  AUDIT-TABLE-NAME    PIC X(30).
+           05  AUDIT-RECORD-ID     PIC X(36).
+           05  AUDIT-OPERATION     PIC X(10).
+           05  AUDIT-ACTOR         PIC X(36).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "ADDBOOK STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           ACCEPT WS-CURRENT-DATE-X FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE-X(1:4) TO WS-CURRENT-YEAR.
+
+           MOVE 'n' TO WS-ISBN10-OK.
+           PERFORM UNTIL WS-ISBN10-OK = 'y'
+               DISPLAY 'Enter ISBN-10: '
+               ACCEPT BOOK-ISBN10
+               PERFORM VALIDATE-ISBN10
+           END-PERFORM.
+
+           MOVE 'n' TO WS-ISBN13-OK.
+           PERFORM UNTIL WS-ISBN13-OK = 'y'
+               DISPLAY 'Enter ISBN-13 (blank if none): '
+               ACCEPT BOOK-ISBN13
+               PERFORM VALIDATE-ISBN13
+           END-PERFORM.
+
+           IF FUNCTION TRIM(BOOK-ISBN10) NOT = SPACES
+                   OR FUNCTION TRIM(BOOK-ISBN13) NOT = SPACES
+               DISPLAY
+                   'Look up title/author/year from ISBN? (y/n): '
+               ACCEPT WS-LOOKUP-CHOICE
+               IF WS-LOOKUP-CHOICE = 'y' OR WS-LOOKUP-CHOICE = 'Y'
+                   PERFORM LOOKUP-ISBN-METADATA
+               END-IF
+           END-IF.
+
+           DISPLAY 'Enter book name: ' FUNCTION TRIM(WS-LOOKUP-NAME).
+           ACCEPT BOOK-NAME.
+           IF FUNCTION TRIM(BOOK-NAME) = SPACES
+                   AND FUNCTION TRIM(WS-LOOKUP-NAME) NOT = SPACES
+               MOVE WS-LOOKUP-NAME TO BOOK-NAME
+           END-IF.
+
+           DISPLAY 'Enter author: ' FUNCTION TRIM(WS-LOOKUP-AUTHOR).
+           ACCEPT BOOK-AUTHOR.
+           IF FUNCTION TRIM(BOOK-AUTHOR) = SPACES
+                   AND FUNCTION TRIM(WS-LOOKUP-AUTHOR) NOT = SPACES
+               MOVE WS-LOOKUP-AUTHOR TO BOOK-AUTHOR
+           END-IF.
+
+           MOVE 'n' TO WS-YEAR-OK.
+           PERFORM UNTIL WS-YEAR-OK = 'y'
+               IF WS-LOOKUP-YEAR NOT = ZERO
+                   DISPLAY 'Enter year (detected: ' WS-LOOKUP-YEAR
+                       '): '
+               ELSE
+                   DISPLAY 'Enter year: '
+               END-IF
+               ACCEPT BOOK-YEAR
+               IF BOOK-YEAR = ZERO AND WS-LOOKUP-YEAR NOT = ZERO
+                   MOVE WS-LOOKUP-YEAR TO BOOK-YEAR
+               END-IF
+               PERFORM VALIDATE-YEAR
+           END-PERFORM.
+
+           DISPLAY 'Enter synopsis: ' FUNCTION TRIM(WS-LOOKUP-SYNOPSIS).
+           ACCEPT BOOK-SYNOPSIS.
+           IF FUNCTION TRIM(BOOK-SYNOPSIS) = SPACES
+                   AND FUNCTION TRIM(WS-LOOKUP-SYNOPSIS) NOT = SPACES
+               MOVE WS-LOOKUP-SYNOPSIS TO BOOK-SYNOPSIS
+           END-IF.
+
+           MOVE ZERO TO BOOK-COPY-COUNT.
+           DISPLAY 'Enter number of copies (blank for 1): '.
+           ACCEPT BOOK-COPY-COUNT.
+           IF BOOK-COPY-COUNT = 0
+               MOVE 1 TO BOOK-COPY-COUNT
+           END-IF.
+
+           EXEC SQL
+               INSERT INTO books (
+                   name,
+                   author,
+                   year,
+                   isbn10,
+                   isbn13,
+                   synopsis,
+                   copy_count,
+                   copies_checked_out
+               ) VALUES (
+                   :BOOK-NAME,
+                   :BOOK-AUTHOR,
+                   :BOOK-YEAR,
+                   :BOOK-ISBN10,
+                   :BOOK-ISBN13,
+                   :BOOK-SYNOPSIS,
+                   :BOOK-COPY-COUNT,
+                   0
+               ) RETURNING id INTO :BOOK-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE 'books' TO AUDIT-TABLE-NAME.
+           MOVE BOOK-ID TO AUDIT-RECORD-ID.
+           MOVE 'INSERT' TO AUDIT-OPERATION.
+           MOVE 'cli' TO AUDIT-ACTOR.
+           PERFORM WRITE-AUDIT-LOG.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "ADDBOOK FINISHED".
+           STOP RUN.
+
+       VALIDATE-ISBN13.
+           MOVE FUNCTION TRIM(BOOK-ISBN13, TRAILING) TO BOOK-ISBN13.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(BOOK-ISBN13, TRAILING))
+               TO WS-ISBN13-LEN.
+
+      *    ISBN-13 IS OPTIONAL -- A BLANK ENTRY LEAVES THE CATALOG
+      *    ENTRY ON ISBN-10 ONLY.
+           IF WS-ISBN13-LEN = 0
+               MOVE 'y' TO WS-ISBN13-OK
+           ELSE IF WS-ISBN13-LEN NOT = 13
+               DISPLAY "ISBN-13 must be exactly 13 digits"
+               MOVE 'n' TO WS-ISBN13-OK
+           ELSE
+               MOVE ZERO TO WS-ISBN13-SUM
+               MOVE 'y' TO WS-ISBN13-OK
+               PERFORM VARYING WS-ISBN13-IDX FROM 1 BY 1
+                       UNTIL WS-ISBN13-IDX > 13
+                   IF BOOK-ISBN13(WS-ISBN13-IDX:1) < '0'
+                           OR BOOK-ISBN13(WS-ISBN13-IDX:1) > '9'
+                       MOVE 'n' TO WS-ISBN13-OK
+                   ELSE
+                       MOVE FUNCTION NUMVAL(BOOK-ISBN13(WS-ISBN13-IDX:1))
+                           TO WS-ISBN13-DIGIT
+                       IF FUNCTION MOD(WS-ISBN13-IDX, 2) = 1
+                           ADD WS-ISBN13-DIGIT TO WS-ISBN13-SUM
+                       ELSE
+                           ADD WS-ISBN13-DIGIT * 3 TO WS-ISBN13-SUM
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF WS-ISBN13-OK NOT = 'y'
+                   DISPLAY "ISBN-13 must contain only digits"
+               ELSE
+                   IF FUNCTION MOD(WS-ISBN13-SUM, 10) NOT = 0
+                       DISPLAY "ISBN-13 checksum is invalid"
+                       MOVE 'n' TO WS-ISBN13-OK
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-ISBN10.
+           MOVE FUNCTION TRIM(BOOK-ISBN10, TRAILING) TO BOOK-ISBN10.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(BOOK-ISBN10, TRAILING))
+               TO WS-ISBN10-LEN.
+
+      *    ISBN-10 IS OPTIONAL -- A BLANK ENTRY LEAVES THE CATALOG
+      *    ENTRY ON ISBN-13 ONLY. WHEN PRESENT IT MUST BE 10 DIGITS,
+      *    WITH THE LAST CHARACTER ALLOWED TO BE THE LITERAL CHECK
+      *    CHARACTER "X" PER THE ISBN-10 STANDARD. THIS CONSTRAINS
+      *    WS-LOOKUP-ISBN (BUILT FROM BOOK-ISBN10 IN
+      *    LOOKUP-ISBN-METADATA) TO A SAFE CHARACTER SET BEFORE IT IS
+      *    EVER PLACED INTO WS-LOOKUP-CMD AND SHELLED OUT TO CURL.
+           IF WS-ISBN10-LEN = 0
+               MOVE 'y' TO WS-ISBN10-OK
+           ELSE IF WS-ISBN10-LEN NOT = 10
+               DISPLAY "ISBN-10 must be exactly 10 characters"
+               MOVE 'n' TO WS-ISBN10-OK
+           ELSE
+               MOVE 'y' TO WS-ISBN10-OK
+               PERFORM VARYING WS-ISBN10-IDX FROM 1 BY 1
+                       UNTIL WS-ISBN10-IDX > 10
+                   IF BOOK-ISBN10(WS-ISBN10-IDX:1) >= '0'
+                           AND BOOK-ISBN10(WS-ISBN10-IDX:1) <= '9'
+                       CONTINUE
+                   ELSE IF WS-ISBN10-IDX = 10
+                           AND (BOOK-ISBN10(WS-ISBN10-IDX:1) = 'X'
+                                OR BOOK-ISBN10(WS-ISBN10-IDX:1) = 'x')
+                       CONTINUE
+                   ELSE
+                       MOVE 'n' TO WS-ISBN10-OK
+                   END-IF
+               END-PERFORM
+
+               IF WS-ISBN10-OK NOT = 'y'
+                   DISPLAY
+                       "ISBN-10 must be 10 digits (last may be X)"
+               END-IF
+           END-IF.
+
+       VALIDATE-YEAR.
+           IF BOOK-YEAR < WS-EARLIEST-YEAR
+               DISPLAY "Year is too far in the past"
+               MOVE 'n' TO WS-YEAR-OK
+           ELSE IF BOOK-YEAR > WS-CURRENT-YEAR
+               DISPLAY "Year cannot be in the future"
+               MOVE 'n' TO WS-YEAR-OK
+           ELSE
+               MOVE 'y' TO WS-YEAR-OK
+           END-IF.
+
+       LOOKUP-ISBN-METADATA.
+           IF FUNCTION TRIM(BOOK-ISBN13) NOT = SPACES
+               MOVE FUNCTION TRIM(BOOK-ISBN13) TO WS-LOOKUP-ISBN
+           ELSE
+               MOVE FUNCTION TRIM(BOOK-ISBN10) TO WS-LOOKUP-ISBN
+           END-IF.
+
+           ACCEPT WS-LOOKUP-URL-BASE FROM ENVIRONMENT 'ISBN_LOOKUP_URL'.
+           IF FUNCTION TRIM(WS-LOOKUP-URL-BASE) = SPACES
+               MOVE 'https://openlibrary.org/api/books'
+                   TO WS-LOOKUP-URL-BASE
+           END-IF.
+
+           MOVE '/tmp/addbook_isbn_lookup.json' TO WS-LOOKUP-TMP-FILE.
+
+      *    THIS SYSTEM HAS NO NATIVE HTTP CLIENT, SO THE REQUEST IS
+      *    SHELLED OUT TO CURL AND THE RESPONSE IS CAPTURED TO A TEMP
+      *    FILE FOR READING BACK THROUGH NORMAL COBOL FILE I/O.
+           STRING 'curl -s -m 5 "'
+                  FUNCTION TRIM(WS-LOOKUP-URL-BASE)
+                  '?bibkeys=ISBN:'
+                  FUNCTION TRIM(WS-LOOKUP-ISBN)
+                  '&format=json&jscmd=data" -o '
+                  FUNCTION TRIM(WS-LOOKUP-TMP-FILE)
+                  DELIMITED BY SIZE
+               INTO WS-LOOKUP-CMD
+           END-STRING.
+           CALL "SYSTEM" USING WS-LOOKUP-CMD.
+
+           MOVE SPACES TO WS-LOOKUP-RESPONSE.
+           OPEN INPUT LOOKUP-RESPONSE-FILE.
+           IF WS-LOOKUP-FILE-STATUS NOT = '00'
+               DISPLAY
+                   '*** ISBN lookup service unavailable, continuing '
+                   'manually ***'
+           ELSE
+               READ LOOKUP-RESPONSE-FILE INTO WS-LOOKUP-RESPONSE
+                   AT END MOVE SPACES TO WS-LOOKUP-RESPONSE
+               END-READ
+               CLOSE LOOKUP-RESPONSE-FILE
+               IF FUNCTION TRIM(WS-LOOKUP-RESPONSE) = SPACES
+                   DISPLAY
+                       '*** ISBN lookup returned nothing, continuing '
+                       'manually ***'
+               ELSE
+                   PERFORM EXTRACT-LOOKUP-FIELDS
+               END-IF
+           END-IF.
+
+       EXTRACT-LOOKUP-FIELDS.
+      *    THE RESPONSE IS UNPRETTIFIED JSON ON A SINGLE LINE; WITHOUT
+      *    A JSON PARSER THE SIMPLEST RELIABLE WAY TO PULL OUT A FEW
+      *    KNOWN FIELDS IS TO UNSTRING ON THE FIELD'S OWN KEY LITERAL,
+      *    THE SAME APPROACH IMPORTBOOKS USES TO UNSTRING DELIMITED
+      *    CSV COLUMNS.
+           MOVE SPACES TO WS-LOOKUP-REMAINDER.
+           UNSTRING WS-LOOKUP-RESPONSE DELIMITED BY '"title":"'
+               INTO WS-LOOKUP-JUNK WS-LOOKUP-REMAINDER
+           END-UNSTRING.
+           IF WS-LOOKUP-REMAINDER NOT = SPACES
+               UNSTRING WS-LOOKUP-REMAINDER DELIMITED BY '"'
+                   INTO WS-LOOKUP-NAME
+               END-UNSTRING
+           END-IF.
+
+           MOVE SPACES TO WS-LOOKUP-REMAINDER.
+           UNSTRING WS-LOOKUP-RESPONSE DELIMITED BY '"name":"'
+               INTO WS-LOOKUP-JUNK WS-LOOKUP-REMAINDER
+           END-UNSTRING.
+           IF WS-LOOKUP-REMAINDER NOT = SPACES
+               UNSTRING WS-LOOKUP-REMAINDER DELIMITED BY '"'
+                   INTO WS-LOOKUP-AUTHOR
+               END-UNSTRING
+           END-IF.
+
+           MOVE SPACES TO WS-LOOKUP-REMAINDER.
+           UNSTRING WS-LOOKUP-RESPONSE DELIMITED BY '"publish_date":"'
+               INTO WS-LOOKUP-JUNK WS-LOOKUP-REMAINDER
+           END-UNSTRING.
+           IF WS-LOOKUP-REMAINDER NOT = SPACES
+               UNSTRING WS-LOOKUP-REMAINDER DELIMITED BY '"'
+                   INTO WS-LOOKUP-DATE-TEXT
+               END-UNSTRING
+               PERFORM EXTRACT-LOOKUP-YEAR
+           END-IF.
+
+           MOVE SPACES TO WS-LOOKUP-REMAINDER.
+           UNSTRING WS-LOOKUP-RESPONSE DELIMITED BY '"description":"'
+               INTO WS-LOOKUP-JUNK WS-LOOKUP-REMAINDER
+           END-UNSTRING.
+           IF WS-LOOKUP-REMAINDER NOT = SPACES
+               UNSTRING WS-LOOKUP-REMAINDER DELIMITED BY '"'
+                   INTO WS-LOOKUP-SYNOPSIS
+               END-UNSTRING
+           END-IF.
+
+       EXTRACT-LOOKUP-YEAR.
+      *    PUBLISH_DATE COMES BACK AS FREE TEXT (E.G. "SEPTEMBER 1,
+      *    2004"), SO PULL OUT THE LAST RUN OF 4 DIGITS IN THE STRING
+      *    RATHER THAN ASSUMING A FIXED POSITION.
+           MOVE ZERO TO WS-LOOKUP-YEAR.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LOOKUP-DATE-TEXT))
+               TO WS-LOOKUP-DATE-LEN.
+           COMPUTE WS-LOOKUP-SCAN-START = WS-LOOKUP-DATE-LEN - 3.
+           PERFORM VARYING WS-LOOKUP-DATE-IDX
+                   FROM WS-LOOKUP-SCAN-START BY -1
+                   UNTIL WS-LOOKUP-DATE-IDX < 1
+               IF WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX:1) >= '0'
+                       AND WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX:1)
+                           <= '9'
+                       AND WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX + 1:1)
+                           >= '0'
+                       AND WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX + 1:1)
+                           <= '9'
+                       AND WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX + 2:1)
+                           >= '0'
+                       AND WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX + 2:1)
+                           <= '9'
+                       AND WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX + 3:1)
+                           >= '0'
+                       AND WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX + 3:1)
+                           <= '9'
+                   MOVE FUNCTION NUMVAL(
+                       WS-LOOKUP-DATE-TEXT(WS-LOOKUP-DATE-IDX:4))
+                       TO WS-LOOKUP-YEAR
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       WRITE-AUDIT-LOG.
+           EXEC SQL
+               INSERT INTO audit_log (
+                   table_name,
+                   record_id,
+                   operation,
+                   actor
+               ) VALUES (
+                   :AUDIT-TABLE-NAME,
+                   :AUDIT-RECORD-ID,
+                   :AUDIT-OPERATION,
+                   :AUDIT-ACTOR
+               )
+           END-EXEC.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
