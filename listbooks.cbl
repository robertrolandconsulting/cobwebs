@@ -9,16 +9,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   LISTBOOKS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-EXPORT-FILE ASSIGN TO WS-EXPORT-FILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  BOOK-EXPORT-FILE.
+       01  BOOK-EXPORT-LINE            PIC X(1536).
+
        WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       01  WS-EXPORT-MODE               PIC X(1) VALUE 'n'.
+       01  WS-EXPORT-FILE                PIC X(1024).
+       01  WS-EXPORT-FILE-STATUS         PIC X(2).
        01  D-BOOK-REC.
            05  D-BOOK-ID           PIC X(36).
            05  D-BOOK-NAME         PIC X(50).
            05  D-BOOK-AUTHOR       PIC X(50).
            05  D-BOOK-YEAR         PIC 9(4).
            05  D-BOOK-ISBN10       PIC X(10).
+           05  D-BOOK-ISBN13       PIC X(13).
            05  D-BOOK-SYNOPSIS     PIC X(1024).
+           05  D-BOOK-COPY-COUNT   PIC 9(4).
+           05  D-BOOK-COPIES-OUT   PIC 9(4).
+           05  D-BOOK-COVER-PATH   PIC X(255).
+
+       01  WS-PAGE-NUMBER           PIC 9(4) VALUE ZERO.
+       01  WS-PAGE-NUMBER-X         PIC X(4).
 
        EXEC SQL
            BEGIN DECLARE SECTION
@@ -32,9 +55,21 @@
            05  BOOK-AUTHOR         PIC X(50).
            05  BOOK-YEAR           PIC 9(4).
            05  BOOK-ISBN10         PIC X(10).
+           05  BOOK-ISBN13         PIC X(13).
            05  BOOK-SYNOPSIS       PIC X(1024).
+           05  BOOK-COPY-COUNT     PIC 9(4).
+           05  BOOK-COPIES-OUT     PIC 9(4).
+           05  BOOK-COVER-PATH     PIC X(255).
 
        01  BOOK-CNT                PIC 9(8).
+
+       01  FILTER-AUTHOR            PIC X(50).
+       01  FILTER-YEAR              PIC 9(4).
+       01  FILTER-ISBN10            PIC X(10).
+       01  FILTER-CATEGORY          PIC X(50).
+
+       01  PAGE-SIZE                PIC 9(4).
+       01  PAGE-OFFSET              PIC 9(8).
        EXEC SQL
            END DECLARE SECTION
        END-EXEC.
@@ -48,19 +83,7 @@
        MAIN-RTN.
            DISPLAY "LISTBOOKS STARTED".
 
-      *    CONNECT TO THE DATABASE
-           STRING 'DRIVER={PostgreSQL};'
-                  'SERVER=localhost;'
-                  'PORT=5432;'
-                  'DATABASE=books;'
-                  'UID=books;'
-                  'PWD=b00ks!;'
-           INTO BUFFER.
-
-           EXEC SQL
-               CONNECT TO :BUFFER
-           END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           COPY 'db-connect.cpy'.
 
       *    SELECT COUNT(*) INTO HOST-VARIABLE
            EXEC SQL
@@ -68,13 +91,74 @@
            END-EXEC.
            DISPLAY "TOTAL BOOKS: " BOOK-CNT.
 
+      *    OPTIONAL SEARCH FILTERS -- A BLANK/ZERO VALUE MEANS
+      *    "DON'T FILTER ON THIS FIELD", HANDLED BELOW WITH AN
+      *    OR-SKIP CLAUSE SO THE SQL STAYS STATIC.
+           DISPLAY 'Filter by author (blank for all): '.
+           ACCEPT FILTER-AUTHOR.
+
+           MOVE ZERO TO FILTER-YEAR.
+           DISPLAY 'Filter by year (blank for all): '.
+           ACCEPT WS-PAGE-NUMBER-X.
+           IF FUNCTION TRIM(WS-PAGE-NUMBER-X) NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-PAGE-NUMBER-X) TO FILTER-YEAR
+           END-IF.
+
+           DISPLAY 'Filter by ISBN-10 (blank for all): '.
+           ACCEPT FILTER-ISBN10.
+
+           DISPLAY 'Filter by category (blank for all): '.
+           ACCEPT FILTER-CATEGORY.
+
+      *    PAGINATION -- A PAGE NUMBER BELOW 1 DEFAULTS TO THE FIRST
+      *    PAGE.
+           MOVE 20 TO PAGE-SIZE.
+           DISPLAY 'Page number (blank for 1): '.
+           ACCEPT WS-PAGE-NUMBER-X.
+           IF FUNCTION TRIM(WS-PAGE-NUMBER-X) = SPACES
+               MOVE 1 TO WS-PAGE-NUMBER
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-PAGE-NUMBER-X) TO WS-PAGE-NUMBER
+           END-IF.
+           IF WS-PAGE-NUMBER < 1
+               MOVE 1 TO WS-PAGE-NUMBER
+           END-IF.
+           COMPUTE PAGE-OFFSET = (WS-PAGE-NUMBER - 1) * PAGE-SIZE.
+
+           DISPLAY 'Export to CSV instead of the screen? (y/n): '.
+           ACCEPT WS-EXPORT-MODE.
+           IF WS-EXPORT-MODE = 'y' OR WS-EXPORT-MODE = 'Y'
+               MOVE 'y' TO WS-EXPORT-MODE
+               DISPLAY 'Enter export file path: '
+               ACCEPT WS-EXPORT-FILE
+               OPEN OUTPUT BOOK-EXPORT-FILE
+               MOVE 'id,name,author,year,isbn10,synopsis'
+                   TO BOOK-EXPORT-LINE
+               WRITE BOOK-EXPORT-LINE
+           ELSE
+               MOVE 'n' TO WS-EXPORT-MODE
+           END-IF.
+
       *    DECLARE CURSOR
            EXEC SQL
                DECLARE C1 CURSOR FOR
                SELECT id, name, author, year,
-                      isbn10, synopsis
+                      isbn10, isbn13, synopsis,
+                      copy_count, copies_checked_out, cover_image_path
                       FROM BOOKS
+                      WHERE (TRIM(:FILTER-AUTHOR) = '' OR
+                             author = TRIM(:FILTER-AUTHOR))
+                      AND (:FILTER-YEAR = 0 OR year = :FILTER-YEAR)
+                      AND (TRIM(:FILTER-ISBN10) = '' OR
+                           isbn10 = TRIM(:FILTER-ISBN10))
+                      AND (TRIM(:FILTER-CATEGORY) = '' OR EXISTS (
+                           SELECT 1 FROM book_categories bc
+                               JOIN categories c
+                                   ON c.id = bc.category_id
+                               WHERE bc.book_id = books.id
+                                 AND c.name = TRIM(:FILTER-CATEGORY)))
                       ORDER BY id
+                      LIMIT :PAGE-SIZE OFFSET :PAGE-OFFSET
            END-EXEC.
            EXEC SQL
                OPEN C1
@@ -84,7 +168,9 @@
            DISPLAY "------------".
            EXEC SQL
                FETCH C1 INTO :BOOK-ID, :BOOK-NAME, :BOOK-AUTHOR,
-                             :BOOK-YEAR, :BOOK-ISBN10, :BOOK-SYNOPSIS
+                             :BOOK-YEAR, :BOOK-ISBN10, :BOOK-ISBN13,
+                             :BOOK-SYNOPSIS, :BOOK-COPY-COUNT,
+                             :BOOK-COPIES-OUT, :BOOK-COVER-PATH
            END-EXEC.
            PERFORM UNTIL SQLCODE NOT = ZERO
                MOVE BOOK-ID TO D-BOOK-ID
@@ -92,12 +178,30 @@
                MOVE BOOK-AUTHOR TO D-BOOK-AUTHOR
                MOVE BOOK-YEAR TO D-BOOK-YEAR
                MOVE BOOK-ISBN10 TO D-BOOK-ISBN10
+               MOVE BOOK-ISBN13 TO D-BOOK-ISBN13
                MOVE BOOK-SYNOPSIS TO D-BOOK-SYNOPSIS
-               DISPLAY D-BOOK-REC
+               MOVE BOOK-COPY-COUNT TO D-BOOK-COPY-COUNT
+               MOVE BOOK-COPIES-OUT TO D-BOOK-COPIES-OUT
+               MOVE BOOK-COVER-PATH TO D-BOOK-COVER-PATH
+               IF WS-EXPORT-MODE = 'y'
+                   STRING FUNCTION TRIM(BOOK-ID) ','
+                          FUNCTION TRIM(BOOK-NAME) ','
+                          FUNCTION TRIM(BOOK-AUTHOR) ','
+                          BOOK-YEAR ','
+                          FUNCTION TRIM(BOOK-ISBN10) ','
+                          FUNCTION TRIM(BOOK-SYNOPSIS)
+                          DELIMITED BY SIZE
+                          INTO BOOK-EXPORT-LINE
+                   END-STRING
+                   WRITE BOOK-EXPORT-LINE
+               ELSE
+                   DISPLAY D-BOOK-REC
+               END-IF
                EXEC SQL
                    FETCH C1 INTO :BOOK-ID, :BOOK-NAME, :BOOK-AUTHOR,
-                                 :BOOK-YEAR, :BOOK-ISBN10, 
-                                 :BOOK-SYNOPSIS
+                                 :BOOK-YEAR, :BOOK-ISBN10, :BOOK-ISBN13,
+                                 :BOOK-SYNOPSIS, :BOOK-COPY-COUNT,
+                                 :BOOK-COPIES-OUT, :BOOK-COVER-PATH
                END-EXEC
            END-PERFORM.
 
@@ -106,6 +210,12 @@
                CLOSE C1
            END-EXEC.
 
+           IF WS-EXPORT-MODE = 'y'
+               CLOSE BOOK-EXPORT-FILE
+               DISPLAY "Book export written to "
+                   FUNCTION TRIM(WS-EXPORT-FILE)
+           END-IF.
+
       *    COMMIT
            EXEC SQL
                COMMIT WORK
@@ -121,27 +231,7 @@
            STOP RUN.
 
        ERROR-RTN.
-           DISPLAY "*** SQL ERROR ***".
-           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
-           EVALUATE SQLCODE
-               WHEN +10
-                   DISPLAY "Record not found"
-               WHEN -01
-                   DISPLAY "Connection failed"
-               WHEN -20
-                   DISPLAY "Internal error"
-               WHEN -30
-                   DISPLAY "PostgreSQL error"
-                   DISPLAY "ERRCODE: " SQLSTATE
-                   DISPLAY SQLERRMC
-                  *> TO RESTART TRANSACTION, DO ROLLBACK.
-                   EXEC SQL
-                       ROLLBACK
-                   END-EXEC
-               WHEN OTHER
-                   DISPLAY "Undefined error"
-                   DISPLAY "ERRCODE: " SQLSTATE
-                   DISPLAY SQLERRMC
-           END-EVALUATE.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
 
        END-PROGRAM.
