@@ -0,0 +1,163 @@
+       >>SOURCE FORMAT IS FREE
+*>*******************************************
+*> Session lookup/creation against the SESSIONS table
+*>
+*> session
+*>
+*> Copyright (c) 2026 Robert Roland
+*>*******************************************
+identification division.
+program-id.   validate-session.
+
+*> Looks up the session_id cookie (if any) in request-cookies
+*> against the SESSIONS table and, if it is present and not
+*> expired, fills in request-authenticated/request-user-id/
+*> request-user-email so route handlers can tell who is logged in.
+*>
+*> Dynamically CALLed from build-request like the other request
+*> enrichment steps (parse-cookies, capture-request-headers) -- it
+*> is kept in its own compile unit because it embeds SQL, which the
+*> rest of src/router.cbl does not.
+
+data division.
+
+working-storage section.
+01  ws-cookie-idx           pic s9(04).
+01  ws-session-id           pic x(36) value spaces.
+
+exec sql
+    begin declare section
+end-exec.
+01  sql-session-id          pic x(36).
+01  sql-user-id             pic x(36).
+01  sql-user-email          pic x(50).
+01  sql-csrf-token          pic x(64).
+exec sql
+    end declare section
+end-exec.
+
+exec sql
+    include sqlca
+end-exec.
+
+linkage section.
+
+copy 'http-request.cpy'.
+
+procedure division using http-request.
+
+    move spaces to request-user-id
+    move spaces to request-user-email
+    move spaces to request-session-id
+    move spaces to request-csrf-token
+
+*>  Find the session_id cookie, if the client sent one.
+    perform varying ws-cookie-idx from 1 by 1
+            until ws-cookie-idx > request-cookies-count
+        if function trim(request-cookie-name(ws-cookie-idx)) = 'session_id'
+            move request-cookie-value(ws-cookie-idx) to ws-session-id
+            exit perform
+        end-if
+    end-perform
+
+    if function trim(ws-session-id) not = spaces
+        move ws-session-id to sql-session-id
+
+        *> The FastCGI worker (src/cobwebs.cbl) holds a single
+        *> persistent database connection for its whole lifetime and
+        *> reconnects it automatically if it drops, so this just uses
+        *> that connection rather than opening (and tearing down) its
+        *> own -- the same convention src/login.cbl and
+        *> src/api-books.cbl follow.
+        exec sql
+            select user_id, email, csrf_token
+                into :sql-user-id, :sql-user-email, :sql-csrf-token
+                from sessions
+                where id = :sql-session-id
+                and expires_at > now()
+        end-exec
+
+        if sqlcode = zero
+            move 'y' to request-authenticated
+            move sql-user-id to request-user-id
+            move sql-user-email to request-user-email
+            move ws-session-id to request-session-id
+            move sql-csrf-token to request-csrf-token
+        end-if
+    end-if
+
+    goback.
+
+end program validate-session.
+
+identification division.
+program-id.   create-session.
+
+*> Inserts a new row into SESSIONS for user-id/user-email and
+*> returns the generated session id (the sessions table's id
+*> column is expected to default to a random UUID, the same
+*> convention the users/books tables already use).
+
+data division.
+
+working-storage section.
+
+exec sql
+    begin declare section
+end-exec.
+01  sql-user-id             pic x(36).
+01  sql-user-email          pic x(50).
+01  sql-session-id          pic x(36).
+01  sql-csrf-token          pic x(64).
+exec sql
+    end declare section
+end-exec.
+
+exec sql
+    include sqlca
+end-exec.
+
+linkage section.
+
+01  in-user-id      pic x(36).
+01  in-user-email   pic x(50).
+01  out-session-id  pic x(36).
+01  out-csrf-token  pic x(64).
+
+procedure division using in-user-id in-user-email out-session-id
+        out-csrf-token.
+
+    move spaces to out-session-id
+    move spaces to out-csrf-token
+    move in-user-id to sql-user-id
+    move in-user-email to sql-user-email
+
+    *> The FastCGI worker (src/cobwebs.cbl) holds a single persistent
+    *> database connection for its whole lifetime and reconnects it
+    *> automatically if it drops, so this just uses that connection
+    *> rather than opening (and tearing down) its own -- the same
+    *> convention validate-session, src/login.cbl and
+    *> src/api-books.cbl follow. A DISCONNECT ALL here would tear
+    *> down that shared connection out from under every other route
+    *> handler for the rest of the worker's life.
+    *> csrf_token is expected to default to a DB-generated random
+    *> value, the same convention as sessions.id and users.id.
+    exec sql
+        insert into sessions (user_id, email, expires_at)
+            values (:sql-user-id, :sql-user-email,
+                    now() + interval '1 day')
+            returning id, csrf_token
+            into :sql-session-id, :sql-csrf-token
+    end-exec
+
+    if sqlcode = zero
+        move sql-session-id to out-session-id
+        move sql-csrf-token to out-csrf-token
+        exec sql
+            commit work
+        end-exec
+    end-if
+
+    goback.
+
+end program create-session.
