@@ -0,0 +1,179 @@
+       >>SOURCE FORMAT IS FREE
+*>*******************************************
+*> multipart/form-data body parsing for file uploads
+*>
+*> multipart
+*>
+*> Copyright (c) 2026 Robert Roland
+*>*******************************************
+identification division.
+program-id.   parse-multipart.
+
+*> Splits a multipart/form-data request-body into request-parameters
+*> (plain fields) and request-uploads (fields with a filename=).
+*> The boundary is read out of request-content-type, e.g.
+*>   multipart/form-data; boundary=----WebKitFormBoundaryXXX
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+data division.
+
+working-storage section.
+
+01  ws-boundary-raw     pic x(200) value spaces.
+01  ws-boundary         pic x(200) value spaces.
+01  ws-discard          pic x(1024) value spaces.
+01  ws-full-boundary    pic x(210) value spaces.
+01  ws-full-boundary-len usage binary-long.
+
+01  ws-crlfcrlf         pic x(4) value x'0d0a0d0a'.
+
+01  ws-parts.
+    05  ws-part-tab occurs 8 times.
+        10  ws-part         pic x(65700) value spaces.
+    05  ws-part-count       pic s9(04).
+
+01  ws-part-idx         pic s9(04).
+01  ws-part-len         usage binary-long.
+01  ws-body-ptr         usage binary-long.
+
+01  ws-headers-text     pic x(2048).
+01  ws-body-text        pic x(65536).
+01  ws-body-len         usage binary-long.
+
+01  ws-disposition-after-name pic x(2048).
+01  ws-disposition-after-fn   pic x(2048).
+01  ws-field-name       pic x(80).
+01  ws-filename         pic x(256).
+
+linkage section.
+
+copy 'http-request.cpy'.
+
+procedure division using http-request.
+
+    move 0 to request-uploads-count
+
+*>  Pull the boundary token out of Content-Type.
+    unstring request-content-type delimited by 'boundary='
+        into ws-discard ws-boundary-raw
+    end-unstring
+
+    unstring ws-boundary-raw delimited by ';'
+        into ws-boundary
+    end-unstring
+
+    move function trim(ws-boundary, trailing) to ws-boundary
+
+    if ws-boundary(1:1) = '"'
+        move ws-boundary(2:function length(function trim(ws-boundary))
+            - 2) to ws-boundary
+    end-if
+
+    if function trim(ws-boundary) = spaces
+        goback
+    end-if
+
+    string '--' delimited by size
+           function trim(ws-boundary) delimited by size
+           into ws-full-boundary
+    end-string
+    move function length(function trim(ws-full-boundary, trailing))
+        to ws-full-boundary-len
+
+*>  Split the body on every boundary line. The piece before the
+*>  first boundary (preamble) and the piece after the closing
+*>  "--boundary--" are not real parts and are dropped below.
+    move 0 to ws-part-count
+    move 1 to ws-body-ptr
+    perform varying ws-part-idx from 1 by 1
+            until ws-part-idx > 8
+            or ws-body-ptr > length of request-body
+        unstring request-body
+                delimited by ws-full-boundary(1:ws-full-boundary-len)
+                into ws-part-tab(ws-part-idx)
+                with pointer ws-body-ptr
+                tallying in ws-part-count
+        end-unstring
+    end-perform
+
+    perform varying ws-part-idx from 2 by 1
+            until ws-part-idx > ws-part-count
+            or request-uploads-count >= request-uploads-max
+
+        move function length(function trim(ws-part(ws-part-idx), trailing))
+            to ws-part-len
+
+*>      The closing boundary's part starts with "--" -- skip it.
+        if ws-part-len > 1 and ws-part(ws-part-idx)(1:2) not = '--'
+
+            move spaces to ws-headers-text
+            move spaces to ws-body-text
+
+            unstring ws-part(ws-part-idx) delimited by ws-crlfcrlf
+                into ws-headers-text ws-body-text
+            end-unstring
+
+*>          Trim the trailing CRLF that precedes the next boundary.
+            move function length(function trim(ws-body-text, trailing))
+                to ws-body-len
+            perform until ws-body-len < 1
+                    or (ws-body-text(ws-body-len:1) not = x'0d'
+                        and ws-body-text(ws-body-len:1) not = x'0a')
+                subtract 1 from ws-body-len
+            end-perform
+
+            move spaces to ws-field-name
+            move spaces to ws-filename
+
+            if function trim(ws-headers-text) not = spaces
+                unstring ws-headers-text delimited by 'name="'
+                    into ws-discard ws-disposition-after-name
+                end-unstring
+                unstring ws-disposition-after-name delimited by '"'
+                    into ws-field-name
+                end-unstring
+
+                move spaces to ws-disposition-after-fn
+                unstring ws-headers-text delimited by 'filename="'
+                    into ws-discard ws-disposition-after-fn
+                end-unstring
+                if ws-disposition-after-fn not = spaces
+                    unstring ws-disposition-after-fn delimited by '"'
+                        into ws-filename
+                    end-unstring
+                end-if
+            end-if
+
+            if function trim(ws-field-name) not = spaces
+                if function trim(ws-filename) not = spaces
+                    add 1 to request-uploads-count
+                    move ws-field-name
+                        to upload-field-name(request-uploads-count)
+                    move ws-filename
+                        to upload-filename(request-uploads-count)
+                    move spaces
+                        to upload-data(request-uploads-count)
+                    if ws-body-len > 0
+                        move ws-body-text(1:ws-body-len)
+                            to upload-data(request-uploads-count)
+                    end-if
+                    move ws-body-len
+                        to upload-length(request-uploads-count)
+                else
+                    call 'add-request-parameter'
+                    using http-request
+                          function trim(ws-field-name, trailing)
+                          function trim(ws-body-text(1:ws-body-len))
+                    end-call
+                end-if
+            end-if
+        end-if
+    end-perform
+
+    goback.
+
+end program parse-multipart.
