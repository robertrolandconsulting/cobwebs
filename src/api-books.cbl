@@ -0,0 +1,207 @@
+       >>SOURCE FORMAT IS FREE
+*>*******************************************
+*> Route handler returning the BOOKS list as JSON
+*>
+*> api-books
+*>
+*> Route handler for GET /api/books. Same query shape as LISTBOOKS'
+*> page-1-of-20 default, but serialized as a JSON array instead of
+*> DISPLAY output, for callers that want the data rather than a
+*> console report.
+*>
+*> Copyright (c) 2026 Robert Roland
+*>*******************************************
+identification division.
+program-id.   api-books.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function fcgi-put-ln
+    function json-escape.
+
+data division.
+
+working-storage section.
+
+01  put-rc          usage binary-long.
+01  books-found     pic s9(04) value 0.
+01  ws-json-body    pic x(32000) value spaces.
+01  ws-json-ptr     usage binary-long value 1.
+01  ws-escaped      pic x(2048).
+01  ws-copy-count-edited    pic z(3)9.
+01  ws-copies-out-edited    pic z(3)9.
+
+exec sql
+    begin declare section
+end-exec.
+01  book-id             pic x(36).
+01  book-name           pic x(50).
+01  book-author         pic x(50).
+01  book-year           pic 9(4).
+01  book-isbn10         pic x(10).
+01  book-isbn13         pic x(13).
+01  book-synopsis       pic x(1024).
+01  book-copy-count     pic 9(4).
+01  book-copies-out     pic 9(4).
+01  book-cover-path     pic x(255).
+01  page-size           pic 9(4) value 20.
+01  page-offset         pic 9(8) value 0.
+exec sql
+    end declare section
+end-exec.
+
+exec sql
+    include sqlca
+end-exec.
+
+linkage section.
+
+01  out-ptr       usage pointer.
+
+copy 'http-request.cpy'.
+copy 'http-response.cpy'.
+
+procedure division using out-ptr http-request http-response.
+
+    move 'application/json' to response-content-type
+
+    call "write-response-headers"
+    using by value out-ptr
+          by reference http-response
+    end-call
+
+    string '[' delimited by size
+        into ws-json-body
+        with pointer ws-json-ptr
+    end-string
+
+    *> NOTE: same idea as LISTBOOKS -- the FastCGI worker (src/cobwebs.cbl)
+    *> holds the one process-wide database connection, so this handler
+    *> just queries it directly rather than connecting itself.
+    exec sql
+        declare api-books-c1 cursor for
+        select id, name, author, year, isbn10, isbn13, synopsis,
+               copy_count, copies_checked_out, cover_image_path
+            from books
+            order by id
+            limit :page-size offset :page-offset
+    end-exec
+
+    exec sql
+        open api-books-c1
+    end-exec
+
+    exec sql
+        fetch api-books-c1 into :book-id, :book-name, :book-author,
+            :book-year, :book-isbn10, :book-isbn13, :book-synopsis,
+            :book-copy-count, :book-copies-out, :book-cover-path
+    end-exec
+
+    perform until sqlcode not = zero
+        if books-found > 0
+            string ',' delimited by size
+                into ws-json-body
+                with pointer ws-json-ptr
+            end-string
+        end-if
+        add 1 to books-found
+
+        move json-escape(function trim(book-id)) to ws-escaped
+        string '{"id":"' delimited by size
+               function trim(ws-escaped) delimited by size
+               '"' delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        move json-escape(function trim(book-name)) to ws-escaped
+        string ',"name":"' delimited by size
+               function trim(ws-escaped) delimited by size
+               '"' delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        move json-escape(function trim(book-author)) to ws-escaped
+        string ',"author":"' delimited by size
+               function trim(ws-escaped) delimited by size
+               '"' delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        string ',"year":' delimited by size
+               book-year delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        move json-escape(function trim(book-isbn10)) to ws-escaped
+        string ',"isbn10":"' delimited by size
+               function trim(ws-escaped) delimited by size
+               '"' delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        move json-escape(function trim(book-isbn13)) to ws-escaped
+        string ',"isbn13":"' delimited by size
+               function trim(ws-escaped) delimited by size
+               '"' delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        move json-escape(function trim(book-synopsis)) to ws-escaped
+        string ',"synopsis":"' delimited by size
+               function trim(ws-escaped) delimited by size
+               '"' delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        move json-escape(function trim(book-cover-path)) to ws-escaped
+        string ',"coverImagePath":"' delimited by size
+               function trim(ws-escaped) delimited by size
+               '"' delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        move book-copy-count to ws-copy-count-edited
+        move book-copies-out to ws-copies-out-edited
+        string ',"copyCount":' delimited by size
+               function trim(ws-copy-count-edited, leading)
+                   delimited by size
+               ',"copiesCheckedOut":' delimited by size
+               function trim(ws-copies-out-edited, leading)
+                   delimited by size
+               '}' delimited by size
+               into ws-json-body
+               with pointer ws-json-ptr
+        end-string
+
+        exec sql
+            fetch api-books-c1 into :book-id, :book-name, :book-author,
+                :book-year, :book-isbn10, :book-isbn13, :book-synopsis,
+                :book-copy-count, :book-copies-out, :book-cover-path
+        end-exec
+    end-perform
+
+    exec sql
+        close api-books-c1
+    end-exec
+
+    string ']' delimited by size
+        into ws-json-body
+        with pointer ws-json-ptr
+    end-string
+
+    move fcgi-put-ln(out-ptr, function trim(ws-json-body, trailing))
+        to put-rc
+
+    goback.
+
+end program api-books.
