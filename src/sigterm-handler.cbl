@@ -0,0 +1,31 @@
+       >>SOURCE FORMAT IS FREE
+*>*******************************************
+*> SIGTERM handler for the CobWebs FastCGI worker
+*>
+*> sigterm-handler
+*>
+*> Registered with libc's signal() by cobwebs-serve at startup.
+*> Runs on receipt of SIGTERM and just flips a drain flag shared
+*> with cobwebs-serve via EXTERNAL storage -- the accept loop checks
+*> it after finishing the in-flight request and exits instead of
+*> blocking on the next FCGX_Accept_r, so a deploy can stop a worker
+*> without killing it mid-response.
+*>
+*> Copyright (c) 2026 Robert Roland
+*>*******************************************
+identification division.
+program-id.   sigterm-handler.
+
+data division.
+
+working-storage section.
+01  ws-shutdown-requested   pic x value 'n' external.
+
+linkage section.
+01  lk-signal-num           usage binary-long.
+
+procedure division using lk-signal-num.
+    move 'y' to ws-shutdown-requested
+    goback.
+
+end program sigterm-handler.
