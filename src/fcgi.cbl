@@ -69,6 +69,87 @@ procedure division using
 
 end function fcgi-put-ln.
 
+identification division.
+function-id. fcgi-put-len.
+
+*> Length-based write: sends exactly out-len bytes as-is, so binary
+*> payloads (served images, generated PDFs) aren't truncated at the
+*> first trailing space/null or null-terminated like fcgi-put does.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+data division.
+
+linkage section.
+
+01  out-str     pic x any length.
+01  out-len     usage binary-long.
+01  out-handle  usage pointer.
+01  rc          usage binary-long value 0.
+
+procedure division using
+    by reference out-handle
+    by reference out-str
+    by value out-len
+    returning rc.
+
+    call "FCGX_PutStr"
+    using
+        by reference out-str
+        by value out-len
+        by value out-handle
+    returning rc
+    end-call.
+
+    goback.
+
+end function fcgi-put-len.
+
+identification division.
+function-id. fcgi-get-len.
+
+*> Length-based read: pulls exactly in-len bytes (or fewer, at end of
+*> stream) from the FastCGI input stream as-is, so multi-line or
+*> binary POST bodies (multipart uploads) come through intact instead
+*> of being read as newline-delimited text the way a KEYBOARD-assigned
+*> line sequential read would mangle them. Returns the number of bytes
+*> actually read.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+data division.
+
+linkage section.
+
+01  in-str      pic x any length.
+01  in-len      usage binary-long.
+01  in-handle   usage pointer.
+01  rc          usage binary-long value 0.
+
+procedure division using
+    by reference in-handle
+    by reference in-str
+    by value in-len
+    returning rc.
+
+    call "FCGX_GetStr"
+    using
+        by reference in-str
+        by value in-len
+        by value in-handle
+    returning rc
+    end-call.
+
+    goback.
+
+end function fcgi-get-len.
+
 identification division.
 function-id. fcgi-accept.
 
