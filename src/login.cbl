@@ -0,0 +1,304 @@
+       >>SOURCE FORMAT IS FREE
+*>*******************************************
+*> Authenticate an email/password against the USERS table and
+*> issue a session
+*>
+*> login
+*>
+*> Copyright (c) 2026 Robert Roland
+*>*******************************************
+identification division.
+program-id.   login.
+
+*> Route handler for POST /login. Expects an
+*> application/x-www-form-urlencoded body with "email" and
+*> "password" fields, the same shape ADDUSER's interactive prompts
+*> capture. On success, sets a session_id cookie backed by a new
+*> row in SESSIONS (see create-session in src/session.cbl).
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function fcgi-put-ln.
+
+data division.
+
+working-storage section.
+
+01  ws-email            pic x(50) value spaces.
+01  ws-password         pic x(200) value spaces.
+01  ws-param-idx        pic s9(04).
+
+01  ws-sha3-512-output  pic x(64).
+01  ws-input-byte-len   binary-double unsigned.
+01  ws-full-hex-hash    pic x(128).
+01  ws-legacy-hash      pic x(76).
+01  ws-computed-hash    pic x(128) value spaces.
+01  ws-password-verified pic x(1) value 'n'.
+01  ws-pw-iterations    pic 9(6) value 100000.
+
+01  ws-session-id       pic x(36) value spaces.
+01  ws-csrf-token       pic x(64) value spaces.
+01  ws-account-locked   pic x(1) value 'n'.
+01  ws-set-cookie       pic x(120).
+01  ws-csrf-cookie      pic x(120).
+01  ws-put-rc           usage binary-long.
+
+01  ws-failed-login-max pic 9(4) value 5.
+
+exec sql
+    begin declare section
+end-exec.
+01  hostvars.
+    05  buffer              pic x(1024).
+01  sql-user-id             pic x(36).
+01  sql-user-email          pic x(50).
+01  sql-password-hash       pic x(128).
+01  sql-password-salt       pic x(32).
+01  sql-password-algo       pic x(20).
+01  sql-password-iterations pic 9(6).
+01  sql-failed-count        pic 9(4).
+01  sql-is-locked           pic x(1).
+exec sql
+    end declare section
+end-exec.
+
+exec sql
+    include sqlca
+end-exec.
+
+linkage section.
+
+01  out-ptr       usage pointer.
+
+copy 'http-request.cpy'.
+copy 'http-response.cpy'.
+
+procedure division using out-ptr http-request http-response.
+
+    if function trim(request-content-type)(1:33) =
+            'application/x-www-form-urlencoded'
+        call 'parse-urlencoded' using request-body http-request
+        end-call
+    end-if
+
+    perform varying ws-param-idx from 1 by 1
+            until ws-param-idx > request-parameters-count
+        evaluate function trim(request-parameter-key(ws-param-idx))
+            when 'email'
+                move request-parameter-value(ws-param-idx) to ws-email
+            when 'password'
+                move request-parameter-value(ws-param-idx) to ws-password
+        end-evaluate
+    end-perform
+
+    move spaces to sql-user-id
+    move spaces to sql-password-hash
+    move 'n' to ws-password-verified
+
+    if function trim(ws-email) not = spaces
+        and function trim(ws-password) not = spaces
+
+        *> The FastCGI worker (src/cobwebs.cbl) holds a single
+        *> persistent database connection for its whole lifetime and
+        *> reconnects it automatically if it drops, so route handlers
+        *> just use that connection rather than opening their own.
+        move ws-email to sql-user-email
+
+        exec sql
+            select id, password_hash, password_salt, password_algo,
+                   password_iterations, failed_login_count,
+                   case when locked_until is not null
+                             and locked_until > now()
+                        then 'y' else 'n' end
+                into :sql-user-id, :sql-password-hash,
+                     :sql-password-salt, :sql-password-algo,
+                     :sql-password-iterations, :sql-failed-count,
+                     :sql-is-locked
+                from users
+                where email = :sql-user-email
+        end-exec
+
+        if sqlcode = zero and sql-is-locked = 'y'
+            move 'y' to ws-account-locked
+        end-if
+
+        if sqlcode = zero and sql-is-locked not = 'y'
+            if function trim(sql-password-algo) = 'sha3-512-iter'
+                *> Account already migrated to the salted, iterated
+                *> scheme (see GENERATE-SALT/HASH-PASSWORD, req 046)
+                *> -- verify against the full 128-char hash.
+                call "HASH-PASSWORD" using ws-password sql-password-salt
+                                            sql-password-iterations
+                                            ws-computed-hash
+                end-call
+            else
+                *> Legacy account predating req 046 -- no salt or
+                *> algorithm recorded. ADDUSER/RESETPASSWORD used to
+                *> hash the password once, unsalted, and store only
+                *> the first 76 of the 128 hex characters FUNCTION
+                *> HEX-TO-CHAR produced, so a legacy hash only ever
+                *> verifies against that same truncation.
+                move function stored-char-length(ws-password)
+                    to ws-input-byte-len
+
+                call "SHA3-512" using ws-password
+                                      ws-input-byte-len
+                                      ws-sha3-512-output
+                end-call
+
+                move function hex-to-char(ws-sha3-512-output)
+                    to ws-full-hex-hash
+                move ws-full-hex-hash(1:76) to ws-legacy-hash
+                move ws-legacy-hash to ws-computed-hash
+            end-if
+
+            if ws-computed-hash = sql-password-hash
+                move 'y' to ws-password-verified
+            end-if
+
+            if ws-password-verified = 'y'
+                if function trim(sql-password-algo) not = 'sha3-512-iter'
+                    *> Rehash-on-next-successful-login: now that the
+                    *> plaintext has been verified, move this account
+                    *> onto the salted, iterated scheme instead of
+                    *> waiting on a separate migration pass.
+                    call "GENERATE-SALT" using sql-user-email
+                                                sql-password-salt
+                    end-call
+
+                    move ws-pw-iterations to sql-password-iterations
+
+                    call "HASH-PASSWORD" using ws-password
+                                                sql-password-salt
+                                                sql-password-iterations
+                                                sql-password-hash
+                    end-call
+
+                    move 'sha3-512-iter' to sql-password-algo
+
+                    exec sql
+                        update users
+                            set password_hash = :sql-password-hash,
+                                password_salt = :sql-password-salt,
+                                password_algo = :sql-password-algo,
+                                password_iterations =
+                                    :sql-password-iterations,
+                                failed_login_count = 0,
+                                locked_until = null
+                            where id = :sql-user-id
+                    end-exec
+                    exec sql
+                        commit work
+                    end-exec
+                else
+                    exec sql
+                        update users
+                            set failed_login_count = 0,
+                                locked_until = null
+                            where id = :sql-user-id
+                    end-exec
+                    exec sql
+                        commit work
+                    end-exec
+                end-if
+
+                call 'create-session'
+                using sql-user-id sql-user-email ws-session-id
+                      ws-csrf-token
+                end-call
+            else
+                *> Lock the account once the threshold is hit so a
+                *> brute-force attempt stops being able to guess
+                *> further passwords, the same way VALIDATE-PASSWORD
+                *> in ADDUSER refuses a weak password before it
+                *> ever gets persisted.
+                add 1 to sql-failed-count
+
+                if sql-failed-count >= ws-failed-login-max
+                    exec sql
+                        update users
+                            set failed_login_count = :sql-failed-count,
+                                locked_until =
+                                    now() + interval '15 minutes'
+                            where id = :sql-user-id
+                    end-exec
+                    exec sql
+                        commit work
+                    end-exec
+                else
+                    exec sql
+                        update users
+                            set failed_login_count = :sql-failed-count
+                            where id = :sql-user-id
+                    end-exec
+                    exec sql
+                        commit work
+                    end-exec
+                end-if
+            end-if
+        end-if
+    end-if
+
+    if function trim(ws-session-id) not = spaces
+        string 'Set-Cookie: session_id=' delimited by size
+               function trim(ws-session-id) delimited by size
+               '; Path=/; HttpOnly' delimited by size
+               into ws-set-cookie
+        end-string
+
+        *> The CSRF cookie is deliberately NOT HttpOnly -- the client
+        *> has to be able to read it back and echo it in an
+        *> X-CSRF-Token header on state-changing requests (see
+        *> CHECK-CSRF-TOKEN in src/cobwebs.cbl), which an attacker's
+        *> cross-site form can't do.
+        string 'Set-Cookie: csrf_token=' delimited by size
+               function trim(ws-csrf-token) delimited by size
+               '; Path=/' delimited by size
+               into ws-csrf-cookie
+        end-string
+
+        *> Redirect back to the home page after a successful login
+        *> instead of serving a standalone "logged in" page. The
+        *> Set-Cookie lines have to reach the client before
+        *> write-response-headers closes out the header block with
+        *> the blank separator line.
+        move 302 to response-status
+        move '/' to response-location
+
+        move fcgi-put-ln(out-ptr, function trim(ws-set-cookie, trailing))
+            to ws-put-rc
+        move fcgi-put-ln(out-ptr, function trim(ws-csrf-cookie, trailing))
+            to ws-put-rc
+
+        call "write-response-headers"
+        using by value out-ptr
+              by reference http-response
+        end-call
+
+        move fcgi-put-ln(out-ptr,
+            '<html><body><h3>Logged in</h3></body></html>')
+            to ws-put-rc
+    else
+        move 401 to response-status
+
+        call "write-response-headers"
+        using by value out-ptr
+              by reference http-response
+        end-call
+
+        if ws-account-locked = 'y'
+            move fcgi-put-ln(out-ptr,
+                '<html><body><h3>Account locked due to repeated failed login attempts. Try again later.</h3></body></html>')
+                to ws-put-rc
+        else
+            move fcgi-put-ln(out-ptr,
+                '<html><body><h3>Invalid email or password</h3></body></html>')
+                to ws-put-rc
+        end-if
+    end-if
+
+    goback.
+
+end program login.
