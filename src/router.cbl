@@ -7,65 +7,159 @@
 *> Copyright (c) 2024 Robert Roland
 *>*******************************************
 identification division.
-program-id.   router.
+program-id.   init-routes.
+
+*> Populates router-config with the site's route table, read from
+*> an external routes file so routes can be added or changed
+*> without a recompile. One route per line:
+*>     METHOD PATH DESTINATION
+*> Blank lines and lines starting with '*>' are ignored.
+*> The routes file path comes from the ROUTES_FILE environment
+*> variable, defaulting to routes.conf in the current directory.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+input-output section.
+file-control.
+    select routes-file assign to ws-routes-file
+        organization line sequential
+        file status is ws-routes-file-status.
 
 data division.
 
+file section.
+fd  routes-file.
+01  routes-file-line       pic x(1200).
+
 working-storage section.
 
-01  hostvars.
-    05  buffer                 pic x(1024).
+01  ws-routes-file          pic x(1024).
+01  ws-routes-file-status   pic x(2).
+01  routes-file-at-end      pic x(1) value 'n'.
 
-01  router-config.
-    05  num-routes             pic s9(04) comp.
-    05  route-table occurs 10 times indexed by route-idx.
-*> GET / POST / PUT / PATCH / DELETE / HEAD
-        10 route-method        pic x(6).
-        10 route-path          pic x(1024).
-        10 route-destination   pic x(100).
+01  line-split.
+    05  line-pieces occurs 64 times.
+        10  line-piece       pic x(1024) value spaces.
+    05  line-piece-count      pic s9(04).
 
-copy 'http-request.cpy'.
+linkage section.
 
-01  request-uri-split.
-    05  request-uri-pieces occurs 10 times.
-        10  request-uri-piece    pic x(80) value spaces.
-    05  request-uri-count        pic s9(04).
+copy 'routing.cpy'.
 
-01  route-uri-split.
-    05  route-uri-pieces occurs 10 times.
-        10  route-uri-piece  pic x(80) value spaces.
-    05  route-uri-count      pic s9(04).
+procedure division using router-config.
 
-01  matched      pic x(1).
-01  piece-idx    pic s9(04).
+    move 0 to num-routes
 
-01  temp-str     pic x(1024) value spaces.
+    accept ws-routes-file from environment "ROUTES_FILE"
+    end-accept
 
-linkage section.
+    if ws-routes-file = spaces
+        move "routes.conf" to ws-routes-file
+    end-if
 
-procedure division.
+    open input routes-file
 
-    display "Testing routing".
+    if ws-routes-file-status not = "00"
+        display "init-routes: could not open "
+            function trim(ws-routes-file) " (status "
+            ws-routes-file-status "), using built-in defaults"
+            upon stderr end-display
 
-    move 'PUT' to route-method(1).
-    move '/api/foo' to route-path(1).
+        move 'GET' to route-method(1)
+        move '/' to route-path(1)
+        move 'home-page' to route-destination(1)
+        move 'P' to route-type(1)
 
-    move 'GET' to route-method(2).
-    move '/api/foo/:bar' to route-path(2).
+        move 'GET' to route-method(2)
+        move '/api/foo/:bar' to route-path(2)
+        move 'echo-route' to route-destination(2)
+        move 'P' to route-type(2)
 
-    move 2 to num-routes.
+        move 'GET' to route-method(3)
+        move '/api/books' to route-path(3)
+        move 'api-books' to route-destination(3)
+        move 'P' to route-type(3)
 
-    move 'GET' to request-method.
-    move '/api/foo/1234' to request-uri.
+        move 3 to num-routes
 
-    display "There are " num-routes " routes defined".
+        goback
+    end-if
 
-    perform match-route
+    move 'n' to routes-file-at-end
+
+    perform until routes-file-at-end = 'y'
+            or num-routes >= function length(route-table) / function length(route-table(1))
+
+        read routes-file
+            at end
+                move 'y' to routes-file-at-end
+            not at end
+                if function trim(routes-file-line) not = spaces
+                    and routes-file-line(1:2) not = '*>'
+
+                    call 'string-split'
+                         using ' ' routes-file-line line-split
+
+                    if line-piece-count = 3 or line-piece-count = 4
+                        add 1 to num-routes
+                        move function trim(line-piece(1)) to route-method(num-routes)
+                        move function trim(line-piece(2)) to route-path(num-routes)
+                        move function trim(line-piece(3)) to route-destination(num-routes)
+
+                        move 'P' to route-type(num-routes)
+                        if line-piece-count = 4
+                            and function trim(line-piece(4)) = 'STATIC'
+                            move 'S' to route-type(num-routes)
+                        end-if
+                    end-if
+                end-if
+        end-read
+    end-perform
+
+    close routes-file
 
-    display "Done".
     goback.
 
-match-route.
+end program init-routes.
+
+identification division.
+program-id.   match-route.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function url-decode.
+
+data division.
+
+working-storage section.
+
+01  request-uri-split.
+    05  request-uri-pieces occurs 64 times.
+        10  request-uri-piece    pic x(1024) value spaces.
+    05  request-uri-count        pic s9(04).
+
+01  route-uri-split.
+    05  route-uri-pieces occurs 64 times.
+        10  route-uri-piece  pic x(1024) value spaces.
+    05  route-uri-count      pic s9(04).
+
+01  piece-idx    pic s9(04).
+
+01  temp-str     pic x(1024) value spaces.
+
+01  path-matches pic x(1) value 'n'.
+
+linkage section.
+
+copy 'http-request.cpy'.
+copy 'routing.cpy'.
+
+procedure division using http-request router-config route-match-result.
 
 *> General pattern here:
 *>    UNSTRING the path from the CGI request
@@ -80,55 +174,80 @@ match-route.
     call 'string-split'
          using '/' request-uri request-uri-split
 
-    move ' ' to matched
+    move 'n' to route-matched
+    move 'n' to route-method-mismatch
+    move spaces to matched-route-destination
+    move 'P' to matched-route-type
 
     perform varying route-idx from 1 by 1
             until route-idx > num-routes
+            or route-matched = 'y'
+
+       call 'string-split'
+            using '/' route-path(route-idx) route-uri-split
+
+       move 'n' to path-matches
+
+       if request-uri-count = route-uri-count
+          >>D display "possible match on count"
+
+          move 1 to piece-idx
+          move 'y' to path-matches
+
+          >>D display 'uri-count ' route-uri-count
+
+          perform varying piece-idx
+                  from 1 by 1
+                  until (piece-idx > route-uri-count)
+                  or (path-matches = 'n')
+             evaluate true
+             when route-uri-pieces(piece-idx)(1:1) = ':'
+                *> a ':variable' path segment matches any value
+                continue
+             when request-uri-pieces(piece-idx) not =
+             route-uri-pieces(piece-idx)
+                move 'n' to path-matches
+             end-evaluate
+          end-perform
+       end-if
 
-       if request-method = route-method(route-idx)
-          >>D display "Matched method at " route-idx
-
-          call 'string-split'
-               using '/' route-path(route-idx) route-uri-split
-
-          if request-uri-count = route-uri-count
-             >>D display "possible match on count"
+       if path-matches = 'y'
+          >>D display "Path matched at " route-idx
 
-             move 1 to piece-idx
+          if request-method = route-method(route-idx)
+             >>D display "Matched method at " route-idx
 
-             >>D display 'uri-count ' route-uri-count
+             move 'y' to route-matched
 
-             perform varying piece-idx
-                     from 1 by 1
-                     until (piece-idx > route-uri-count)
-                     or (matched = 'n')
-                evaluate true
-                when route-uri-pieces(piece-idx)(1:1) = ':'
-                   *> parse variable
+             perform varying piece-idx from 1 by 1
+                     until piece-idx > route-uri-count
+                if route-uri-pieces(piece-idx)(1:1) = ':'
                    move route-uri-pieces(piece-idx)(2:function length(route-uri-pieces(piece-idx)) - 1)
                    to temp-str
 
                    call 'add-request-parameter'
                    using http-request
                          function trim(temp-str, trailing)
-                         function trim(request-uri-pieces(piece-idx), trailing)
-                when request-uri-pieces(route-idx) not =
-                route-uri-pieces(route-idx)
-                   move 'n' to matched
-                when other
-                   move 'y' to matched
-                end-evaluate
+                         function trim(url-decode(request-uri-pieces(piece-idx)), trailing)
+                end-if
              end-perform
+
+             move route-destination(route-idx) to matched-route-destination
+             move route-type(route-idx) to matched-route-type
+          else
+             *> the URL exists, just not for this HTTP method -- let
+             *> the caller return 405 rather than a generic 404
+             move 'y' to route-method-mismatch
           end-if
        end-if
     end-perform
 
-    >>D display 'matched = ' matched
-
-    display request-parameter-key(1) '=' request-parameter-value(1)
+    >>D display 'matched = ' route-matched
 
     goback.
 
+end program match-route.
+
 identification division.
 program-id. add-request-parameter.
 
@@ -143,25 +262,453 @@ copy 'http-request.cpy'.
 
 procedure division using http-request param-name param-value.
 
-    add 1 to request-parameters-count.
-
-    move param-name to request-parameter-key(request-parameters-count).
-    move param-value to request-parameter-value(request-parameters-count).
+    if request-parameters-count < request-parameters-max
+        add 1 to request-parameters-count
+        move param-name to request-parameter-key(request-parameters-count)
+        move param-value to request-parameter-value(request-parameters-count)
+    end-if
 
     goback.
 
 end program add-request-parameter.
 
 identification division.
-program-id. build-request.
+program-id. add-request-header.
 
 data division.
 
+linkage section.
+
+copy 'http-request.cpy'.
+
+    01 header-name  PIC X(80).
+    01 header-value PIC X(1024).
+
+procedure division using http-request header-name header-value.
+
+    if request-headers-count < request-headers-max
+        add 1 to request-headers-count
+        move header-name to request-header-key(request-headers-count)
+        move header-value to request-header-value(request-headers-count)
+    end-if
+
+    goback.
+
+end program add-request-header.
+
+identification division.
+program-id. capture-request-headers.
+
+*> Reads every HTTP_* (lower-cased, per this framework's env
+*> convention) variable out of the process environment and stores
+*> it in the generic request-headers table, so custom headers that
+*> have no dedicated http-request.cpy field are not dropped.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+input-output section.
+file-control.
+    select environ-file assign to "/proc/self/environ"
+        organization line sequential
+        file status is environ-file-status.
+
+data division.
+
+file section.
+fd  environ-file.
+01  environ-record          pic x(65534).
+
 working-storage section.
 
+01  environ-file-status     pic x(2).
+01  environ-at-end          pic x(1) value 'n'.
+01  environ-ptr             pic s9(08) comp.
+01  environ-len             pic s9(08) comp.
+01  env-token               pic x(9000).
+01  env-name                pic x(80).
+01  env-value               pic x(8192).
+01  env-name-len            pic s9(08) comp.
+
+linkage section.
+
 copy 'http-request.cpy'.
 
-procedure division.
+procedure division using http-request.
+
+    open input environ-file
+
+    if environ-file-status = "00"
+        read environ-file
+            at end
+                move 'y' to environ-at-end
+        end-read
+
+        if environ-at-end not = 'y'
+            move function length(function trim(environ-record, trailing))
+                to environ-len
+            move 1 to environ-ptr
+
+            perform until environ-ptr > environ-len
+                    or request-headers-count >= request-headers-max
+
+                move spaces to env-token
+                unstring environ-record delimited by x'00'
+                    into env-token
+                    with pointer environ-ptr
+                end-unstring
+
+                if function trim(env-token, trailing)(1:5) = 'http_'
+                    move 0 to env-name-len
+                    inspect env-token tallying env-name-len
+                        for characters before initial '='
+
+                    if env-name-len > 0
+                        move spaces to env-name
+                        move spaces to env-value
+                        move env-token(1:env-name-len) to env-name
+                        move env-token(env-name-len + 2:) to env-value
+
+                        *> turn http_x_custom_id into x-custom-id
+                        move env-name(6:75) to env-name(1:75)
+                        move spaces to env-name(76:5)
+                        inspect env-name replacing all '_' by '-'
+
+                        call 'add-request-header'
+                        using http-request
+                              function trim(env-name, trailing)
+                              function trim(env-value, trailing)
+                    end-if
+                end-if
+            end-perform
+        end-if
+
+        close environ-file
+    end-if
+
+    goback.
+
+end program capture-request-headers.
+
+identification division.
+program-id. parse-urlencoded.
+
+*> Splits any application/x-www-form-urlencoded string
+*> (key=value&key2=value2...) into request-parameters, url-decoding
+*> each key/value. Shared by parse-query-string (source is
+*> request-query-string) and any POST handler that needs to parse a
+*> urlencoded request-body the same way.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function url-decode.
+
+data division.
+
+working-storage section.
+
+01  qs-split.
+    05  qs-pieces occurs 64 times.
+        10  qs-piece        pic x(1024) value spaces.
+    05  qs-piece-count      pic s9(04).
+
+01  qs-idx          pic s9(04).
+01  qs-len          usage binary-long.
+01  qs-char-idx     usage binary-long.
+01  qs-eq-idx       usage binary-long.
+01  qs-key          pic x(1024).
+01  qs-value        pic x(1024).
+
+linkage section.
+
+01  source-string   pic x any length.
+
+copy 'http-request.cpy'.
+
+procedure division using source-string http-request.
+
+    if function trim(source-string, trailing) not = spaces
+
+        call 'string-split'
+             using '&' source-string qs-split
+
+        perform varying qs-idx from 1 by 1 until qs-idx > qs-piece-count
+            move 0 to qs-eq-idx
+            move function length(function trim(qs-piece(qs-idx), trailing))
+                to qs-len
+
+            perform varying qs-char-idx from 1 by 1 until qs-char-idx > qs-len
+                if qs-piece(qs-idx)(qs-char-idx:1) = '='
+                    move qs-char-idx to qs-eq-idx
+                    exit perform
+                end-if
+            end-perform
+
+            move spaces to qs-key
+            move spaces to qs-value
+
+            if qs-eq-idx > 0
+                move qs-piece(qs-idx)(1:qs-eq-idx - 1) to qs-key
+                if qs-eq-idx < qs-len
+                    move qs-piece(qs-idx)(qs-eq-idx + 1:qs-len - qs-eq-idx)
+                        to qs-value
+                end-if
+            else
+                move qs-piece(qs-idx) to qs-key
+            end-if
+
+            if function trim(qs-key, trailing) not = spaces
+                call 'add-request-parameter'
+                using http-request
+                      function trim(url-decode(qs-key), trailing)
+                      function trim(url-decode(qs-value), trailing)
+            end-if
+        end-perform
+    end-if
+
+    goback.
+
+end program parse-urlencoded.
+
+identification division.
+program-id. parse-query-string.
+
+*> Parses request-query-string (captured whole from the
+*> "query_string" CGI variable) into request-parameters.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+data division.
+
+linkage section.
+
+copy 'http-request.cpy'.
+
+procedure division using http-request.
+
+    call 'parse-urlencoded' using request-query-string http-request
+    end-call
+
+    goback.
+
+end program parse-query-string.
+
+identification division.
+program-id. parse-cookies.
+
+*> Splits request-http-cookie (name=value; name2=value2...) into
+*> the request-cookies table.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function url-decode.
+
+data division.
+
+working-storage section.
+
+01  cookie-split.
+    05  cookie-pieces occurs 64 times.
+        10  cookie-piece    pic x(1024) value spaces.
+    05  cookie-piece-count  pic s9(04).
+
+01  cookie-idx      pic s9(04).
+01  cookie-len      usage binary-long.
+01  cookie-char-idx usage binary-long.
+01  cookie-eq-idx   usage binary-long.
+01  cookie-name     pic x(1024).
+01  cookie-value    pic x(1024).
+
+linkage section.
+
+copy 'http-request.cpy'.
+
+procedure division using http-request.
+
+    move 0 to request-cookies-count
+
+    if function trim(request-http-cookie, trailing) not = spaces
+
+        call 'string-split'
+             using ';' request-http-cookie cookie-split
+
+        perform varying cookie-idx from 1 by 1
+                until cookie-idx > cookie-piece-count
+                or request-cookies-count >= request-cookies-max
+
+            move 0 to cookie-eq-idx
+            move function length(function trim(cookie-piece(cookie-idx), trailing))
+                to cookie-len
+
+            perform varying cookie-char-idx from 1 by 1
+                    until cookie-char-idx > cookie-len
+                if cookie-piece(cookie-idx)(cookie-char-idx:1) = '='
+                    move cookie-char-idx to cookie-eq-idx
+                    exit perform
+                end-if
+            end-perform
+
+            move spaces to cookie-name
+            move spaces to cookie-value
+
+            if cookie-eq-idx > 0
+                move cookie-piece(cookie-idx)(1:cookie-eq-idx - 1)
+                    to cookie-name
+                if cookie-eq-idx < cookie-len
+                    move cookie-piece(cookie-idx)(cookie-eq-idx + 1:
+                        cookie-len - cookie-eq-idx) to cookie-value
+                end-if
+            else
+                move cookie-piece(cookie-idx) to cookie-name
+            end-if
+
+            *> cookie names/values may have leading padding after a
+            *> ';' separator, e.g. "a=1; b=2" -- trim before storing
+            move function trim(cookie-name, leading) to cookie-name
+
+            if function trim(cookie-name, trailing) not = spaces
+                add 1 to request-cookies-count
+                move function trim(url-decode(cookie-name), trailing)
+                    to request-cookie-name(request-cookies-count)
+                move function trim(url-decode(cookie-value), trailing)
+                    to request-cookie-value(request-cookies-count)
+            end-if
+        end-perform
+    end-if
+
+    goback.
+
+end program parse-cookies.
+
+identification division.
+program-id. healthcheck.
+
+*> GET /healthz -- a reserved route handled directly by the FastCGI
+*> accept loop (see cobwebs.cbl) rather than looked up in routes.conf,
+*> so a load balancer can probe a worker's health without it being
+*> possible to shadow or remove the probe by editing the route table.
+*> Checks database connectivity using the same shared DB-CONNECT-
+*> PARAMS copybook every batch program's connection string comes
+*> from, and reports the result as JSON.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function fcgi-put-ln.
+
+data division.
+
+working-storage section.
+
+copy 'db-connect-params.cpy'.
+
+01  ws-db-ok        pic x value 'n'.
+01  ws-json-body    pic x(200).
+01  ws-put-rc       usage binary-long.
+
+exec sql
+    begin declare section
+end-exec.
+01  buffer          pic x(1024).
+01  ws-ping-result  pic s9(4).
+exec sql
+    end declare section
+end-exec.
+
+exec sql
+    include sqlca
+end-exec.
+
+linkage section.
+
+01  out-ptr       usage pointer.
+
+copy 'http-response.cpy'.
+
+procedure division using out-ptr http-response.
+
+    move 'n' to ws-db-ok
+
+    accept db-server from environment 'DB_SERVER'
+    accept db-port from environment 'DB_PORT'
+    accept db-database from environment 'DB_DATABASE'
+    accept db-uid from environment 'DB_UID'
+    accept db-pwd from environment 'DB_PWD'
+
+    string 'DRIVER={PostgreSQL};'
+           'SERVER=' function trim(db-server) ';'
+           'PORT=' function trim(db-port) ';'
+           'DATABASE=' function trim(db-database) ';'
+           'UID=' function trim(db-uid) ';'
+           'PWD=' function trim(db-pwd) ';'
+           into buffer
+    end-string
+
+    exec sql
+        connect to :buffer
+    end-exec
+
+    if sqlcode = zero
+        exec sql
+            select 1 into :ws-ping-result
+        end-exec
+
+        if sqlcode = zero
+            move 'y' to ws-db-ok
+        end-if
+
+        exec sql
+            disconnect all
+        end-exec
+    end-if
+
+    move spaces to response-location
+    move 'application/json' to response-content-type
+
+    if ws-db-ok = 'y'
+        move 200 to response-status
+    else
+        move 503 to response-status
+    end-if
+
+    call "write-response-headers"
+    using by value out-ptr
+          by reference http-response
+    end-call
+
+    if ws-db-ok = 'y'
+        move '{"status":"ok","db":"up"}' to ws-json-body
+    else
+        move '{"status":"error","db":"down"}' to ws-json-body
+    end-if
+
+    move fcgi-put-ln(out-ptr, function trim(ws-json-body, trailing))
+        to ws-put-rc
+
+    goback.
+
+end program healthcheck.
+
+identification division.
+program-id. build-request.
+
+data division.
+
+linkage section.
+
+copy 'http-request.cpy'.
+
+procedure division using http-request.
 
     accept request-auth-type
            from environment "auth_type"
@@ -344,7 +891,26 @@ procedure division.
            from environment "visp_user"
     end-accept
 
+    move 0 to request-headers-count
+    call 'capture-request-headers' using http-request
+    end-call
+
+    move 0 to request-parameters-count
+    call 'parse-query-string' using http-request
+    end-call
+
+    move 0 to request-uploads-count
+    if function trim(request-content-type)(1:19) = 'multipart/form-data'
+        call 'parse-multipart' using http-request
+        end-call
+    end-if
+
+    call 'parse-cookies' using http-request
+    end-call
+
+    move 'n' to request-authenticated
+    call 'validate-session' using http-request
+    end-call
+
     goback.
 end program build-request.
-
-end program router.
