@@ -0,0 +1,185 @@
+       >>SOURCE FORMAT IS FREE
+*>*******************************************
+*> Serve static files straight from document-root
+*>
+*> static
+*>
+*> Copyright (c) 2025 Robert Roland
+*>*******************************************
+identification division.
+program-id.   serve-static-file.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function fcgi-put-len
+    function fcgi-put-ln.
+
+data division.
+
+working-storage section.
+
+01  ws-file-path        pic x(2048).
+01  ws-content-type     pic x(60).
+
+01  ws-file-handle      pic x(4).
+01  ws-access-mode      pic 9(2) comp-x value 0.
+01  ws-deny-mode        pic 9(2) comp-x value 0.
+01  ws-device           pic 9(2) comp-x value 0.
+01  ws-open-status      pic 9(4) comp-x.
+
+01  ws-offset           pic 9(8) comp-x value 0.
+01  ws-read-len         pic 9(8) comp-x.
+01  ws-read-flags       pic 9(8) comp-x value 0.
+01  ws-read-status      pic 9(4) comp-x.
+01  ws-chunk-size       usage binary-long value 4096.
+01  ws-file-buffer      pic x(4096).
+01  ws-put-rc           usage binary-long.
+01  ws-done             pic x(1) value 'n'.
+01  ws-read-len-bin     usage binary-long.
+
+linkage section.
+
+01  out-ptr             usage pointer.
+
+copy 'http-request.cpy'.
+copy 'routing.cpy'.
+
+procedure division using out-ptr http-request route-match-result.
+
+    string function trim(request-document-root, trailing) delimited by size
+           '/' delimited by size
+           function trim(matched-route-destination, trailing) delimited by size
+           into ws-file-path
+    end-string
+
+    call 'guess-content-type' using ws-file-path ws-content-type
+    end-call
+
+    call "CBL_OPEN_FILE"
+    using ws-file-path ws-access-mode ws-deny-mode ws-device ws-file-handle
+    returning ws-open-status
+    end-call
+
+    if ws-open-status not = 0
+        move fcgi-put-ln(out-ptr, 'Status: 404 Not Found')
+            to ws-put-rc
+        move fcgi-put-ln(out-ptr, 'Content-type: text/html')
+            to ws-put-rc
+        move fcgi-put-ln(out-ptr, ' ')
+            to ws-put-rc
+        move fcgi-put-ln(out-ptr,
+            '<html><body><h3>404 Not Found</h3></body></html>')
+            to ws-put-rc
+    else
+        move fcgi-put-ln(out-ptr,
+            concatenate('Content-type: ', function trim(ws-content-type, trailing)))
+            to ws-put-rc
+        move fcgi-put-ln(out-ptr, ' ')
+            to ws-put-rc
+
+        move 0 to ws-offset
+        move 'n' to ws-done
+
+        perform until ws-done = 'y'
+            move ws-chunk-size to ws-read-len
+            move spaces to ws-file-buffer
+
+            call "CBL_READ_FILE"
+            using ws-file-handle ws-offset ws-read-len ws-read-flags
+                  ws-file-buffer
+            returning ws-read-status
+            end-call
+
+            if ws-read-status not = 0 or ws-read-len = 0
+                move 'y' to ws-done
+            else
+                move ws-read-len to ws-read-len-bin
+                move fcgi-put-len(out-ptr, ws-file-buffer, ws-read-len-bin)
+                    to ws-put-rc
+                add ws-read-len to ws-offset
+            end-if
+        end-perform
+
+        call "CBL_CLOSE_FILE" using ws-file-handle
+        end-call
+    end-if
+
+    goback.
+
+end program serve-static-file.
+
+identification division.
+program-id.   guess-content-type.
+
+*> Picks a Content-type header from a file's extension.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+data division.
+
+working-storage section.
+
+01  ws-path     pic x(2048).
+01  ws-ext      pic x(10).
+01  ws-len      usage binary-long.
+01  ws-idx      usage binary-long.
+01  ws-dot-idx  usage binary-long value 0.
+
+linkage section.
+
+01  file-path     pic x(2048).
+01  content-type  pic x(60).
+
+procedure division using file-path content-type.
+
+    move function trim(file-path, trailing) to ws-path
+    move function length(ws-path) to ws-len
+    move 0 to ws-dot-idx
+
+    perform varying ws-idx from ws-len by -1
+            until ws-idx < 1
+        if ws-path(ws-idx:1) = '.'
+            move ws-idx to ws-dot-idx
+            exit perform
+        end-if
+    end-perform
+
+    move spaces to ws-ext
+    if ws-dot-idx > 0
+        move ws-path(ws-dot-idx:) to ws-ext
+    end-if
+
+    inspect ws-ext converting
+        'ABCDEFGHIJKLMNOPQRSTUVWXYZ' to 'abcdefghijklmnopqrstuvwxyz'
+
+    evaluate true
+        when ws-ext = '.html' or ws-ext = '.htm'
+            move 'text/html' to content-type
+        when ws-ext = '.css'
+            move 'text/css' to content-type
+        when ws-ext = '.js'
+            move 'application/javascript' to content-type
+        when ws-ext = '.json'
+            move 'application/json' to content-type
+        when ws-ext = '.png'
+            move 'image/png' to content-type
+        when ws-ext = '.jpg' or ws-ext = '.jpeg'
+            move 'image/jpeg' to content-type
+        when ws-ext = '.gif'
+            move 'image/gif' to content-type
+        when ws-ext = '.pdf'
+            move 'application/pdf' to content-type
+        when ws-ext = '.txt'
+            move 'text/plain' to content-type
+        when other
+            move 'application/octet-stream' to content-type
+    end-evaluate
+
+    goback.
+
+end program guess-content-type.
