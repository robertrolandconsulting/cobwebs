@@ -12,24 +12,28 @@ program-id.   cobwebs-serve.
 environment division.
 configuration section.
 repository.
-    function all intrinsic.
+    function all intrinsic
+    function fcgi-get-len.
 
 input-output section.
 
 file-control.
-    select webinput assign to KEYBOARD.
+    select access-log-file assign to ws-access-log-file
+        organization line sequential.
 
 data division.
 
 file section.
 
-fd webinput.
-    01  chunk-of-post   pic x(1024).
+fd access-log-file.
+    01  access-log-record    pic x(2048).
 
 working-storage section.
 
 copy 'fcgi.cpy'.
 copy 'http-request.cpy'.
+copy 'routing.cpy'.
+copy 'http-response.cpy'.
 
 01  init-rc            usage binary-long value 0.
 01  fastcgi-accept     usage binary-long value 0.
@@ -39,83 +43,580 @@ copy 'http-request.cpy'.
     05  cr pic x value x'0d'.
     05  lf pic x value x'0a'.
 
+01  post-bytes-wanted   usage binary-long.
+01  post-bytes-read     usage binary-long value 0.
+
+*> GRACEFUL SHUTDOWN/RELOAD -- SIGTERM-HANDLER (REGISTERED BELOW)
+*> SETS THIS EXTERNAL FLAG, AND THE ACCEPT LOOP CHECKS IT AFTER EACH
+*> REQUEST SO A DEPLOY CAN DRAIN THE WORKER INSTEAD OF KILLING IT
+*> MID-RESPONSE.
+01  ws-shutdown-requested  pic x value 'n' external.
+01  ws-sigterm-num         usage binary-long value 15.
+01  ws-sigterm-handler-ptr usage procedure-pointer.
+
+*> A SINGLE DATABASE CONNECTION IS HELD FOR THE LIFE OF THE FASTCGI
+*> WORKER AND REUSED BY EVERY ROUTE HANDLER'S EMBEDDED SQL, INSTEAD
+*> OF EACH HANDLER (E.G. LOGIN) CONNECTING AND DISCONNECTING ON
+*> EVERY REQUEST. WS-DB-CONNECTED TRACKS WHETHER IT IS CURRENTLY UP
+*> SO CONNECT-DATABASE CAN BE RETRIED IF THE SERVER EVER GOES AWAY.
+01  ws-db-connect-params.
+    05  ws-db-server        pic x(50).
+    05  ws-db-port          pic x(5).
+    05  ws-db-database      pic x(50).
+    05  ws-db-uid           pic x(50).
+    05  ws-db-pwd           pic x(50).
+
+01  ws-db-connected     pic x value 'n'.
+
+*> LOG_LEVEL -- CONTROLS HOW MUCH OF THE STEP-BY-STEP STDERR TRACING
+*> BELOW ACTUALLY GETS WRITTEN, SO A PRODUCTION DEPLOY CAN QUIET DOWN
+*> WITHOUT COMMENTING OUT DISPLAY LINES OR RECOMPILING. CHECKED ONCE
+*> AT STARTUP; DEFAULTS TO INFO (STARTUP/SHUTDOWN LIFECYCLE AND
+*> ERRORS ONLY) SINCE THE PER-REQUEST TRACE LINES ARE ONLY USEFUL
+*> WHILE ACTIVELY DEBUGGING.
+01  ws-log-level        pic x(5) value 'INFO'.
+    88  ws-log-debug    value 'DEBUG'.
+    88  ws-log-info     values 'DEBUG' 'INFO'.
+    88  ws-log-error    values 'DEBUG' 'INFO' 'ERROR'.
+
+*> PER-IP RATE LIMITING -- A SMALL IN-WORKER TABLE OF RECENT REQUEST
+*> COUNTS KEYED BY REMOTE-ADDR, CHECKED BEFORE EVERY DISPATCH SO ONE
+*> ABUSIVE CLIENT CAN'T MONOPOLIZE THIS WORKER. APPROXIMATES A
+*> SLIDING WINDOW WITH THE STANDARD TWO-FIXED-WINDOW-COUNTER TRICK
+*> (CURRENT WINDOW'S COUNT PLUS A TIME-WEIGHTED SHARE OF THE
+*> PREVIOUS WINDOW'S COUNT) RATHER THAN A PER-REQUEST TIMESTAMP LOG,
+*> SINCE COBOL HAS NO DYNAMIC LIST TO HOLD AN UNBOUNDED TIMESTAMP
+*> HISTORY PER IP. ENTRIES ARE PER-WORKER-PROCESS, NOT SHARED ACROSS
+*> THE WORKER POOL, THE SAME SCOPE AS EVERYTHING ELSE IN THIS FILE.
+01  ws-rate-limit-max-requests   pic 9(6) value 100.
+01  ws-rate-limit-window-secs    pic 9(6) value 60.
+01  ws-rate-limit-table.
+    05  ws-rate-limit-entries occurs 256 times.
+        10  rl-ip                pic x(45) value spaces.
+        10  rl-window-start-secs pic 9(10) value zero.
+        10  rl-current-count     pic 9(6) value zero.
+        10  rl-previous-count    pic 9(6) value zero.
+01  ws-rate-limit-slot-count     pic s9(04) value 0.
+01  ws-rate-limit-next-evict     pic s9(04) value 0.
+01  ws-rate-limit-idx            pic s9(04).
+01  ws-rate-limit-slot           pic s9(04).
+01  ws-rate-limit-now-secs       pic 9(10).
+01  ws-rate-limit-elapsed        pic s9(10).
+01  ws-rate-limit-weighted-count pic 9(10).
+01  ws-rate-limit-found          pic x value 'n'.
+01  ws-rate-limit-now-time.
+    05  ws-rate-limit-now-hh     pic 9(2).
+    05  ws-rate-limit-now-mm     pic 9(2).
+    05  ws-rate-limit-now-ss     pic 9(2).
+    05  ws-rate-limit-now-hth    pic 9(2).
+01  ws-rate-limit-ok             pic x value 'y'.
+
+*> CSRF ENFORCEMENT -- A STATE-CHANGING REQUEST (ANY METHOD OTHER
+*> THAN GET/HEAD) FROM AN AUTHENTICATED SESSION MUST ECHO BACK THE
+*> SESSION'S CSRF TOKEN (SET AS A READABLE COOKIE AT LOGIN, SEE
+*> LOGIN.CBL) IN AN X-CSRF-TOKEN HEADER, SO A FORGED CROSS-SITE
+*> REQUEST -- WHICH CAN'T READ THAT COOKIE -- CAN'T REPRODUCE IT.
+01  ws-csrf-ok               pic x value 'y'.
+01  ws-submitted-csrf-token  pic x(64) value spaces.
+01  ws-csrf-header-idx       pic s9(04).
+
+*> STRUCTURED PER-REQUEST ACCESS LOG -- REPLACES TRYING TO RECONSTRUCT
+*> SITE TRAFFIC FROM THE INTERLEAVED "WAIT FOR REQUEST"-STYLE DEBUG
+*> DISPLAY LINES ABOVE.
+01  ws-access-log-file       pic x(1024).
+01  access-log-line          pic x(2048).
+
+01  ws-start-time-g.
+    05  ws-start-hh          pic 9(2).
+    05  ws-start-mm          pic 9(2).
+    05  ws-start-ss          pic 9(2).
+    05  ws-start-hth         pic 9(2).
+01  ws-end-time-g.
+    05  ws-end-hh            pic 9(2).
+    05  ws-end-mm            pic 9(2).
+    05  ws-end-ss            pic 9(2).
+    05  ws-end-hth           pic 9(2).
+01  ws-start-total-hth       pic 9(8).
+01  ws-end-total-hth         pic 9(8).
+01  ws-duration-ms           pic s9(8).
+
+exec sql
+    begin declare section
+end-exec.
+01  buffer              pic x(1024).
+01  db-ping-result       pic s9(4).
+exec sql
+    end declare section
+end-exec.
+
+exec sql
+    include sqlca
+end-exec.
+
 procedure division.
-    display "CobWebs startup" upon stderr end-display
+    accept ws-log-level from environment 'LOG_LEVEL'
+    if function trim(ws-log-level) = spaces
+        move 'INFO' to ws-log-level
+    else
+        move function upper-case(ws-log-level) to ws-log-level
+    end-if
 
-    display "call fcgi-init" upon stderr end-display
+    if ws-log-info
+        display "CobWebs startup" upon stderr end-display
+    end-if
+
+    set ws-sigterm-handler-ptr to entry "sigterm-handler"
+    call "signal" using by value ws-sigterm-num
+                         by value ws-sigterm-handler-ptr
+    end-call
+
+    if ws-log-debug
+        display "call fcgi-init" upon stderr end-display
+    end-if
     call "fcgi-init"
     end-call
 
     move return-code to init-rc
 
-    display "back from fcgi-init with " init-rc upon stderr end-display
+    if ws-log-debug
+        display "back from fcgi-init with " init-rc upon stderr end-display
+    end-if
 
     if init-rc less than zero
-        display "Fatal: FCGX_Init returned " init-rc upon stderr
+        if ws-log-error
+            display "Fatal: FCGX_Init returned " init-rc upon stderr
+        end-if
         exit program returning init-rc
     end-if
 
-    display "Wait for request" upon stderr end-display
+    if ws-log-debug
+        display "call init-routes" upon stderr end-display
+    end-if
+    call "init-routes" using router-config
+    end-call
+
+    accept ws-access-log-file from environment 'ACCESS_LOG_FILE'
+    if ws-access-log-file = spaces
+        move 'access.log' to ws-access-log-file
+    end-if
+
+    perform connect-database
+
+    if ws-log-debug
+        display "Wait for request" upon stderr end-display
+    end-if
 
     call "FCGX_Accept_r"
     using by reference FCGX-Request
     on exception
-        display
-            "FCGX_Accept_r call error, link with -lfcgi"
-            upon stderr
-        end-display
+        if ws-log-error
+            display
+                "FCGX_Accept_r call error, link with -lfcgi"
+                upon stderr
+            end-display
+        end-if
         stop run
     end-call
 
     move return-code to fastcgi-accept
 
-    display "Request found with rc " fastcgi-accept upon stderr end-display
+    if ws-log-debug
+        display "Request found with rc " fastcgi-accept upon stderr end-display
+    end-if
 
     set address of FCGX-Stream-In to in-ptr.
     set address of FCGX-Stream-Out to out-ptr.
     set address of FCGX-Stream-Err to err-ptr.
 
     perform until fastcgi-accept is less than zero
+            or ws-shutdown-requested = 'y'
+        perform ensure-db-connected
+
+        accept ws-start-time-g from time
+        move 200 to response-status
+        move spaces to response-location
+        move 'text/html' to response-content-type
+
+        *> Read CONTENT_LENGTH/REQUEST_METHOD (and the body itself, for
+        *> POST/PUT/PATCH) straight from the environment/FastCGI input
+        *> stream before build-request runs, so build-request's
+        *> multipart/form-data branch (parse-multipart) sees the
+        *> current request's body instead of whatever was left over
+        *> from the previous accept-loop iteration. build-request
+        *> re-reads these same two environment variables into the
+        *> same fields as part of populating the rest of http-request,
+        *> which is harmless since the values can't have changed.
+        accept request-method
+               from environment "request_method"
+        end-accept
+        accept request-content-length
+               from environment "content_length"
+        end-accept
+
+        move spaces to request-body
+        move 0 to request-body-length
+
+        if request-method = 'POST' or 'PUT' or 'PATCH'
+            perform read-post-body
+        end-if
+
         *> build http request
-        display "build http-request" upon stderr end-display
-        call "build-request"
+        if ws-log-debug
+            display "build http-request" upon stderr end-display
+        end-if
+        call "build-request" using http-request
         end-call
 
-        display "Write result" upon stderr end-display
+        if function trim(request-path) = '/healthz' and request-method = 'GET'
+            if ws-log-debug
+                display "Health check request" upon stderr end-display
+            end-if
 
-        call "FCGX_PutS"
-        using
-            by content concatenate('Content-type: text/html', crlf, x'00')
-            by reference FCGX-Stream-Out
-        end-call
+            call "healthcheck"
+            using by value out-ptr
+                  by reference http-response
+            end-call
+        else
 
-        call "FCGX_PutS"
-        using
-            by content concatenate('<html><body>', crlf, x'00')
-            by reference FCGX-Stream-Out
-        end-call
+        perform check-rate-limit
 
-        call "FCGX_PutS"
-        using
-            by content concatenate("<h3>FastCGI environment with GNU Cobol</h3>", crlf, x'00')
-            by reference FCGX-Stream-Out
-        end-call
+        if ws-rate-limit-ok not = 'y'
+            move 429 to response-status
 
-        call "FCGX_PutS"
-        using
-            by content concatenate('</body></html>', crlf, x'00')
-            by reference FCGX-Stream-Out
+            call "write-response-headers"
+            using by value out-ptr
+                  by reference http-response
+            end-call
+
+            if ws-log-error
+                display "Rate limit exceeded for " request-remote-addr
+                    upon stderr end-display
+            end-if
+
+            call "FCGX_PutS"
+            using
+                by content concatenate(
+                    '<html><body><h3>Too Many Requests</h3></body></html>',
+                    crlf, x'00')
+                by reference FCGX-Stream-Out
+            end-call
+        else
+        if ws-log-debug
+            display "Route request" upon stderr end-display
+        end-if
+
+        call "match-route"
+        using http-request router-config route-match-result
         end-call
 
-        display "Wait for request" upon stderr end-display
+        perform check-csrf-token
+
+        if ws-csrf-ok not = 'y'
+            move 403 to response-status
+
+            call "write-response-headers"
+            using by value out-ptr
+                  by reference http-response
+            end-call
+
+            if ws-log-error
+                display "CSRF token missing or invalid, rejecting request"
+                    upon stderr end-display
+            end-if
+
+            call "FCGX_PutS"
+            using
+                by content concatenate(
+                    '<html><body><h3>Forbidden: missing or invalid CSRF token</h3></body></html>',
+                    crlf, x'00')
+                by reference FCGX-Stream-Out
+            end-call
+        else
+            if route-was-matched
+                if ws-log-debug
+                    display "Dispatch to " matched-route-destination
+                        upon stderr end-display
+                end-if
+
+                if matched-route-is-static
+                    call "serve-static-file"
+                    using by value out-ptr
+                          by reference http-request
+                          by reference route-match-result
+                    end-call
+                else
+                    call trim(matched-route-destination, trailing)
+                    using by value out-ptr
+                          by reference http-request
+                          by reference http-response
+                    end-call
+                end-if
+            else
+                if route-had-method-mismatch
+                    move 405 to response-status
+                else
+                    move 404 to response-status
+                end-if
+
+                call "write-response-headers"
+                using by value out-ptr
+                      by reference http-response
+                end-call
+
+                if ws-log-debug
+                    display "No route matched, serving default page"
+                        upon stderr end-display
+                end-if
 
-        call "FCGX_Accept_r"
-        using by reference FCGX-Request
-        on exception
+                call "FCGX_PutS"
+                using
+                    by content concatenate('<html><body>', crlf, x'00')
+                    by reference FCGX-Stream-Out
+                end-call
+
+                call "FCGX_PutS"
+                using
+                    by content concatenate("<h3>FastCGI environment with GNU Cobol</h3>", crlf, x'00')
+                    by reference FCGX-Stream-Out
+                end-call
+
+                call "FCGX_PutS"
+                using
+                    by content concatenate('</body></html>', crlf, x'00')
+                    by reference FCGX-Stream-Out
+                end-call
+            end-if
+        end-if
+        end-if
+        end-if
+
+        perform write-access-log
+
+        if ws-shutdown-requested = 'y'
+            if ws-log-info
+                display "SIGTERM received, draining worker" upon stderr
+                    end-display
+            end-if
             move -1 to fastcgi-accept
-        not on exception
-            move return-code to fastcgi-accept
-        end-call
+        else
+            if ws-log-debug
+                display "Wait for request" upon stderr end-display
+            end-if
+
+            call "FCGX_Accept_r"
+            using by reference FCGX-Request
+            on exception
+                move -1 to fastcgi-accept
+            not on exception
+                move return-code to fastcgi-accept
+            end-call
+        end-if
     end-perform.
 
+    goback.
+
+read-post-body.
+*> READ STRAIGHT OFF THE FASTCGI INPUT STREAM (IN-PTR/FCGX-STREAM-IN,
+*> THE SAME MECHANISM OUT-PTR USES FOR OUTPUT ABOVE) RATHER THAN
+*> TREATING STDIN AS A KEYBOARD-ASSIGNED LINE SEQUENTIAL FILE, SO
+*> MULTI-LINE AND BINARY BODIES (MULTIPART UPLOADS) COME THROUGH WITH
+*> THEIR CRLFS INTACT INSTEAD OF BEING SPLIT AND STRIPPED ON NEWLINES.
+    move request-content-length to post-bytes-wanted
+    if post-bytes-wanted not greater than zero
+        exit paragraph
+    end-if
+
+    if post-bytes-wanted greater than length of request-body
+        move length of request-body to post-bytes-wanted
+    end-if
+
+    move spaces to request-body
+    move fcgi-get-len(in-ptr, request-body, post-bytes-wanted)
+        to post-bytes-read
+
+    if post-bytes-read less than zero
+        move 0 to post-bytes-read
+    end-if
+
+    move post-bytes-read to request-body-length.
+
+connect-database.
+    accept ws-db-server from environment 'DB_SERVER'
+    accept ws-db-port from environment 'DB_PORT'
+    accept ws-db-database from environment 'DB_DATABASE'
+    accept ws-db-uid from environment 'DB_UID'
+    accept ws-db-pwd from environment 'DB_PWD'
+
+    string 'DRIVER={PostgreSQL};'
+           'SERVER=' function trim(ws-db-server) ';'
+           'PORT=' function trim(ws-db-port) ';'
+           'DATABASE=' function trim(ws-db-database) ';'
+           'UID=' function trim(ws-db-uid) ';'
+           'PWD=' function trim(ws-db-pwd) ';'
+           into buffer
+    end-string
+
+    exec sql
+        connect to :buffer
+    end-exec
+
+    if sqlcode = zero
+        move 'y' to ws-db-connected
+        if ws-log-info
+            display "Database connection established" upon stderr
+                end-display
+        end-if
+    else
+        move 'n' to ws-db-connected
+        if ws-log-error
+            display "Database connection failed, SQLCODE " sqlcode
+                upon stderr end-display
+        end-if
+    end-if.
+
+write-access-log.
+    accept ws-end-time-g from time
+
+    compute ws-start-total-hth =
+        ((ws-start-hh * 60 + ws-start-mm) * 60 + ws-start-ss) * 100
+            + ws-start-hth
+    compute ws-end-total-hth =
+        ((ws-end-hh * 60 + ws-end-mm) * 60 + ws-end-ss) * 100
+            + ws-end-hth
+
+    compute ws-duration-ms =
+        (ws-end-total-hth - ws-start-total-hth) * 10
+    if ws-duration-ms < 0
+        move 0 to ws-duration-ms
+    end-if
+
+    string function trim(request-method) ' '
+           function trim(request-uri) ' '
+           function trim(request-remote-addr) ' '
+           response-status ' '
+           ws-duration-ms 'ms'
+           delimited by size
+           into access-log-line
+    end-string
+
+    open extend access-log-file
+    write access-log-record from access-log-line
+    close access-log-file.
+
+ensure-db-connected.
+    if ws-db-connected = 'y'
+        *> CHEAP LIVENESS CHECK -- IF THE SERVER WENT AWAY SINCE THE
+        *> LAST REQUEST, RECONNECT BEFORE DISPATCHING THE NEXT ONE.
+        exec sql
+            select 1 into :db-ping-result
+        end-exec
+
+        if sqlcode not = zero
+            if ws-log-error
+                display "Database connection lost, reconnecting"
+                    upon stderr end-display
+            end-if
+            move 'n' to ws-db-connected
+        end-if
+    end-if
+
+    if ws-db-connected not = 'y'
+        perform connect-database
+    end-if.
+
+check-rate-limit.
+    move 'y' to ws-rate-limit-ok
+
+    accept ws-rate-limit-now-time from time
+    compute ws-rate-limit-now-secs =
+        ws-rate-limit-now-hh * 3600
+            + ws-rate-limit-now-mm * 60
+            + ws-rate-limit-now-ss
+
+    move 'n' to ws-rate-limit-found
+    move 0 to ws-rate-limit-slot
+    perform varying ws-rate-limit-idx from 1 by 1
+            until ws-rate-limit-idx > ws-rate-limit-slot-count
+        if rl-ip(ws-rate-limit-idx) = request-remote-addr
+            move ws-rate-limit-idx to ws-rate-limit-slot
+            move 'y' to ws-rate-limit-found
+            exit perform
+        end-if
+    end-perform
+
+    if ws-rate-limit-found = 'n'
+        if ws-rate-limit-slot-count < 256
+            add 1 to ws-rate-limit-slot-count
+            move ws-rate-limit-slot-count to ws-rate-limit-slot
+        else
+            *> Table's full -- evict round-robin rather than track
+            *> real LRU, the same "good enough for one worker's
+            *> in-memory cache" tradeoff as everywhere else here.
+            add 1 to ws-rate-limit-next-evict
+            if ws-rate-limit-next-evict > 256
+                move 1 to ws-rate-limit-next-evict
+            end-if
+            move ws-rate-limit-next-evict to ws-rate-limit-slot
+        end-if
+
+        move request-remote-addr to rl-ip(ws-rate-limit-slot)
+        move ws-rate-limit-now-secs to rl-window-start-secs(ws-rate-limit-slot)
+        move 0 to rl-current-count(ws-rate-limit-slot)
+        move 0 to rl-previous-count(ws-rate-limit-slot)
+    end-if
+
+    compute ws-rate-limit-elapsed =
+        ws-rate-limit-now-secs - rl-window-start-secs(ws-rate-limit-slot)
+
+    if ws-rate-limit-elapsed < 0
+            or ws-rate-limit-elapsed >= ws-rate-limit-window-secs
+        if ws-rate-limit-elapsed >= 0
+                and ws-rate-limit-elapsed < (2 * ws-rate-limit-window-secs)
+            move rl-current-count(ws-rate-limit-slot)
+                to rl-previous-count(ws-rate-limit-slot)
+        else
+            move 0 to rl-previous-count(ws-rate-limit-slot)
+        end-if
+
+        move 0 to rl-current-count(ws-rate-limit-slot)
+        move ws-rate-limit-now-secs to rl-window-start-secs(ws-rate-limit-slot)
+        move 0 to ws-rate-limit-elapsed
+    end-if
+
+    compute ws-rate-limit-weighted-count =
+        rl-current-count(ws-rate-limit-slot)
+        + (rl-previous-count(ws-rate-limit-slot)
+           * (ws-rate-limit-window-secs - ws-rate-limit-elapsed)
+           / ws-rate-limit-window-secs)
+
+    if ws-rate-limit-weighted-count >= ws-rate-limit-max-requests
+        move 'n' to ws-rate-limit-ok
+    else
+        add 1 to rl-current-count(ws-rate-limit-slot)
+    end-if.
+
+check-csrf-token.
+    move 'y' to ws-csrf-ok
+
+    if request-is-authenticated
+            and request-method not = 'GET' and request-method not = 'HEAD'
+
+        move spaces to ws-submitted-csrf-token
+        perform varying ws-csrf-header-idx from 1 by 1
+                until ws-csrf-header-idx > request-headers-count
+            if function trim(request-header-key(ws-csrf-header-idx))
+                    = 'x-csrf-token'
+                move request-header-value(ws-csrf-header-idx)
+                    to ws-submitted-csrf-token
+                exit perform
+            end-if
+        end-perform
+
+        if function trim(request-csrf-token) = spaces
+                or function trim(ws-submitted-csrf-token) = spaces
+                or ws-submitted-csrf-token not = request-csrf-token
+            move 'n' to ws-csrf-ok
+        end-if
+    end-if.
+
 end program cobwebs-serve.
