@@ -0,0 +1,105 @@
+       >>SOURCE FORMAT IS FREE
+*>*******************************************
+*> Sample route handlers
+*>
+*> routes
+*>
+*> Copyright (c) 2025 Robert Roland
+*>*******************************************
+identification division.
+program-id.   home-page.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function fcgi-put-ln.
+
+data division.
+
+working-storage section.
+
+01  crlf.
+    05  cr pic x value x'0d'.
+    05  lf pic x value x'0a'.
+
+01  put-rc  usage binary-long.
+
+linkage section.
+
+01  out-ptr       usage pointer.
+
+copy 'http-request.cpy'.
+copy 'http-response.cpy'.
+
+procedure division using out-ptr http-request http-response.
+
+    call "write-response-headers"
+    using by value out-ptr
+          by reference http-response
+    end-call
+
+    move fcgi-put-ln(out-ptr, '<html><body>')
+        to put-rc
+    move fcgi-put-ln(out-ptr, '<h3>FastCGI environment with GnuCOBOL</h3>')
+        to put-rc
+    move fcgi-put-ln(out-ptr, '</body></html>')
+        to put-rc
+
+    goback.
+
+end program home-page.
+
+identification division.
+program-id.   echo-route.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function fcgi-put-ln.
+
+data division.
+
+working-storage section.
+
+01  put-rc      usage binary-long.
+01  echo-idx    pic s9(04).
+01  echo-line   pic x(1200).
+
+linkage section.
+
+01  out-ptr       usage pointer.
+
+copy 'http-request.cpy'.
+copy 'http-response.cpy'.
+
+procedure division using out-ptr http-request http-response.
+
+    call "write-response-headers"
+    using by value out-ptr
+          by reference http-response
+    end-call
+
+    move fcgi-put-ln(out-ptr, '<html><body>')
+        to put-rc
+
+    perform varying echo-idx from 1 by 1
+            until echo-idx > request-parameters-count
+        string '<p>' delimited by size
+               trim(request-parameter-key(echo-idx)) delimited by size
+               ' = ' delimited by size
+               trim(request-parameter-value(echo-idx)) delimited by size
+               '</p>' delimited by size
+               into echo-line
+        end-string
+        move fcgi-put-ln(out-ptr, trim(echo-line, trailing))
+            to put-rc
+    end-perform
+
+    move fcgi-put-ln(out-ptr, '</body></html>')
+        to put-rc
+
+    goback.
+
+end program echo-route.
