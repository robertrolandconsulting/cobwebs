@@ -0,0 +1,74 @@
+       >>SOURCE FORMAT IS FREE
+*>*******************************************
+*> Write the Status/Location/Content-type header lines a route
+*> handler asked for
+*>
+*> write-response-headers
+*>
+*> Called by a route handler before it writes its body, so a
+*> non-200 status, a redirect, or a non-HTML content type actually
+*> reaches the client instead of every response being an implicit
+*> "200 text/html". Response-content-type defaults to text/html
+*> (see http-response.cpy), so callers that never touch it keep
+*> getting exactly the header line they used to write by hand.
+*>
+*> Copyright (c) 2026 Robert Roland
+*>*******************************************
+identification division.
+program-id.   write-response-headers.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic
+    function fcgi-put-ln.
+
+data division.
+
+working-storage section.
+
+01  put-rc          usage binary-long.
+01  status-line     pic x(40).
+
+linkage section.
+
+01  out-ptr         usage pointer.
+
+copy 'http-response.cpy'.
+
+procedure division using out-ptr http-response.
+
+    if response-status not = 200
+        string 'Status: ' delimited by size
+               response-status delimited by size
+               into status-line
+        end-string
+        move fcgi-put-ln(out-ptr, trim(status-line, trailing))
+            to put-rc
+    end-if
+
+    if function trim(response-location) not = spaces
+        move fcgi-put-ln(out-ptr,
+            trim(concatenate('Location: ',
+                              function trim(response-location)),
+                 trailing))
+            to put-rc
+    end-if
+
+    if function trim(response-content-type) = spaces
+        move fcgi-put-ln(out-ptr, 'Content-type: text/html')
+            to put-rc
+    else
+        move fcgi-put-ln(out-ptr,
+            trim(concatenate('Content-type: ',
+                              function trim(response-content-type)),
+                 trailing))
+            to put-rc
+    end-if
+
+    move fcgi-put-ln(out-ptr, ' ')
+        to put-rc
+
+    goback.
+
+end program write-response-headers.
