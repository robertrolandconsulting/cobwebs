@@ -14,8 +14,8 @@ data division.
 local-storage section.
 
 01  split-string.
-    05  split-string-pieces occurs 10 times.
-        10  split-string-piece pic x(80) value spaces.
+    05  split-string-pieces occurs 64 times.
+        10  split-string-piece pic x(1024) value spaces.
     05  split-string-count pic s9(04) value 0.
 
 77  counter pic s9(04) comp.
@@ -29,8 +29,8 @@ linkage section.
     05  string-value pic x(1024) value spaces.
 
 01  split-string-out.
-    05  split-string-pieces-out occurs 10 times.
-        10  split-string-piece-out pic x(80) value spaces.
+    05  split-string-pieces-out occurs 64 times.
+        10  split-string-piece-out pic x(1024) value spaces.
     05  split-string-count-out pic s9(04) value 0.
 
 procedure division
@@ -41,7 +41,7 @@ procedure division
 
     move 0 to split-string-count.
 
-    perform varying counter from 1 by 1 until counter > 10
+    perform varying counter from 1 by 1 until counter > 64
        unstring string-value delimited by all split-delimiter
                 into split-string-pieces(counter)
                 with pointer ptr
@@ -54,3 +54,181 @@ procedure division
     goback.
 
 end program string-split.
+
+identification division.
+function-id. url-decode.
+
+*> Decodes %XX percent-escapes and '+' (as space) out of a
+*> URL-encoded string, such as a query string or form field.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+data division.
+
+local-storage section.
+
+01  in-len        usage binary-long.
+01  in-idx        usage binary-long.
+01  out-idx       usage binary-long.
+01  hex-char-1    pic x(1).
+01  hex-char-2    pic x(1).
+01  hex-digit-1   usage binary-long.
+01  hex-digit-2   usage binary-long.
+01  hex-value     usage binary-long.
+
+linkage section.
+
+01  in-str      pic x any length.
+01  out-str     pic x(2048).
+
+procedure division using by reference in-str returning out-str.
+
+    move spaces to out-str
+    move function length(in-str) to in-len
+    move 0 to out-idx
+    move 1 to in-idx
+
+    perform until in-idx > in-len
+        evaluate in-str(in-idx:1)
+            when '%'
+                if in-idx + 2 <= in-len
+                    move in-str(in-idx + 1:1) to hex-char-1
+                    move in-str(in-idx + 2:1) to hex-char-2
+
+                    evaluate true
+                        when hex-char-1 >= '0' and hex-char-1 <= '9'
+                            compute hex-digit-1 =
+                                function ord(hex-char-1) - function ord('0')
+                        when hex-char-1 >= 'A' and hex-char-1 <= 'F'
+                            compute hex-digit-1 =
+                                function ord(hex-char-1) - function ord('A') + 10
+                        when hex-char-1 >= 'a' and hex-char-1 <= 'f'
+                            compute hex-digit-1 =
+                                function ord(hex-char-1) - function ord('a') + 10
+                        when other
+                            move 0 to hex-digit-1
+                    end-evaluate
+
+                    evaluate true
+                        when hex-char-2 >= '0' and hex-char-2 <= '9'
+                            compute hex-digit-2 =
+                                function ord(hex-char-2) - function ord('0')
+                        when hex-char-2 >= 'A' and hex-char-2 <= 'F'
+                            compute hex-digit-2 =
+                                function ord(hex-char-2) - function ord('A') + 10
+                        when hex-char-2 >= 'a' and hex-char-2 <= 'f'
+                            compute hex-digit-2 =
+                                function ord(hex-char-2) - function ord('a') + 10
+                        when other
+                            move 0 to hex-digit-2
+                    end-evaluate
+
+                    compute hex-value = hex-digit-1 * 16 + hex-digit-2
+                    add 1 to out-idx
+                    move function char(hex-value + 1) to out-str(out-idx:1)
+                    add 3 to in-idx
+                else
+                    add 1 to out-idx
+                    move in-str(in-idx:1) to out-str(out-idx:1)
+                    add 1 to in-idx
+                end-if
+            when '+'
+                add 1 to out-idx
+                move ' ' to out-str(out-idx:1)
+                add 1 to in-idx
+            when other
+                add 1 to out-idx
+                move in-str(in-idx:1) to out-str(out-idx:1)
+                add 1 to in-idx
+        end-evaluate
+    end-perform
+
+    goback.
+
+end function url-decode.
+
+identification division.
+function-id. json-escape.
+
+*> Escapes a string for safe embedding inside a JSON string literal
+*> (quotes, backslashes, and control characters), for any caller
+*> that builds a JSON response body by hand with STRING, the same
+*> way FUNCTION URL-DECODE is used by hand-built query-string and
+*> form parsing.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+data division.
+
+local-storage section.
+
+01  in-len        usage binary-long.
+01  in-idx        usage binary-long.
+01  out-idx       usage binary-long.
+01  this-char     pic x(1).
+
+linkage section.
+
+01  in-str      pic x any length.
+01  out-str     pic x(2048).
+
+procedure division using by reference in-str returning out-str.
+
+    move spaces to out-str
+    move function length(in-str) to in-len
+    move 0 to out-idx
+    move 1 to in-idx
+
+    perform until in-idx > in-len
+        move in-str(in-idx:1) to this-char
+
+        evaluate this-char
+            when '"'
+                add 1 to out-idx
+                move '\' to out-str(out-idx:1)
+                add 1 to out-idx
+                move '"' to out-str(out-idx:1)
+            when '\'
+                add 1 to out-idx
+                move '\' to out-str(out-idx:1)
+                add 1 to out-idx
+                move '\' to out-str(out-idx:1)
+            when x'0d'
+                add 1 to out-idx
+                move '\' to out-str(out-idx:1)
+                add 1 to out-idx
+                move 'r' to out-str(out-idx:1)
+            when x'0a'
+                add 1 to out-idx
+                move '\' to out-str(out-idx:1)
+                add 1 to out-idx
+                move 'n' to out-str(out-idx:1)
+            when x'09'
+                add 1 to out-idx
+                move '\' to out-str(out-idx:1)
+                add 1 to out-idx
+                move 't' to out-str(out-idx:1)
+            when other
+                if this-char < x'20'
+                    *> other control characters aren't valid raw JSON
+                    *> string content -- drop them rather than emit
+                    *> something a strict parser would reject
+                    continue
+                else
+                    add 1 to out-idx
+                    move this-char to out-str(out-idx:1)
+                end-if
+        end-evaluate
+
+        add 1 to in-idx
+    end-perform
+
+    goback.
+
+end function json-escape.
