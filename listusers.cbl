@@ -0,0 +1,104 @@
+      ********************************************
+      * List existing users
+      *
+      * LISTUSERS
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   LISTUSERS.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       01  D-USER-REC.
+           05  D-USER-ID           PIC X(36).
+           05  D-USER-NAME         PIC X(50).
+           05  D-USER-EMAIL        PIC X(50).
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  USER-REC-VARS.
+           05  USER-ID             PIC X(36).
+           05  USER-NAME           PIC X(50).
+           05  USER-EMAIL          PIC X(50).
+
+       01  USER-CNT                PIC 9(8).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "LISTUSERS STARTED".
+
+           COPY 'db-connect.cpy'.
+
+      *    SELECT COUNT(*) INTO HOST-VARIABLE
+           EXEC SQL
+               SELECT COUNT(*) INTO :USER-CNT FROM USERS
+           END-EXEC.
+           DISPLAY "TOTAL USERS: " USER-CNT.
+
+      *    DECLARE CURSOR
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT id, name, email
+                      FROM USERS
+                      ORDER BY id
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+      *    FETCH FROM THE CURSOR
+           DISPLAY "------------".
+           EXEC SQL
+               FETCH C1 INTO :USER-ID, :USER-NAME, :USER-EMAIL
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE USER-ID TO D-USER-ID
+               MOVE USER-NAME TO D-USER-NAME
+               MOVE USER-EMAIL TO D-USER-EMAIL
+               DISPLAY D-USER-REC
+               EXEC SQL
+                   FETCH C1 INTO :USER-ID, :USER-NAME, :USER-EMAIL
+               END-EXEC
+           END-PERFORM.
+
+      *    CLOSE CURSOR
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "LISTUSERS FINISHED".
+           STOP RUN.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
