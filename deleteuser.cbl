@@ -0,0 +1,106 @@
+      ********************************************
+      * Delete a user
+      *
+      * DELETEUSER
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   DELETEUSER.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  USER-ID                 PIC X(36).
+       01  USER-EXISTS-CNT         PIC 9(8).
+
+       01  AUDIT-REC-VARS.
+           05  AUDIT-TABLE-NAME    PIC X(30).
+           05  AUDIT-RECORD-ID     PIC X(36).
+           05  AUDIT-OPERATION     PIC X(10).
+           05  AUDIT-ACTOR         PIC X(36).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "DELETEUSER STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           DISPLAY 'Enter user id to delete: '.
+           ACCEPT USER-ID.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :USER-EXISTS-CNT
+                   FROM USERS WHERE id = :USER-ID
+           END-EXEC.
+
+           IF USER-EXISTS-CNT = 0
+               DISPLAY "No user found with that id"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               DELETE FROM USERS WHERE id = :USER-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE 'users' TO AUDIT-TABLE-NAME.
+           MOVE USER-ID TO AUDIT-RECORD-ID.
+           MOVE 'DELETE' TO AUDIT-OPERATION.
+           MOVE 'cli' TO AUDIT-ACTOR.
+           PERFORM WRITE-AUDIT-LOG.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "DELETEUSER FINISHED".
+           STOP RUN.
+
+       WRITE-AUDIT-LOG.
+           EXEC SQL
+               INSERT INTO audit_log (
+                   table_name,
+                   record_id,
+                   operation,
+                   actor
+               ) VALUES (
+                   :AUDIT-TABLE-NAME,
+                   :AUDIT-RECORD-ID,
+                   :AUDIT-OPERATION,
+                   :AUDIT-ACTOR
+               )
+           END-EXEC.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
