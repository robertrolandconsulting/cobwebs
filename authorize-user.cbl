@@ -0,0 +1,70 @@
+      ********************************************
+      * Check that a session belongs to an admin user
+      *
+      * AUTHORIZE-USER
+      *
+      * Called by sensitive maintenance programs (ADDUSER and
+      * friends) so they can only be driven by someone holding a
+      * valid admin session, not just shell access to the box.
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   AUTHORIZE-USER.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  SESSION-ID              PIC X(36).
+       01  USER-ROLE               PIC X(20).
+       01  SESSION-USER-ID         PIC X(36).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       LINKAGE SECTION.
+       01  IN-SESSION-ID           PIC X(36).
+       01  OUT-AUTHORIZED          PIC X(1).
+       01  OUT-USER-ID             PIC X(36).
+
+       PROCEDURE DIVISION USING IN-SESSION-ID OUT-AUTHORIZED OUT-USER-ID.
+
+       MAIN-RTN.
+           MOVE 'n' TO OUT-AUTHORIZED.
+           MOVE SPACES TO OUT-USER-ID.
+           MOVE IN-SESSION-ID TO SESSION-ID.
+
+           IF FUNCTION TRIM(SESSION-ID) = SPACES
+               GOBACK
+           END-IF.
+
+      *    USES THE CALLER'S ALREADY-OPEN DATABASE CONNECTION (ADDUSER
+      *    AND FRIENDS CONNECT VIA DB-CONNECT.CPY BEFORE CALLING HERE)
+      *    RATHER THAN OPENING AND TEARING DOWN ITS OWN, THE SAME
+      *    CONVENTION GENERATE-SALT, HASH-PASSWORD AND CREATE-SESSION
+      *    FOLLOW.
+           EXEC SQL
+               SELECT users.role, users.id
+                   INTO :USER-ROLE, :SESSION-USER-ID
+                   FROM sessions
+                   JOIN users ON users.id = sessions.user_id
+                   WHERE sessions.id = :SESSION-ID
+                   AND sessions.expires_at > NOW()
+           END-EXEC.
+
+           IF SQLCODE = ZERO AND FUNCTION TRIM(USER-ROLE) = 'admin'
+               MOVE 'y' TO OUT-AUTHORIZED
+               MOVE SESSION-USER-ID TO OUT-USER-ID
+           END-IF.
+
+           GOBACK.
+
+       END-PROGRAM.
