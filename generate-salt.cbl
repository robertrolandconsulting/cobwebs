@@ -0,0 +1,63 @@
+      ********************************************
+      * Generate a random per-user password salt
+      *
+      * GENERATE-SALT
+      *
+      * Used by ADDUSER/RESETPASSWORD and by LOGIN's rehash-on-login
+      * path to produce a fresh salt for the iterated password hash
+      * (see HASH-PASSWORD, req 046). GnuCOBOL has no cryptographic
+      * RNG built in, so this hashes a seed built from a caller-
+      * supplied value that's unique per call (e.g. the user's email),
+      * the current timestamp, and FUNCTION RANDOM with SHA3-512 and
+      * keeps the first 32 hex characters -- the same "hash something
+      * unique with SHA3-512" approach already used everywhere else in
+      * this codebase, rather than pulling in a new dependency just
+      * for a salt.
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   GENERATE-SALT.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SEED-INPUT        PIC X(300).
+       01  WS-SEED-LEN          BINARY-DOUBLE UNSIGNED.
+       01  WS-RANDOM-VALUE      PIC 9(5)V9(9).
+       01  WS-RANDOM-X          PIC X(14).
+       01  WS-SHA3-512-OUTPUT   PIC X(64).
+       01  WS-FULL-HEX          PIC X(128).
+
+       LINKAGE SECTION.
+       01  IN-UNIQUE-SEED       PIC X(50).
+       01  OUT-SALT             PIC X(32).
+
+       PROCEDURE DIVISION USING IN-UNIQUE-SEED OUT-SALT.
+
+       MAIN-RTN.
+           MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT)
+               TO WS-RANDOM-VALUE.
+           MOVE WS-RANDOM-VALUE TO WS-RANDOM-X.
+
+           STRING FUNCTION TRIM(IN-UNIQUE-SEED) DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE DELIMITED BY SIZE
+                  WS-RANDOM-X DELIMITED BY SIZE
+                  INTO WS-SEED-INPUT
+           END-STRING.
+
+           MOVE FUNCTION STORED-CHAR-LENGTH(
+                   FUNCTION TRIM(WS-SEED-INPUT, TRAILING))
+               TO WS-SEED-LEN.
+
+           CALL "SHA3-512" USING WS-SEED-INPUT
+                                 WS-SEED-LEN
+                                 WS-SHA3-512-OUTPUT
+           END-CALL.
+
+           MOVE FUNCTION HEX-TO-CHAR(WS-SHA3-512-OUTPUT) TO WS-FULL-HEX.
+           MOVE WS-FULL-HEX(1:32) TO OUT-SALT.
+
+           GOBACK.
+
+       END-PROGRAM.
