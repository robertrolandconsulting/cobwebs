@@ -0,0 +1,150 @@
+      ********************************************
+      * Check out a book to a borrower
+      *
+      * CHECKOUTBOOK
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   CHECKOUTBOOK.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  BOOK-ID                 PIC X(36).
+       01  BOOK-EXISTS-CNT         PIC 9(8).
+       01  BOOK-COPY-COUNT         PIC 9(4).
+       01  BOOK-COPIES-OUT         PIC 9(4).
+
+       01  LOAN-REC-VARS.
+           05  LOAN-ID             PIC X(36).
+           05  LOAN-BORROWER       PIC X(50).
+
+       01  AUDIT-REC-VARS.
+           05  AUDIT-TABLE-NAME    PIC X(30).
+           05  AUDIT-RECORD-ID     PIC X(36).
+           05  AUDIT-OPERATION     PIC X(10).
+           05  AUDIT-ACTOR         PIC X(36).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "CHECKOUTBOOK STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           DISPLAY 'Enter book id to check out: '.
+           ACCEPT BOOK-ID.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :BOOK-EXISTS-CNT
+                   FROM BOOKS WHERE id = :BOOK-ID
+           END-EXEC.
+
+           IF BOOK-EXISTS-CNT = 0
+               DISPLAY "No book found with that id"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               SELECT copy_count, copies_checked_out
+                   INTO :BOOK-COPY-COUNT, :BOOK-COPIES-OUT
+                   FROM BOOKS WHERE id = :BOOK-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           IF BOOK-COPIES-OUT >= BOOK-COPY-COUNT
+               DISPLAY "No copies available for checkout"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
+           DISPLAY 'Enter borrower name: '.
+           ACCEPT LOAN-BORROWER.
+
+      *    A TWO-WEEK LOAN PERIOD, LIKE MOST LIBRARY CIRCULATION DESKS.
+           EXEC SQL
+               INSERT INTO loans (
+                   book_id,
+                   borrower,
+                   checkout_date,
+                   due_date
+               ) VALUES (
+                   :BOOK-ID,
+                   :LOAN-BORROWER,
+                   NOW(),
+                   NOW() + INTERVAL '14 days'
+               ) RETURNING id INTO :LOAN-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               UPDATE BOOKS
+                   SET copies_checked_out = copies_checked_out + 1
+                   WHERE id = :BOOK-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           DISPLAY "Loan id: " FUNCTION TRIM(LOAN-ID) ", due back in 14 days".
+
+           MOVE 'loans' TO AUDIT-TABLE-NAME.
+           MOVE LOAN-ID TO AUDIT-RECORD-ID.
+           MOVE 'INSERT' TO AUDIT-OPERATION.
+           MOVE 'cli' TO AUDIT-ACTOR.
+           PERFORM WRITE-AUDIT-LOG.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "CHECKOUTBOOK FINISHED".
+           STOP RUN.
+
+       WRITE-AUDIT-LOG.
+           EXEC SQL
+               INSERT INTO audit_log (
+                   table_name,
+                   record_id,
+                   operation,
+                   actor
+               ) VALUES (
+                   :AUDIT-TABLE-NAME,
+                   :AUDIT-RECORD-ID,
+                   :AUDIT-OPERATION,
+                   :AUDIT-ACTOR
+               )
+           END-EXEC.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
