@@ -0,0 +1,129 @@
+      ********************************************
+      * Return a checked-out book and assess any overdue fine
+      *
+      * RETURNBOOK
+      *
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RETURNBOOK.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY 'db-connect-params.cpy'.
+
+       EXEC SQL
+           BEGIN DECLARE SECTION
+       END-EXEC.
+       01  HOSTVARS.
+           05 BUFFER               PIC X(1024).
+
+       01  BOOK-ID                 PIC X(36).
+       01  LOAN-ID                 PIC X(36).
+       01  LOAN-FINE-AMOUNT        PIC S9(6)V99.
+
+       01  AUDIT-REC-VARS.
+           05  AUDIT-TABLE-NAME    PIC X(30).
+           05  AUDIT-RECORD-ID     PIC X(36).
+           05  AUDIT-OPERATION     PIC X(10).
+           05  AUDIT-ACTOR         PIC X(36).
+       EXEC SQL
+           END DECLARE SECTION
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RTN.
+           DISPLAY "RETURNBOOK STARTED".
+
+           COPY 'db-connect.cpy'.
+
+           DISPLAY 'Enter book id being returned: '.
+           ACCEPT BOOK-ID.
+
+           MOVE SPACES TO LOAN-ID.
+           EXEC SQL
+               SELECT id INTO :LOAN-ID
+                   FROM loans
+                   WHERE book_id = :BOOK-ID
+                   AND return_date IS NULL
+                   ORDER BY checkout_date DESC
+                   LIMIT 1
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY "No active loan found for that book"
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
+
+      *    A QUARTER PER DAY OVERDUE, ZERO IF RETURNED ON TIME.
+           EXEC SQL
+               UPDATE loans
+                   SET return_date = NOW(),
+                       fine_amount =
+                           GREATEST(0,
+                               EXTRACT(DAY FROM (NOW() - due_date))) * 0.25
+                   WHERE id = :LOAN-ID
+                   RETURNING fine_amount INTO :LOAN-FINE-AMOUNT
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           DISPLAY "Fine due: " LOAN-FINE-AMOUNT.
+
+           EXEC SQL
+               UPDATE BOOKS
+                   SET copies_checked_out =
+                       GREATEST(0, copies_checked_out - 1)
+                   WHERE id = :BOOK-ID
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE 'loans' TO AUDIT-TABLE-NAME.
+           MOVE LOAN-ID TO AUDIT-RECORD-ID.
+           MOVE 'UPDATE' TO AUDIT-OPERATION.
+           MOVE 'cli' TO AUDIT-ACTOR.
+           PERFORM WRITE-AUDIT-LOG.
+
+      *    COMMIT
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "RETURNBOOK FINISHED".
+           STOP RUN.
+
+       WRITE-AUDIT-LOG.
+           EXEC SQL
+               INSERT INTO audit_log (
+                   table_name,
+                   record_id,
+                   operation,
+                   actor
+               ) VALUES (
+                   :AUDIT-TABLE-NAME,
+                   :AUDIT-RECORD-ID,
+                   :AUDIT-OPERATION,
+                   :AUDIT-ACTOR
+               )
+           END-EXEC.
+
+       ERROR-RTN.
+           CALL 'SQL-ERROR-HANDLER' USING SQLCODE SQLSTATE SQLERRMC
+           END-CALL.
+
+       END-PROGRAM.
