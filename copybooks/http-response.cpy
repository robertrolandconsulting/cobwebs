@@ -0,0 +1,4 @@
+01  http-response.
+    05  response-status          pic 9(3) value 200.
+    05  response-location        pic x(1024) value spaces.
+    05  response-content-type    pic x(60) value 'text/html'.
