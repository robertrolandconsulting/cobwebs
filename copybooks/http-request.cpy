@@ -3,7 +3,7 @@
     05  request-method              PIC X(6).
     05  request-auth-type           PIC X(100).
     05  request-content-type        PIC X(1024).
-    05  request-content-length      PIC S9(04).
+    05  request-content-length      PIC S9(08).
     05  request-date-local          PIC X(50).
     05  request-date-gmt            PIC X(50).
     05  request-document-name       PIC X(100).
@@ -59,11 +59,44 @@
     05  request-visp-remote-addr     PIC X(1024).
     05  request-visp-user            PIC X(1024).
     05  request-visp-domain          PIC X(1024).
-    05  request-headers OCCURS 10 TIMES.
+    05  request-body                 PIC X(65536).
+    05  request-body-length          PIC S9(08) COMP.
+    05  request-headers OCCURS 64 TIMES.
         10  request-header-key      PIC X(80) VALUE SPACES.
         10  request-header-value    PIC X(1024) VALUE SPACES.
     05  request-headers-count       PIC S9(04).
-    05  request-parameters OCCURS 10 TIMES.
+    05  request-parameters OCCURS 64 TIMES.
         10  request-parameter-key   PIC X(80) VALUE SPACES.
         10  request-parameter-value PIC X(1024) VALUE SPACES.
     05  request-parameters-count    PIC S9(04).
+    05  request-cookies OCCURS 64 TIMES.
+        10  request-cookie-name     PIC X(80) VALUE SPACES.
+        10  request-cookie-value    PIC X(1024) VALUE SPACES.
+    05  request-cookies-count       PIC S9(04).
+*> Populated by validate-session from the session_id cookie, if any.
+    05  request-session-id          PIC X(36).
+    05  request-authenticated       PIC X(1) VALUE 'n'.
+        88  request-is-authenticated VALUE 'y'.
+    05  request-user-id             PIC X(36).
+    05  request-user-email          PIC X(50).
+*> The session's CSRF token (sessions.csrf_token), checked against
+*> the X-CSRF-Token header on state-changing requests -- see
+*> CHECK-CSRF-TOKEN in src/cobwebs.cbl.
+    05  request-csrf-token          PIC X(64).
+*> Populated by parse-multipart for multipart/form-data uploads.
+    05  request-uploads OCCURS 4 TIMES.
+        10  upload-field-name       PIC X(80) VALUE SPACES.
+        10  upload-filename         PIC X(256) VALUE SPACES.
+        10  upload-content-type     PIC X(100) VALUE SPACES.
+        10  upload-data             PIC X(65536) VALUE SPACES.
+        10  upload-length           PIC S9(08) COMP.
+    05  request-uploads-count       PIC S9(04).
+
+*> Single source of truth for the table sizes above -- keep these
+*> in lockstep with the OCCURS counts on request-headers/parameters/
+*> cookies.
+01  http-request-limits.
+    05  request-headers-max         PIC S9(04) VALUE 64.
+    05  request-parameters-max      PIC S9(04) VALUE 64.
+    05  request-cookies-max         PIC S9(04) VALUE 64.
+    05  request-uploads-max         PIC S9(04) VALUE 4.
