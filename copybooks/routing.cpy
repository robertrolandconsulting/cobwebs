@@ -1,7 +1,24 @@
 01  router-config.
     05  num-routes             pic s9(04) comp.
-    05  route-table occurs 10 times indexed by route-idx.
+    05  route-table occurs 64 times indexed by route-idx.
 *> GET / POST / PUT / PATCH / DELETE / HEAD
         10 route-method        pic x(6).
         10 route-path          pic x(1024).
         10 route-destination   pic x(100).
+*> 'P' = dispatch to a COBOL program, 'S' = serve a static file
+*> from request-document-root
+        10 route-type          pic x(1) value 'P'.
+            88  route-type-is-program value 'P'.
+            88  route-type-is-static  value 'S'.
+
+01  route-match-result.
+    05  route-matched          pic x(1) value 'n'.
+        88  route-was-matched  value 'y'.
+*> Set when some route's PATH matches the request but none of the
+*> routes sharing that path accept REQUEST-METHOD -- lets the caller
+*> return 405 Method Not Allowed instead of a generic 404.
+    05  route-method-mismatch  pic x(1) value 'n'.
+        88  route-had-method-mismatch value 'y'.
+    05  matched-route-destination pic x(100).
+    05  matched-route-type        pic x(1) value 'P'.
+        88  matched-route-is-static value 'S'.
