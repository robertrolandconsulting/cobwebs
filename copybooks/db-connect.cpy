@@ -0,0 +1,20 @@
+      *    CONNECT TO THE DATABASE -- READS DB-CONNECT-PARAMS FROM
+      *    THE ENVIRONMENT SO CREDENTIALS NEVER LIVE IN SOURCE.
+           ACCEPT DB-SERVER FROM ENVIRONMENT 'DB_SERVER'.
+           ACCEPT DB-PORT FROM ENVIRONMENT 'DB_PORT'.
+           ACCEPT DB-DATABASE FROM ENVIRONMENT 'DB_DATABASE'.
+           ACCEPT DB-UID FROM ENVIRONMENT 'DB_UID'.
+           ACCEPT DB-PWD FROM ENVIRONMENT 'DB_PWD'.
+
+           STRING 'DRIVER={PostgreSQL};'
+                  'SERVER=' FUNCTION TRIM(DB-SERVER) ';'
+                  'PORT=' FUNCTION TRIM(DB-PORT) ';'
+                  'DATABASE=' FUNCTION TRIM(DB-DATABASE) ';'
+                  'UID=' FUNCTION TRIM(DB-UID) ';'
+                  'PWD=' FUNCTION TRIM(DB-PWD) ';'
+           INTO BUFFER.
+
+           EXEC SQL
+               CONNECT TO :BUFFER
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
