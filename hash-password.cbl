@@ -0,0 +1,73 @@
+      ********************************************
+      * Salted, iterated password hashing
+      *
+      * HASH-PASSWORD
+      *
+      * Derives a password hash by chaining CALL "SHA3-512" for
+      * IN-ITERATIONS rounds, feeding IN-SALT back in alongside the
+      * previous round's hex digest each time, instead of the single
+      * unsalted CALL "SHA3-512" ADDUSER/RESETPASSWORD/LOGIN used to
+      * do on their own (see req 046 in the backlog). Called by all
+      * three, plus LOGIN's rehash-on-next-login path, so every caller
+      * computes the hash identically.
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   HASH-PASSWORD.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROUND-INPUT      PIC X(300).
+       01  WS-ROUND-INPUT-LEN  BINARY-DOUBLE UNSIGNED.
+       01  WS-ROUND-HEX        PIC X(128) VALUE SPACES.
+       01  WS-SHA3-512-OUTPUT  PIC X(64).
+       01  WS-ITER-IDX         PIC 9(6).
+
+       LINKAGE SECTION.
+       01  IN-PASSWORD         PIC X(200).
+       01  IN-SALT             PIC X(32).
+       01  IN-ITERATIONS       PIC 9(6).
+       01  OUT-HASH            PIC X(128).
+
+       PROCEDURE DIVISION USING IN-PASSWORD IN-SALT IN-ITERATIONS
+               OUT-HASH.
+
+       MAIN-RTN.
+           MOVE SPACES TO WS-ROUND-HEX.
+
+           PERFORM VARYING WS-ITER-IDX FROM 1 BY 1
+                   UNTIL WS-ITER-IDX > IN-ITERATIONS
+               IF WS-ITER-IDX = 1
+                   STRING FUNCTION TRIM(IN-SALT) DELIMITED BY SIZE
+                          FUNCTION TRIM(IN-PASSWORD, TRAILING)
+                              DELIMITED BY SIZE
+                          INTO WS-ROUND-INPUT
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM(IN-SALT) DELIMITED BY SIZE
+                          WS-ROUND-HEX DELIMITED BY SIZE
+                          INTO WS-ROUND-INPUT
+                   END-STRING
+               END-IF
+
+               MOVE FUNCTION STORED-CHAR-LENGTH(
+                       FUNCTION TRIM(WS-ROUND-INPUT, TRAILING))
+                   TO WS-ROUND-INPUT-LEN
+
+               CALL "SHA3-512" USING WS-ROUND-INPUT
+                                     WS-ROUND-INPUT-LEN
+                                     WS-SHA3-512-OUTPUT
+               END-CALL
+
+               MOVE SPACES TO WS-ROUND-INPUT
+               MOVE FUNCTION HEX-TO-CHAR(WS-SHA3-512-OUTPUT)
+                   TO WS-ROUND-HEX
+           END-PERFORM.
+
+           MOVE WS-ROUND-HEX TO OUT-HASH.
+
+           GOBACK.
+
+       END-PROGRAM.
