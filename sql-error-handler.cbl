@@ -0,0 +1,55 @@
+      ********************************************
+      * Shared SQLCODE/SQLSTATE/SQLERRMC error reporter
+      *
+      * SQL-ERROR-HANDLER
+      *
+      * Called by every CRUD/batch program in place of a locally
+      * duplicated ERROR-RTN paragraph, so error reporting and the
+      * process exit code are consistent across all of them.
+      *
+      * Copyright (c) 2026 Robert Roland
+      ********************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   SQL-ERROR-HANDLER.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  IN-SQLCODE               USAGE BINARY-LONG.
+       01  IN-SQLSTATE              PIC X(5).
+       01  IN-SQLERRMC              PIC X(70).
+
+       PROCEDURE DIVISION USING IN-SQLCODE IN-SQLSTATE IN-SQLERRMC.
+
+       MAIN-RTN.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " IN-SQLCODE " " NO ADVANCING.
+           EVALUATE IN-SQLCODE
+               WHEN +10
+                   DISPLAY "Record not found"
+               WHEN -01
+                   DISPLAY "Connection failed"
+               WHEN -20
+                   DISPLAY "Internal error"
+               WHEN -30
+                   DISPLAY "PostgreSQL error"
+                   DISPLAY "ERRCODE: " IN-SQLSTATE
+                   DISPLAY IN-SQLERRMC
+                  *> TO RESTART TRANSACTION, DO ROLLBACK.
+                   EXEC SQL
+                       ROLLBACK
+                   END-EXEC
+               WHEN OTHER
+                   DISPLAY "Undefined error"
+                   DISPLAY "ERRCODE: " IN-SQLSTATE
+                   DISPLAY IN-SQLERRMC
+           END-EVALUATE.
+
+      *    NON-ZERO EXIT CODE FOR JCL-STYLE JOB-STEP RESTART CHECKS.
+           MOVE 1 TO RETURN-CODE.
+
+           GOBACK.
+
+       END-PROGRAM.
